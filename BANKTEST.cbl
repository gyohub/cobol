@@ -10,6 +10,8 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS CUST-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY IS CUST-NAME
+                   WITH DUPLICATES
                FILE STATUS IS CUSTOMER-FILE-STATUS.
        
        DATA DIVISION.
@@ -20,29 +22,74 @@
            05 CUST-NAME             PIC X(30).
            05 CUST-ADDRESS          PIC X(50).
            05 CUST-PHONE            PIC X(15).
-           05 CUST-BALANCE          PIC 9(10)V99.
+           05 CUST-BALANCE          PIC S9(10)V99.
            05 CUST-ACCOUNT-TYPE     PIC X(1).
            05 CUST-STATUS           PIC X(1).
            05 CUST-DATE-OPENED      PIC 9(8).
-           05 FILLER                PIC X(20).
+           05 CUST-LAST-ACTIVITY-DATE PIC 9(8).
+           05 CUST-CURRENCY-CODE    PIC X(3).
+           05 CUST-HELD-AMOUNT      PIC 9(10)V99.
        
        WORKING-STORAGE SECTION.
        01 FILE-STATUS-VARIABLES.
            05 CUSTOMER-FILE-STATUS  PIC XX.
-       
+
        01 TEST-VARIABLES.
            05 TEST-ACCOUNT-NUMBER    PIC 9(10).
            05 TEST-COUNTER          PIC 9(3) VALUE 0.
-           05 TEST-TOTAL-BALANCE    PIC 9(12)V99 VALUE 0.
-       
+           05 TEST-TOTAL-BALANCE    PIC S9(12)V99 VALUE 0.
+
        01 DISPLAY-VARIABLES.
-           05 WS-DISPLAY-BALANCE    PIC $ZZZ,ZZZ,ZZ9.99.
-           05 WS-DISPLAY-TOTAL      PIC $ZZZ,ZZZ,ZZ9.99.
-       
+           05 WS-DISPLAY-BALANCE    PIC ZZZ,ZZZ,ZZ9.99-.
+           05 WS-DISPLAY-TOTAL      PIC $ZZZ,ZZZ,ZZ9.99-.
+
+       01 TRANSACTION-PARAMETERS.
+           05 TP-ACCOUNT-NUMBER     PIC 9(10).
+           05 TP-TRANSACTION-TYPE   PIC X(1).
+           05 TP-AMOUNT             PIC 9(10)V99.
+           05 TP-DESTINATION-ACCOUNT PIC 9(10).
+           05 TP-DESCRIPTION        PIC X(30).
+           05 TP-TRANSACTION-ID     PIC 9(10).
+           05 TP-REVERSAL-TRANS-ID  PIC 9(10).
+           05 TP-OPERATOR-ID        PIC X(10).
+
+       01 TRANSACTION-RESULT.
+           05 TR-STATUS             PIC X(1).
+               88 TRANSACTION-SUCCESS VALUE 'S'.
+               88 TRANSACTION-FAILED VALUE 'F'.
+           05 TR-ERROR-CODE         PIC X(1).
+           05 TR-NEW-BALANCE        PIC S9(10)V99.
+           05 TR-MESSAGE            PIC X(50).
+
+       01 REGRESSION-TEST-CONSTANTS.
+           05 WS-TEST-ACCOUNT-PRIMARY    PIC 9(10) VALUE 9999999901.
+           05 WS-TEST-ACCOUNT-SECONDARY  PIC 9(10) VALUE 9999999902.
+           05 WS-TEST-STARTING-BALANCE   PIC 9(10)V99 VALUE 1000.00.
+           05 WS-TEST-DEPOSIT-AMOUNT     PIC 9(10)V99 VALUE 100.00.
+           05 WS-TEST-TRANSFER-AMOUNT    PIC 9(10)V99 VALUE 50.00.
+           05 WS-TEST-OPERATOR-ID        PIC X(10) VALUE 'BANKTEST'.
+
+       01 SYSTEM-VARIABLES.
+           05 CURRENT-DATE          PIC 9(8).
+
+       01 REGRESSION-TEST-WORK-AREAS.
+           05 WS-STARTING-BALANCE-PRIMARY   PIC S9(10)V99.
+           05 WS-STARTING-BALANCE-SECONDARY PIC S9(10)V99.
+           05 WS-EXPECTED-BALANCE           PIC S9(10)V99.
+           05 WS-ACTUAL-BALANCE             PIC S9(10)V99.
+           05 WS-TEST-NAME                  PIC X(45).
+           05 WS-TESTS-PASSED               PIC 9(3) VALUE 0.
+           05 WS-TESTS-FAILED               PIC 9(3) VALUE 0.
+           05 WS-TEST-ACCOUNTS-FLAG         PIC X(1) VALUE 'N'.
+               88 TEST-ACCOUNTS-READY       VALUE 'Y'.
+               88 TEST-ACCOUNTS-NOT-READY   VALUE 'N'.
+
        PROCEDURE DIVISION.
        MAIN-TEST-PROGRAM.
            PERFORM INITIALIZE-TEST
            PERFORM TEST-CUSTOMER-FILE
+           CLOSE CUSTOMER-FILE
+           PERFORM TEST-TRANSACTION-PROCESSING
            PERFORM DISPLAY-TEST-RESULTS
            PERFORM CLEANUP-TEST
            STOP RUN.
@@ -93,10 +140,218 @@
            
            MOVE CUST-BALANCE TO WS-DISPLAY-BALANCE
            
-           DISPLAY CUST-ACCOUNT-NUMBER '   ' 
-                   CUST-NAME '   ' 
+           DISPLAY CUST-ACCOUNT-NUMBER '   '
+                   CUST-NAME '   '
+                   CUST-CURRENCY-CODE '   '
                    WS-DISPLAY-BALANCE.
        
+       TEST-TRANSACTION-PROCESSING.
+           DISPLAY ' '
+           DISPLAY 'Testing transaction processing via TRANSPROC...'
+           DISPLAY '================================================'
+           PERFORM SETUP-TEST-ACCOUNTS
+           PERFORM CAPTURE-STARTING-BALANCES
+           IF TEST-ACCOUNTS-READY
+               PERFORM RUN-DEPOSIT-TEST
+               PERFORM RUN-WITHDRAWAL-TEST
+               PERFORM RUN-TRANSFER-OUT-TEST
+               PERFORM RUN-TRANSFER-BACK-TEST
+           END-IF
+           PERFORM TEARDOWN-TEST-ACCOUNTS.
+
+       SETUP-TEST-ACCOUNTS.
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+           OPEN I-O CUSTOMER-FILE
+           IF CUSTOMER-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open customer file for '
+                       'test fixture setup'
+           ELSE
+               MOVE WS-TEST-ACCOUNT-PRIMARY TO CUST-ACCOUNT-NUMBER
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       PERFORM BUILD-TEST-ACCOUNT-RECORD
+                       WRITE CUSTOMER-RECORD
+                   NOT INVALID KEY
+                       PERFORM BUILD-TEST-ACCOUNT-RECORD
+                       REWRITE CUSTOMER-RECORD
+               END-READ
+
+               MOVE WS-TEST-ACCOUNT-SECONDARY TO CUST-ACCOUNT-NUMBER
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       PERFORM BUILD-TEST-ACCOUNT-RECORD
+                       WRITE CUSTOMER-RECORD
+                   NOT INVALID KEY
+                       PERFORM BUILD-TEST-ACCOUNT-RECORD
+                       REWRITE CUSTOMER-RECORD
+               END-READ
+               CLOSE CUSTOMER-FILE
+           END-IF.
+
+       BUILD-TEST-ACCOUNT-RECORD.
+           MOVE 'BANKTEST FIXTURE ACCOUNT' TO CUST-NAME
+           MOVE SPACES TO CUST-ADDRESS
+           MOVE SPACES TO CUST-PHONE
+           MOVE WS-TEST-STARTING-BALANCE TO CUST-BALANCE
+           MOVE 'C' TO CUST-ACCOUNT-TYPE
+           MOVE 'A' TO CUST-STATUS
+           MOVE CURRENT-DATE TO CUST-DATE-OPENED
+           MOVE CURRENT-DATE TO CUST-LAST-ACTIVITY-DATE
+           MOVE 'USD' TO CUST-CURRENCY-CODE
+           MOVE 0 TO CUST-HELD-AMOUNT.
+
+       TEARDOWN-TEST-ACCOUNTS.
+           OPEN I-O CUSTOMER-FILE
+           IF CUSTOMER-FILE-STATUS = '00'
+               MOVE WS-TEST-ACCOUNT-PRIMARY TO CUST-ACCOUNT-NUMBER
+               DELETE CUSTOMER-FILE
+                   INVALID KEY
+                       CONTINUE
+               END-DELETE
+               MOVE WS-TEST-ACCOUNT-SECONDARY TO CUST-ACCOUNT-NUMBER
+               DELETE CUSTOMER-FILE
+                   INVALID KEY
+                       CONTINUE
+               END-DELETE
+               CLOSE CUSTOMER-FILE
+           END-IF.
+
+       CAPTURE-STARTING-BALANCES.
+           SET TEST-ACCOUNTS-READY TO TRUE
+           OPEN INPUT CUSTOMER-FILE
+           MOVE WS-TEST-ACCOUNT-PRIMARY TO CUST-ACCOUNT-NUMBER
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   SET TEST-ACCOUNTS-NOT-READY TO TRUE
+           END-READ
+           IF TEST-ACCOUNTS-READY
+               MOVE CUST-BALANCE TO WS-STARTING-BALANCE-PRIMARY
+           END-IF
+           MOVE WS-TEST-ACCOUNT-SECONDARY TO CUST-ACCOUNT-NUMBER
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   SET TEST-ACCOUNTS-NOT-READY TO TRUE
+           END-READ
+           IF TEST-ACCOUNTS-READY
+               MOVE CUST-BALANCE TO WS-STARTING-BALANCE-SECONDARY
+           END-IF
+           CLOSE CUSTOMER-FILE
+           IF TEST-ACCOUNTS-NOT-READY
+               DISPLAY 'Transaction regression tests SKIPPED'
+               DISPLAY 'Test fixture accounts ' WS-TEST-ACCOUNT-PRIMARY
+                       ' and ' WS-TEST-ACCOUNT-SECONDARY
+                       ' could not be set up in CUSTOMER.DAT'
+           END-IF.
+
+       RUN-DEPOSIT-TEST.
+           MOVE WS-TEST-ACCOUNT-PRIMARY TO TP-ACCOUNT-NUMBER
+           MOVE 'D' TO TP-TRANSACTION-TYPE
+           MOVE WS-TEST-DEPOSIT-AMOUNT TO TP-AMOUNT
+           MOVE 0 TO TP-DESTINATION-ACCOUNT
+           MOVE 'BANKTEST deposit regression check' TO TP-DESCRIPTION
+           MOVE 0 TO TP-TRANSACTION-ID
+           MOVE 0 TO TP-REVERSAL-TRANS-ID
+           MOVE WS-TEST-OPERATOR-ID TO TP-OPERATOR-ID
+           CALL 'TRANSPROC' USING TRANSACTION-PARAMETERS
+               TRANSACTION-RESULT
+           ADD WS-STARTING-BALANCE-PRIMARY WS-TEST-DEPOSIT-AMOUNT
+               GIVING WS-EXPECTED-BALANCE
+           MOVE 'Deposit posts correct balance' TO WS-TEST-NAME
+           PERFORM VERIFY-PRIMARY-BALANCE.
+
+       RUN-WITHDRAWAL-TEST.
+           MOVE WS-TEST-ACCOUNT-PRIMARY TO TP-ACCOUNT-NUMBER
+           MOVE 'W' TO TP-TRANSACTION-TYPE
+           MOVE WS-TEST-DEPOSIT-AMOUNT TO TP-AMOUNT
+           MOVE 0 TO TP-DESTINATION-ACCOUNT
+           MOVE 'BANKTEST withdrawal regression check'
+               TO TP-DESCRIPTION
+           MOVE 0 TO TP-TRANSACTION-ID
+           MOVE 0 TO TP-REVERSAL-TRANS-ID
+           MOVE WS-TEST-OPERATOR-ID TO TP-OPERATOR-ID
+           CALL 'TRANSPROC' USING TRANSACTION-PARAMETERS
+               TRANSACTION-RESULT
+           MOVE WS-STARTING-BALANCE-PRIMARY TO WS-EXPECTED-BALANCE
+           MOVE 'Withdrawal returns balance to starting point'
+               TO WS-TEST-NAME
+           PERFORM VERIFY-PRIMARY-BALANCE.
+
+       RUN-TRANSFER-OUT-TEST.
+           MOVE WS-TEST-ACCOUNT-PRIMARY TO TP-ACCOUNT-NUMBER
+           MOVE 'T' TO TP-TRANSACTION-TYPE
+           MOVE WS-TEST-TRANSFER-AMOUNT TO TP-AMOUNT
+           MOVE WS-TEST-ACCOUNT-SECONDARY TO TP-DESTINATION-ACCOUNT
+           MOVE 'BANKTEST transfer regression check'
+               TO TP-DESCRIPTION
+           MOVE 0 TO TP-TRANSACTION-ID
+           MOVE 0 TO TP-REVERSAL-TRANS-ID
+           MOVE WS-TEST-OPERATOR-ID TO TP-OPERATOR-ID
+           CALL 'TRANSPROC' USING TRANSACTION-PARAMETERS
+               TRANSACTION-RESULT
+           SUBTRACT WS-TEST-TRANSFER-AMOUNT
+               FROM WS-STARTING-BALANCE-PRIMARY
+               GIVING WS-EXPECTED-BALANCE
+           MOVE 'Transfer debits source account' TO WS-TEST-NAME
+           PERFORM VERIFY-PRIMARY-BALANCE
+           ADD WS-STARTING-BALANCE-SECONDARY WS-TEST-TRANSFER-AMOUNT
+               GIVING WS-EXPECTED-BALANCE
+           MOVE 'Transfer credits destination account'
+               TO WS-TEST-NAME
+           PERFORM VERIFY-SECONDARY-BALANCE.
+
+       RUN-TRANSFER-BACK-TEST.
+           MOVE WS-TEST-ACCOUNT-SECONDARY TO TP-ACCOUNT-NUMBER
+           MOVE 'T' TO TP-TRANSACTION-TYPE
+           MOVE WS-TEST-TRANSFER-AMOUNT TO TP-AMOUNT
+           MOVE WS-TEST-ACCOUNT-PRIMARY TO TP-DESTINATION-ACCOUNT
+           MOVE 'BANKTEST transfer reversal' TO TP-DESCRIPTION
+           MOVE 0 TO TP-TRANSACTION-ID
+           MOVE 0 TO TP-REVERSAL-TRANS-ID
+           MOVE WS-TEST-OPERATOR-ID TO TP-OPERATOR-ID
+           CALL 'TRANSPROC' USING TRANSACTION-PARAMETERS
+               TRANSACTION-RESULT
+           MOVE WS-STARTING-BALANCE-PRIMARY TO WS-EXPECTED-BALANCE
+           MOVE 'Net transaction run restores starting balances'
+               TO WS-TEST-NAME
+           PERFORM VERIFY-PRIMARY-BALANCE
+           MOVE WS-STARTING-BALANCE-SECONDARY TO WS-EXPECTED-BALANCE
+           PERFORM VERIFY-SECONDARY-BALANCE.
+
+       VERIFY-PRIMARY-BALANCE.
+           OPEN INPUT CUSTOMER-FILE
+           MOVE WS-TEST-ACCOUNT-PRIMARY TO CUST-ACCOUNT-NUMBER
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY 'ERROR: Could not re-read primary '
+                           'test account'
+           END-READ
+           MOVE CUST-BALANCE TO WS-ACTUAL-BALANCE
+           CLOSE CUSTOMER-FILE
+           PERFORM RECORD-TEST-OUTCOME.
+
+       VERIFY-SECONDARY-BALANCE.
+           OPEN INPUT CUSTOMER-FILE
+           MOVE WS-TEST-ACCOUNT-SECONDARY TO CUST-ACCOUNT-NUMBER
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY 'ERROR: Could not re-read secondary '
+                           'test account'
+           END-READ
+           MOVE CUST-BALANCE TO WS-ACTUAL-BALANCE
+           CLOSE CUSTOMER-FILE
+           PERFORM RECORD-TEST-OUTCOME.
+
+       RECORD-TEST-OUTCOME.
+           IF WS-ACTUAL-BALANCE = WS-EXPECTED-BALANCE
+               ADD 1 TO WS-TESTS-PASSED
+               DISPLAY 'PASS: ' WS-TEST-NAME
+           ELSE
+               ADD 1 TO WS-TESTS-FAILED
+               DISPLAY 'FAIL: ' WS-TEST-NAME
+               DISPLAY '      expected ' WS-EXPECTED-BALANCE
+                       ' got ' WS-ACTUAL-BALANCE
+           END-IF.
+
        DISPLAY-TEST-RESULTS.
            DISPLAY ' '
            DISPLAY 'TEST RESULTS:'
@@ -105,7 +360,7 @@
            MOVE TEST-TOTAL-BALANCE TO WS-DISPLAY-TOTAL
            DISPLAY 'Total Bank Balance: ' WS-DISPLAY-TOTAL
            DISPLAY ' '
-           
+
            IF TEST-COUNTER > 0
                DISPLAY 'Customer file test PASSED'
                DISPLAY 'File access working correctly'
@@ -113,10 +368,19 @@
            ELSE
                DISPLAY 'Customer file test FAILED'
                DISPLAY 'No customer records found'
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY 'Transaction tests passed: ' WS-TESTS-PASSED
+           DISPLAY 'Transaction tests failed: ' WS-TESTS-FAILED
+           IF TEST-ACCOUNTS-READY AND WS-TESTS-FAILED = 0
+               DISPLAY 'Transaction regression suite PASSED'
+           END-IF
+           IF WS-TESTS-FAILED > 0
+               DISPLAY 'Transaction regression suite FAILED'
            END-IF.
-       
+
        CLEANUP-TEST.
-           CLOSE CUSTOMER-FILE
            DISPLAY ' '
            DISPLAY 'Test completed successfully!'
-           DISPLAY 'Run main system with: ./BANKMAIN'
+           DISPLAY 'Run main system with: ./BANKMAIN'.
