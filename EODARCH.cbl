@@ -0,0 +1,413 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODARCH.
+       AUTHOR. COBOL Banking System.
+       DATE-WRITTEN. 2024.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRANSACTION-FILE-STATUS.
+
+           SELECT ARCHIVE-FILE ASSIGN TO WS-ARCHIVE-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS ARCHIVE-FILE-STATUS.
+
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUST-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY IS CUST-NAME
+                   WITH DUPLICATES
+               FILE STATUS IS CUSTOMER-FILE-STATUS.
+
+           SELECT BALANCE-SNAPSHOT-FILE ASSIGN TO 'BALSNAP.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SNAP-ACCOUNT-NUMBER
+               FILE STATUS IS SNAP-FILE-STATUS.
+
+           SELECT TRANS-TYPE-INDEX-FILE ASSIGN TO 'TRANTYPX.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TTX-TRANS-ID
+               FILE STATUS IS TTX-FILE-STATUS.
+
+           SELECT RECONCILIATION-FILE ASSIGN TO WS-RECON-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS RECONCILIATION-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           05 TRANS-ID              PIC 9(10).
+           05 TRANS-ACCOUNT-NUMBER  PIC 9(10).
+           05 TRANS-TYPE            PIC X(1).
+           05 TRANS-AMOUNT          PIC 9(10)V99.
+           05 TRANS-DATE            PIC 9(8).
+           05 TRANS-TIME            PIC 9(6).
+           05 TRANS-DESCRIPTION     PIC X(30).
+           05 TRANS-OPERATOR-ID     PIC X(10).
+           05 TRANS-RELATED-ID      PIC 9(10).
+
+       FD ARCHIVE-FILE.
+       01 ARCHIVE-RECORD            PIC X(98).
+
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+           05 CUST-ACCOUNT-NUMBER    PIC 9(10).
+           05 CUST-NAME             PIC X(30).
+           05 CUST-ADDRESS          PIC X(50).
+           05 CUST-PHONE            PIC X(15).
+           05 CUST-BALANCE          PIC S9(10)V99.
+           05 CUST-ACCOUNT-TYPE     PIC X(1).
+           05 CUST-STATUS           PIC X(1).
+           05 CUST-DATE-OPENED      PIC 9(8).
+           05 CUST-LAST-ACTIVITY-DATE PIC 9(8).
+           05 CUST-CURRENCY-CODE    PIC X(3).
+           05 CUST-HELD-AMOUNT      PIC 9(10)V99.
+
+       FD BALANCE-SNAPSHOT-FILE.
+       01 BALANCE-SNAPSHOT-RECORD.
+           05 SNAP-ACCOUNT-NUMBER   PIC 9(10).
+           05 SNAP-BALANCE          PIC S9(10)V99.
+           05 SNAP-PERIOD-DELTA     PIC S9(10)V99.
+           05 SNAP-BASELINE-KNOWN   PIC X(1).
+               88 SNAP-HAS-BASELINE VALUE 'Y'.
+           05 SNAP-NEEDS-REVIEW     PIC X(1).
+               88 SNAP-REVIEW-NEEDED VALUE 'Y'.
+           05 FILLER                PIC X(8).
+
+       FD TRANS-TYPE-INDEX-FILE.
+       01 TRANS-TYPE-INDEX-RECORD.
+           05 TTX-TRANS-ID          PIC 9(10).
+           05 TTX-TRANS-TYPE        PIC X(1).
+           05 FILLER                PIC X(9).
+
+       FD RECONCILIATION-FILE.
+       01 RECONCILIATION-LINE       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS-VARIABLES.
+           05 TRANSACTION-FILE-STATUS PIC XX.
+           05 ARCHIVE-FILE-STATUS   PIC XX.
+           05 CUSTOMER-FILE-STATUS  PIC XX.
+           05 SNAP-FILE-STATUS      PIC XX.
+           05 TTX-FILE-STATUS       PIC XX.
+           05 RECONCILIATION-FILE-STATUS PIC XX.
+
+       01 SYSTEM-VARIABLES.
+           05 CURRENT-DATE          PIC 9(8).
+           05 WS-ARCHIVE-FILENAME   PIC X(40).
+           05 WS-RECON-FILENAME     PIC X(40).
+           05 WS-RECORD-COUNT       PIC 9(7) VALUE 0.
+
+       01 RECONCILIATION-WORK-AREAS.
+           05 WS-SIGNED-AMOUNT      PIC S9(10)V99.
+           05 WS-EXPECTED-BALANCE   PIC S9(10)V99.
+           05 WS-REVERSAL-RESOLVED  PIC X(1).
+               88 REVERSAL-RESOLVED   VALUE 'Y'.
+               88 REVERSAL-UNRESOLVED VALUE 'N'.
+           05 WS-ACCOUNTS-RECONCILED PIC 9(5) VALUE 0.
+           05 WS-NEW-ACCOUNTS-FOUND PIC 9(5) VALUE 0.
+           05 WS-MISMATCHES-FOUND   PIC 9(5) VALUE 0.
+           05 WS-MANUAL-REVIEW-COUNT PIC 9(5) VALUE 0.
+
+       01 RECONCILIATION-LINES.
+           05 RECON-HEADER-1.
+               10 FILLER            PIC X(30) VALUE SPACES.
+               10 FILLER            PIC X(42) VALUE
+                  'END-OF-DAY BALANCE RECONCILIATION REPORT'.
+               10 FILLER            PIC X(60) VALUE SPACES.
+
+           05 RECON-HEADER-2.
+               10 FILLER            PIC X(20) VALUE SPACES.
+               10 FILLER            PIC X(14) VALUE
+                  'Generated on: '.
+               10 RH2-DATE          PIC 9(8).
+               10 FILLER            PIC X(90) VALUE SPACES.
+
+           05 RECON-HEADER-3.
+               10 FILLER            PIC X(132) VALUE
+                  '========================================'.
+
+           05 RECON-DETAIL-HEADER.
+               10 FILLER            PIC X(10) VALUE 'ACCOUNT #'.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 FILLER            PIC X(16) VALUE
+                  'PRIOR BALANCE'.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 FILLER            PIC X(16) VALUE
+                  'PERIOD DELTA'.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 FILLER            PIC X(16) VALUE
+                  'EXPECTED BAL'.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 FILLER            PIC X(16) VALUE
+                  'ACTUAL BAL'.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 FILLER            PIC X(20) VALUE 'RESULT'.
+               10 FILLER            PIC X(28) VALUE SPACES.
+
+           05 RECON-DETAIL-LINE.
+               10 RD-ACCOUNT        PIC 9(10).
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 RD-PRIOR          PIC $ZZZ,ZZZ,ZZ9.99-.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 RD-DELTA          PIC $ZZZ,ZZZ,ZZ9.99-.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 RD-EXPECTED       PIC $ZZZ,ZZZ,ZZ9.99-.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 RD-ACTUAL         PIC $ZZZ,ZZZ,ZZ9.99-.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 RD-RESULT         PIC X(20).
+               10 FILLER            PIC X(28) VALUE SPACES.
+
+           05 RECON-SUMMARY-LINE.
+               10 FILLER            PIC X(30) VALUE
+                  'Accounts reconciled OK: '.
+               10 RS-OK-COUNT       PIC ZZ,ZZ9.
+               10 FILLER            PIC X(97) VALUE SPACES.
+
+           05 RECON-NEW-ACCOUNTS-LINE.
+               10 FILLER            PIC X(30) VALUE
+                  'New accounts (no baseline): '.
+               10 RS-NEW-ACCOUNT-COUNT PIC ZZ,ZZ9.
+               10 FILLER            PIC X(97) VALUE SPACES.
+
+           05 RECON-MISMATCH-LINE.
+               10 FILLER            PIC X(30) VALUE
+                  'Accounts with mismatches: '.
+               10 RS-MISMATCH-COUNT PIC ZZ,ZZ9.
+               10 FILLER            PIC X(97) VALUE SPACES.
+
+           05 RECON-MANUAL-REVIEW-LINE.
+               10 FILLER            PIC X(34) VALUE
+                  'Accounts needing manual review: '.
+               10 RS-MANUAL-REVIEW-COUNT PIC ZZ,ZZ9.
+               10 FILLER            PIC X(93) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-ARCHIVE-PROCESSING.
+           PERFORM INITIALIZE-ARCHIVE
+           PERFORM COPY-TRANSACTIONS-TO-ARCHIVE
+               UNTIL TRANSACTION-FILE-STATUS NOT = '00'
+           PERFORM CLOSE-ARCHIVE-FILES
+           PERFORM RESET-TRANSACTION-FILE
+           PERFORM GENERATE-RECONCILIATION-REPORT
+           DISPLAY 'End-of-day archive complete. Records archived: '
+                   WS-RECORD-COUNT
+           DISPLAY 'Archive file: ' WS-ARCHIVE-FILENAME
+           DISPLAY 'Reconciliation report: ' WS-RECON-FILENAME
+           DISPLAY 'Accounts reconciled OK: ' WS-ACCOUNTS-RECONCILED
+           DISPLAY 'New accounts (no prior baseline): '
+                   WS-NEW-ACCOUNTS-FOUND
+           DISPLAY 'Accounts with mismatches: ' WS-MISMATCHES-FOUND
+           DISPLAY 'Accounts needing manual review: '
+                   WS-MANUAL-REVIEW-COUNT
+           STOP RUN.
+
+       INITIALIZE-ARCHIVE.
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+           STRING 'TRANSACT.' CURRENT-DATE
+                  INTO WS-ARCHIVE-FILENAME
+           END-STRING
+
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT ARCHIVE-FILE
+           PERFORM OPEN-BALANCE-SNAPSHOT-FILE
+           PERFORM OPEN-TRANS-TYPE-INDEX-FILE.
+
+       OPEN-BALANCE-SNAPSHOT-FILE.
+           OPEN I-O BALANCE-SNAPSHOT-FILE
+           IF SNAP-FILE-STATUS = '35'
+               OPEN OUTPUT BALANCE-SNAPSHOT-FILE
+               CLOSE BALANCE-SNAPSHOT-FILE
+               OPEN I-O BALANCE-SNAPSHOT-FILE
+           END-IF.
+
+       OPEN-TRANS-TYPE-INDEX-FILE.
+           OPEN OUTPUT TRANS-TYPE-INDEX-FILE
+           CLOSE TRANS-TYPE-INDEX-FILE
+           OPEN I-O TRANS-TYPE-INDEX-FILE.
+
+       COPY-TRANSACTIONS-TO-ARCHIVE.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE '99' TO TRANSACTION-FILE-STATUS
+               NOT AT END
+                   MOVE TRANSACTION-RECORD TO ARCHIVE-RECORD
+                   WRITE ARCHIVE-RECORD
+                   ADD 1 TO WS-RECORD-COUNT
+                   PERFORM INDEX-TRANSACTION-TYPE
+                   PERFORM ACCUMULATE-RECONCILIATION-DELTA
+           END-READ.
+
+       INDEX-TRANSACTION-TYPE.
+           MOVE TRANS-ID TO TTX-TRANS-ID
+           MOVE TRANS-TYPE TO TTX-TRANS-TYPE
+           WRITE TRANS-TYPE-INDEX-RECORD
+               INVALID KEY
+                   DISPLAY 'Duplicate transaction ID in index: '
+                           TRANS-ID
+           END-WRITE.
+
+       ACCUMULATE-RECONCILIATION-DELTA.
+           PERFORM DETERMINE-SIGNED-AMOUNT
+           MOVE TRANS-ACCOUNT-NUMBER TO SNAP-ACCOUNT-NUMBER
+           READ BALANCE-SNAPSHOT-FILE
+               INVALID KEY
+                   MOVE 0 TO SNAP-BALANCE
+                   MOVE 0 TO SNAP-PERIOD-DELTA
+                   MOVE 'N' TO SNAP-BASELINE-KNOWN
+                   MOVE 'N' TO SNAP-NEEDS-REVIEW
+           END-READ
+           ADD WS-SIGNED-AMOUNT TO SNAP-PERIOD-DELTA
+           IF REVERSAL-UNRESOLVED
+               MOVE 'Y' TO SNAP-NEEDS-REVIEW
+           END-IF
+           IF SNAP-FILE-STATUS = '00'
+               REWRITE BALANCE-SNAPSHOT-RECORD
+           ELSE
+               WRITE BALANCE-SNAPSHOT-RECORD
+           END-IF.
+
+       DETERMINE-SIGNED-AMOUNT.
+           SET REVERSAL-RESOLVED TO TRUE
+           EVALUATE TRANS-TYPE
+               WHEN 'D'
+                   MOVE TRANS-AMOUNT TO WS-SIGNED-AMOUNT
+               WHEN 'I'
+                   MOVE TRANS-AMOUNT TO WS-SIGNED-AMOUNT
+               WHEN 'W'
+                   COMPUTE WS-SIGNED-AMOUNT = 0 - TRANS-AMOUNT
+               WHEN 'T'
+                   COMPUTE WS-SIGNED-AMOUNT = 0 - TRANS-AMOUNT
+               WHEN 'F'
+                   COMPUTE WS-SIGNED-AMOUNT = 0 - TRANS-AMOUNT
+               WHEN 'P'
+                   COMPUTE WS-SIGNED-AMOUNT = 0 - TRANS-AMOUNT
+               WHEN 'R'
+                   PERFORM RESOLVE-REVERSAL-AMOUNT
+               WHEN OTHER
+                   MOVE 0 TO WS-SIGNED-AMOUNT
+           END-EVALUATE.
+
+       RESOLVE-REVERSAL-AMOUNT.
+           MOVE TRANS-DESCRIPTION(17:10) TO TTX-TRANS-ID
+           READ TRANS-TYPE-INDEX-FILE
+               INVALID KEY
+                   SET REVERSAL-UNRESOLVED TO TRUE
+           END-READ
+           IF TTX-FILE-STATUS = '00'
+               IF TTX-TRANS-TYPE = 'D' OR TTX-TRANS-TYPE = 'I'
+                   COMPUTE WS-SIGNED-AMOUNT = 0 - TRANS-AMOUNT
+               ELSE
+                   MOVE TRANS-AMOUNT TO WS-SIGNED-AMOUNT
+               END-IF
+           ELSE
+               MOVE 0 TO WS-SIGNED-AMOUNT
+           END-IF.
+
+       CLOSE-ARCHIVE-FILES.
+           CLOSE TRANSACTION-FILE
+           CLOSE ARCHIVE-FILE
+           CLOSE TRANS-TYPE-INDEX-FILE.
+
+       RESET-TRANSACTION-FILE.
+           OPEN OUTPUT TRANSACTION-FILE
+           CLOSE TRANSACTION-FILE.
+
+       GENERATE-RECONCILIATION-REPORT.
+           STRING 'RECON.' CURRENT-DATE DELIMITED BY SIZE
+                  '.TXT' DELIMITED BY SIZE
+                  INTO WS-RECON-FILENAME
+           END-STRING
+
+           OPEN OUTPUT RECONCILIATION-FILE
+           OPEN INPUT CUSTOMER-FILE
+           CLOSE BALANCE-SNAPSHOT-FILE
+           OPEN I-O BALANCE-SNAPSHOT-FILE
+
+           PERFORM WRITE-RECONCILIATION-HEADERS
+           PERFORM RECONCILE-ONE-ACCOUNT
+               UNTIL SNAP-FILE-STATUS NOT = '00'
+           PERFORM WRITE-RECONCILIATION-SUMMARY
+
+           CLOSE CUSTOMER-FILE
+           CLOSE RECONCILIATION-FILE
+           CLOSE BALANCE-SNAPSHOT-FILE.
+
+       WRITE-RECONCILIATION-HEADERS.
+           MOVE CURRENT-DATE TO RH2-DATE
+           WRITE RECONCILIATION-LINE FROM RECON-HEADER-1
+           WRITE RECONCILIATION-LINE FROM RECON-HEADER-2
+           WRITE RECONCILIATION-LINE FROM RECON-HEADER-3
+           WRITE RECONCILIATION-LINE FROM SPACES
+           WRITE RECONCILIATION-LINE FROM RECON-DETAIL-HEADER
+           WRITE RECONCILIATION-LINE FROM
+                 '------------------------------------------'.
+
+       RECONCILE-ONE-ACCOUNT.
+           READ BALANCE-SNAPSHOT-FILE NEXT RECORD
+               AT END
+                   MOVE '99' TO SNAP-FILE-STATUS
+               NOT AT END
+                   PERFORM RECONCILE-SNAPSHOT-RECORD
+           END-READ.
+
+       RECONCILE-SNAPSHOT-RECORD.
+           MOVE SNAP-ACCOUNT-NUMBER TO CUST-ACCOUNT-NUMBER
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE '99' TO CUSTOMER-FILE-STATUS
+           END-READ
+           IF CUSTOMER-FILE-STATUS = '00'
+               COMPUTE WS-EXPECTED-BALANCE =
+                   SNAP-BALANCE + SNAP-PERIOD-DELTA
+               IF SNAP-REVIEW-NEEDED
+                   MOVE 'MANUAL REVIEW' TO RD-RESULT
+                   ADD 1 TO WS-MANUAL-REVIEW-COUNT
+               ELSE
+                   IF NOT SNAP-HAS-BASELINE
+                       MOVE 'NEW ACCOUNT' TO RD-RESULT
+                       ADD 1 TO WS-NEW-ACCOUNTS-FOUND
+                   ELSE
+                       IF WS-EXPECTED-BALANCE = CUST-BALANCE
+                           MOVE 'OK' TO RD-RESULT
+                           ADD 1 TO WS-ACCOUNTS-RECONCILED
+                       ELSE
+                           MOVE 'MISMATCH' TO RD-RESULT
+                           ADD 1 TO WS-MISMATCHES-FOUND
+                       END-IF
+                   END-IF
+               END-IF
+               MOVE SNAP-ACCOUNT-NUMBER TO RD-ACCOUNT
+               MOVE SNAP-BALANCE TO RD-PRIOR
+               MOVE SNAP-PERIOD-DELTA TO RD-DELTA
+               MOVE WS-EXPECTED-BALANCE TO RD-EXPECTED
+               MOVE CUST-BALANCE TO RD-ACTUAL
+               WRITE RECONCILIATION-LINE FROM RECON-DETAIL-LINE
+
+               MOVE CUST-BALANCE TO SNAP-BALANCE
+               MOVE 0 TO SNAP-PERIOD-DELTA
+               SET SNAP-HAS-BASELINE TO TRUE
+               MOVE 'N' TO SNAP-NEEDS-REVIEW
+               REWRITE BALANCE-SNAPSHOT-RECORD
+           END-IF.
+
+       WRITE-RECONCILIATION-SUMMARY.
+           WRITE RECONCILIATION-LINE FROM SPACES
+           MOVE WS-ACCOUNTS-RECONCILED TO RS-OK-COUNT
+           WRITE RECONCILIATION-LINE FROM RECON-SUMMARY-LINE
+           MOVE WS-NEW-ACCOUNTS-FOUND TO RS-NEW-ACCOUNT-COUNT
+           WRITE RECONCILIATION-LINE FROM RECON-NEW-ACCOUNTS-LINE
+           MOVE WS-MISMATCHES-FOUND TO RS-MISMATCH-COUNT
+           WRITE RECONCILIATION-LINE FROM RECON-MISMATCH-LINE
+           MOVE WS-MANUAL-REVIEW-COUNT TO RS-MANUAL-REVIEW-COUNT
+           WRITE RECONCILIATION-LINE FROM RECON-MANUAL-REVIEW-LINE.
