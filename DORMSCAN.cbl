@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMSCAN.
+       AUTHOR. COBOL Banking System.
+       DATE-WRITTEN. 2024.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY IS CUST-NAME
+                   WITH DUPLICATES
+               FILE STATUS IS CUSTOMER-FILE-STATUS.
+
+           SELECT DORMANCY-REPORT-FILE ASSIGN TO WS-REPORT-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS DORMANCY-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+           05 CUST-ACCOUNT-NUMBER    PIC 9(10).
+           05 CUST-NAME             PIC X(30).
+           05 CUST-ADDRESS          PIC X(50).
+           05 CUST-PHONE            PIC X(15).
+           05 CUST-BALANCE          PIC S9(10)V99.
+           05 CUST-ACCOUNT-TYPE     PIC X(1).
+           05 CUST-STATUS           PIC X(1).
+           05 CUST-DATE-OPENED      PIC 9(8).
+           05 CUST-LAST-ACTIVITY-DATE PIC 9(8).
+           05 CUST-CURRENCY-CODE    PIC X(3).
+           05 CUST-HELD-AMOUNT      PIC 9(10)V99.
+
+       FD DORMANCY-REPORT-FILE.
+       01 DORMANCY-REPORT-LINE      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS-VARIABLES.
+           05 CUSTOMER-FILE-STATUS  PIC XX.
+           05 DORMANCY-REPORT-STATUS PIC XX.
+
+       01 SYSTEM-VARIABLES.
+           05 CURRENT-DATE          PIC 9(8).
+           05 WS-REPORT-FILENAME    PIC X(40).
+
+       01 DORMANCY-CONSTANTS.
+           05 WS-DORMANCY-THRESHOLD-DAYS PIC 9(5) VALUE 180.
+
+       01 DORMANCY-WORK-AREAS.
+           05 WS-CURRENT-DATE-INTEGER    PIC S9(9) COMP.
+           05 WS-CUTOFF-DATE-INTEGER     PIC S9(9) COMP.
+           05 WS-LAST-ACTIVITY-BASIS     PIC 9(8).
+           05 WS-LAST-ACTIVITY-INTEGER   PIC S9(9) COMP.
+           05 WS-ACCOUNTS-SCANNED        PIC 9(5) VALUE 0.
+           05 WS-ACCOUNTS-FLAGGED        PIC 9(5) VALUE 0.
+
+       01 DORMANCY-REPORT-LINES.
+           05 DR-HEADER-1.
+               10 FILLER            PIC X(30) VALUE SPACES.
+               10 FILLER            PIC X(30) VALUE
+                  'DORMANT ACCOUNT SCAN REPORT'.
+               10 FILLER            PIC X(72) VALUE SPACES.
+
+           05 DR-HEADER-2.
+               10 FILLER            PIC X(20) VALUE SPACES.
+               10 FILLER            PIC X(14) VALUE
+                  'Generated on: '.
+               10 DRH2-DATE         PIC 9(8).
+               10 FILLER            PIC X(18) VALUE SPACES.
+               10 FILLER            PIC X(18) VALUE
+                  'Threshold (days): '.
+               10 DRH2-THRESHOLD    PIC ZZZZ9.
+               10 FILLER            PIC X(49) VALUE SPACES.
+
+           05 DR-HEADER-3.
+               10 FILLER            PIC X(132) VALUE
+                  '========================================'.
+
+           05 DR-DETAIL-HEADER.
+               10 FILLER            PIC X(10) VALUE 'ACCOUNT #'.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 FILLER            PIC X(30) VALUE 'NAME'.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 FILLER            PIC X(16) VALUE 'LAST ACTIVITY'.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 FILLER            PIC X(10) VALUE 'NEW STATUS'.
+               10 FILLER            PIC X(60) VALUE SPACES.
+
+           05 DR-DETAIL-LINE.
+               10 DRD-ACCOUNT       PIC 9(10).
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 DRD-NAME          PIC X(30).
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 DRD-LAST-ACTIVITY PIC 9(8).
+               10 FILLER            PIC X(10) VALUE SPACES.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 DRD-STATUS        PIC X(10).
+               10 FILLER            PIC X(50) VALUE SPACES.
+
+           05 DR-SUMMARY-LINE.
+               10 FILLER            PIC X(24) VALUE
+                  'Accounts scanned: '.
+               10 DRS-SCANNED       PIC ZZ,ZZ9.
+               10 FILLER            PIC X(5) VALUE SPACES.
+               10 FILLER            PIC X(30) VALUE
+                  'Accounts flagged dormant: '.
+               10 DRS-FLAGGED       PIC ZZ,ZZ9.
+               10 FILLER            PIC X(61) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-DORMANCY-SCAN.
+           PERFORM INITIALIZE-DORMSCAN
+           PERFORM SCAN-CUSTOMER-RECORD
+               UNTIL CUSTOMER-FILE-STATUS NOT = '00'
+           PERFORM FINALIZE-DORMSCAN
+           DISPLAY 'Dormant account scan complete.'
+           DISPLAY 'Accounts scanned: ' WS-ACCOUNTS-SCANNED
+           DISPLAY 'Accounts flagged dormant: ' WS-ACCOUNTS-FLAGGED
+           DISPLAY 'Dormancy report: ' WS-REPORT-FILENAME
+           STOP RUN.
+
+       INITIALIZE-DORMSCAN.
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+           STRING 'DORMRPT.' CURRENT-DATE DELIMITED BY SIZE
+                  '.TXT' DELIMITED BY SIZE
+                  INTO WS-REPORT-FILENAME
+           END-STRING
+
+           COMPUTE WS-CURRENT-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(CURRENT-DATE)
+           COMPUTE WS-CUTOFF-DATE-INTEGER =
+               WS-CURRENT-DATE-INTEGER - WS-DORMANCY-THRESHOLD-DAYS
+
+           OPEN I-O CUSTOMER-FILE
+           OPEN OUTPUT DORMANCY-REPORT-FILE
+           PERFORM WRITE-DORMANCY-REPORT-HEADERS.
+
+       WRITE-DORMANCY-REPORT-HEADERS.
+           MOVE CURRENT-DATE TO DRH2-DATE
+           MOVE WS-DORMANCY-THRESHOLD-DAYS TO DRH2-THRESHOLD
+           WRITE DORMANCY-REPORT-LINE FROM DR-HEADER-1
+           WRITE DORMANCY-REPORT-LINE FROM DR-HEADER-2
+           WRITE DORMANCY-REPORT-LINE FROM DR-HEADER-3
+           WRITE DORMANCY-REPORT-LINE FROM SPACES
+           WRITE DORMANCY-REPORT-LINE FROM DR-DETAIL-HEADER
+           WRITE DORMANCY-REPORT-LINE FROM
+                 '------------------------------------------'.
+
+       SCAN-CUSTOMER-RECORD.
+           READ CUSTOMER-FILE
+               AT END
+                   MOVE '99' TO CUSTOMER-FILE-STATUS
+               NOT AT END
+                   PERFORM EVALUATE-CUSTOMER-DORMANCY
+           END-READ.
+
+       EVALUATE-CUSTOMER-DORMANCY.
+           ADD 1 TO WS-ACCOUNTS-SCANNED
+           IF CUST-STATUS = 'A'
+               PERFORM DETERMINE-ACTIVITY-BASIS
+               COMPUTE WS-LAST-ACTIVITY-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-LAST-ACTIVITY-BASIS)
+               IF WS-LAST-ACTIVITY-INTEGER < WS-CUTOFF-DATE-INTEGER
+                   MOVE 'D' TO CUST-STATUS
+                   REWRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           DISPLAY 'Failed to flag dormant account: '
+                                   CUST-ACCOUNT-NUMBER
+                   END-REWRITE
+                   IF CUSTOMER-FILE-STATUS = '00'
+                       ADD 1 TO WS-ACCOUNTS-FLAGGED
+                       PERFORM WRITE-DORMANCY-DETAIL-LINE
+                   END-IF
+               END-IF
+           END-IF.
+
+       DETERMINE-ACTIVITY-BASIS.
+           IF CUST-LAST-ACTIVITY-DATE IS NUMERIC
+               AND CUST-LAST-ACTIVITY-DATE NOT = 0
+               MOVE CUST-LAST-ACTIVITY-DATE TO WS-LAST-ACTIVITY-BASIS
+           ELSE
+               MOVE CUST-DATE-OPENED TO WS-LAST-ACTIVITY-BASIS
+           END-IF.
+
+       WRITE-DORMANCY-DETAIL-LINE.
+           MOVE CUST-ACCOUNT-NUMBER TO DRD-ACCOUNT
+           MOVE CUST-NAME TO DRD-NAME
+           MOVE WS-LAST-ACTIVITY-BASIS TO DRD-LAST-ACTIVITY
+           MOVE 'DORMANT' TO DRD-STATUS
+           WRITE DORMANCY-REPORT-LINE FROM DR-DETAIL-LINE.
+
+       FINALIZE-DORMSCAN.
+           WRITE DORMANCY-REPORT-LINE FROM SPACES
+           MOVE WS-ACCOUNTS-SCANNED TO DRS-SCANNED
+           MOVE WS-ACCOUNTS-FLAGGED TO DRS-FLAGGED
+           WRITE DORMANCY-REPORT-LINE FROM DR-SUMMARY-LINE
+           CLOSE CUSTOMER-FILE
+           CLOSE DORMANCY-REPORT-FILE.
