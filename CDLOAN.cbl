@@ -0,0 +1,284 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CDLOAN.
+       AUTHOR. COBOL Banking System.
+       DATE-WRITTEN. 2024.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUST-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY IS CUST-NAME
+                   WITH DUPLICATES
+               FILE STATUS IS CUSTOMER-FILE-STATUS.
+
+           SELECT CDLOAN-FILE ASSIGN TO 'CDLOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CDL-ACCOUNT-NUMBER
+               FILE STATUS IS CDLOAN-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRANSACTION-FILE-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO 'BANKCTL.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CTL-KEY
+               FILE STATUS IS CONTROL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+           05 CUST-ACCOUNT-NUMBER    PIC 9(10).
+           05 CUST-NAME             PIC X(30).
+           05 CUST-ADDRESS          PIC X(50).
+           05 CUST-PHONE            PIC X(15).
+           05 CUST-BALANCE          PIC S9(10)V99.
+           05 CUST-ACCOUNT-TYPE     PIC X(1).
+           05 CUST-STATUS           PIC X(1).
+           05 CUST-DATE-OPENED      PIC 9(8).
+           05 CUST-LAST-ACTIVITY-DATE PIC 9(8).
+           05 CUST-CURRENCY-CODE    PIC X(3).
+           05 CUST-HELD-AMOUNT      PIC 9(10)V99.
+
+       FD CDLOAN-FILE.
+       01 CDLOAN-RECORD.
+           05 CDL-ACCOUNT-NUMBER    PIC 9(10).
+           05 CDL-SUBTYPE           PIC X(1).
+               88 CDL-IS-CD         VALUE 'C'.
+               88 CDL-IS-LOAN       VALUE 'L'.
+           05 CDL-PRINCIPAL         PIC S9(10)V99.
+           05 CDL-RATE              PIC 9V9(4).
+           05 CDL-TERM-MONTHS       PIC 9(3).
+           05 CDL-OPEN-DATE         PIC 9(8).
+           05 CDL-MATURITY-DATE     PIC 9(8).
+           05 CDL-PAYMENT-AMOUNT    PIC S9(10)V99.
+           05 CDL-NEXT-PAYMENT-DATE PIC 9(8).
+           05 CDL-PAYMENTS-MADE     PIC 9(3).
+           05 CDL-STATUS            PIC X(1).
+               88 CDL-ACTIVE        VALUE 'A'.
+               88 CDL-MATURED       VALUE 'M'.
+               88 CDL-PAID-OFF      VALUE 'P'.
+           05 FILLER                PIC X(20).
+
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           05 TRANS-ID              PIC 9(10).
+           05 TRANS-ACCOUNT-NUMBER  PIC 9(10).
+           05 TRANS-TYPE            PIC X(1).
+           05 TRANS-AMOUNT          PIC 9(10)V99.
+           05 TRANS-DATE            PIC 9(8).
+           05 TRANS-TIME            PIC 9(6).
+           05 TRANS-DESCRIPTION     PIC X(30).
+           05 TRANS-OPERATOR-ID     PIC X(10).
+           05 TRANS-RELATED-ID      PIC 9(10).
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+           05 CTL-KEY               PIC X(10).
+           05 CTL-LAST-TRANS-ID     PIC 9(10).
+           05 CTL-LAST-ACCT-NUMBER  PIC 9(10).
+           05 FILLER                PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS-VARIABLES.
+           05 CUSTOMER-FILE-STATUS  PIC XX.
+           05 CDLOAN-FILE-STATUS    PIC XX.
+           05 TRANSACTION-FILE-STATUS PIC XX.
+           05 CONTROL-FILE-STATUS   PIC XX.
+
+       01 CONTROL-FILE-CONSTANTS.
+           05 CTL-SYSTEM-KEY        PIC X(10) VALUE 'SYSTEM'.
+
+       01 SYSTEM-VARIABLES.
+           05 CURRENT-DATE          PIC 9(8).
+           05 CURRENT-TIME          PIC 9(6).
+           05 WS-TRANS-ID           PIC 9(10).
+
+       01 WORK-AREAS.
+           05 WS-PAYMENT-AMOUNT     PIC S9(10)V99.
+           05 WS-INTEREST-PORTION   PIC S9(10)V99.
+           05 WS-PRINCIPAL-PORTION  PIC S9(10)V99.
+           05 WS-NEW-BALANCE        PIC S9(10)V99.
+           05 WS-SCHEDULES-PROCESSED PIC 9(5) VALUE 0.
+           05 WS-SCHEDULES-MATURED  PIC 9(5) VALUE 0.
+
+       01 CDLOAN-DATE-WORK-AREAS.
+           05 WS-CDL-WORK-DATE.
+               10 WS-CDL-YEAR           PIC 9(4).
+               10 WS-CDL-MONTH          PIC 9(2).
+               10 WS-CDL-DAY            PIC 9(2).
+           05 WS-CDL-MONTHS-TO-ADD      PIC 9(3).
+
+       PROCEDURE DIVISION.
+       MAIN-CDLOAN-PROCESSING.
+           PERFORM INITIALIZE-CDLOAN
+           PERFORM POST-CDLOAN-RECORDS
+               UNTIL CDLOAN-FILE-STATUS NOT = '00'
+           PERFORM FINALIZE-CDLOAN
+           DISPLAY 'CD/loan posting complete. Schedules posted: '
+                   WS-SCHEDULES-PROCESSED
+           DISPLAY 'Schedules completed this run: ' WS-SCHEDULES-MATURED
+           STOP RUN.
+
+       INITIALIZE-CDLOAN.
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT CURRENT-TIME FROM TIME
+           PERFORM OPEN-CONTROL-FILE
+           OPEN I-O CDLOAN-FILE
+           OPEN I-O CUSTOMER-FILE
+           OPEN EXTEND TRANSACTION-FILE.
+
+       OPEN-CONTROL-FILE.
+           OPEN I-O CONTROL-FILE
+           IF CONTROL-FILE-STATUS = '35'
+               OPEN OUTPUT CONTROL-FILE
+               MOVE CTL-SYSTEM-KEY TO CTL-KEY
+               MOVE 0 TO CTL-LAST-TRANS-ID
+               MOVE 0 TO CTL-LAST-ACCT-NUMBER
+               WRITE CONTROL-RECORD
+               CLOSE CONTROL-FILE
+               OPEN I-O CONTROL-FILE
+           END-IF.
+
+       GET-NEXT-TRANSACTION-ID.
+           MOVE CTL-SYSTEM-KEY TO CTL-KEY
+           READ CONTROL-FILE
+               INVALID KEY
+                   MOVE 0 TO CTL-LAST-TRANS-ID
+           END-READ
+           ADD 1 TO CTL-LAST-TRANS-ID
+           MOVE CTL-LAST-TRANS-ID TO WS-TRANS-ID
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+                   DISPLAY 'Control file update failed'
+           END-REWRITE.
+
+       POST-CDLOAN-RECORDS.
+           READ CDLOAN-FILE
+               AT END
+                   MOVE '99' TO CDLOAN-FILE-STATUS
+               NOT AT END
+                   PERFORM PROCESS-CDLOAN-SCHEDULE
+           END-READ.
+
+       PROCESS-CDLOAN-SCHEDULE.
+           IF CDL-ACTIVE AND CDL-NEXT-PAYMENT-DATE NOT > CURRENT-DATE
+               MOVE CDL-ACCOUNT-NUMBER TO CUST-ACCOUNT-NUMBER
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       DISPLAY 'CD/loan account not found: '
+                               CDL-ACCOUNT-NUMBER
+               END-READ
+               IF CUSTOMER-FILE-STATUS = '00'
+                   IF CDL-IS-CD
+                       PERFORM POST-CD-INTEREST
+                   ELSE
+                       PERFORM POST-LOAN-PAYMENT
+                   END-IF
+               END-IF
+           END-IF.
+
+       POST-CD-INTEREST.
+           MULTIPLY CDL-PRINCIPAL BY CDL-RATE
+               GIVING WS-INTEREST-PORTION ROUNDED
+           DIVIDE WS-INTEREST-PORTION BY 12
+               GIVING WS-INTEREST-PORTION ROUNDED
+           ADD WS-INTEREST-PORTION TO CUST-BALANCE
+               GIVING WS-NEW-BALANCE
+           MOVE WS-NEW-BALANCE TO CUST-BALANCE
+           MOVE CURRENT-DATE TO CUST-LAST-ACTIVITY-DATE
+           REWRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY 'Failed to post CD interest for '
+                           CUST-ACCOUNT-NUMBER
+           END-REWRITE
+           IF CUSTOMER-FILE-STATUS = '00'
+               MOVE 'I' TO TRANS-TYPE
+               MOVE WS-INTEREST-PORTION TO WS-PAYMENT-AMOUNT
+               MOVE 'CD interest posting' TO TRANS-DESCRIPTION
+               PERFORM RECORD-CDLOAN-TRANSACTION
+               PERFORM ADVANCE-CDLOAN-SCHEDULE
+           END-IF.
+
+       POST-LOAN-PAYMENT.
+           MULTIPLY CDL-PRINCIPAL BY CDL-RATE
+               GIVING WS-INTEREST-PORTION ROUNDED
+           DIVIDE WS-INTEREST-PORTION BY 12
+               GIVING WS-INTEREST-PORTION ROUNDED
+           MOVE CDL-PAYMENT-AMOUNT TO WS-PAYMENT-AMOUNT
+           SUBTRACT WS-PAYMENT-AMOUNT FROM CUST-BALANCE
+               GIVING WS-NEW-BALANCE
+           MOVE WS-NEW-BALANCE TO CUST-BALANCE
+           MOVE CURRENT-DATE TO CUST-LAST-ACTIVITY-DATE
+           REWRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY 'Failed to post loan payment for '
+                           CUST-ACCOUNT-NUMBER
+           END-REWRITE
+           IF CUSTOMER-FILE-STATUS = '00'
+               MOVE 'P' TO TRANS-TYPE
+               MOVE 'Loan payment posting' TO TRANS-DESCRIPTION
+               PERFORM RECORD-CDLOAN-TRANSACTION
+               SUBTRACT WS-INTEREST-PORTION FROM WS-PAYMENT-AMOUNT
+                   GIVING WS-PRINCIPAL-PORTION
+               SUBTRACT WS-PRINCIPAL-PORTION FROM CDL-PRINCIPAL
+               PERFORM ADVANCE-CDLOAN-SCHEDULE
+           END-IF.
+
+       RECORD-CDLOAN-TRANSACTION.
+           PERFORM GET-NEXT-TRANSACTION-ID
+           MOVE WS-TRANS-ID TO TRANS-ID
+           MOVE CDL-ACCOUNT-NUMBER TO TRANS-ACCOUNT-NUMBER
+           MOVE WS-PAYMENT-AMOUNT TO TRANS-AMOUNT
+           MOVE CURRENT-DATE TO TRANS-DATE
+           MOVE CURRENT-TIME TO TRANS-TIME
+           MOVE 'BATCH' TO TRANS-OPERATOR-ID
+           MOVE 0 TO TRANS-RELATED-ID
+           WRITE TRANSACTION-RECORD
+           ADD 1 TO WS-SCHEDULES-PROCESSED.
+
+       ADVANCE-CDLOAN-SCHEDULE.
+           ADD 1 TO CDL-PAYMENTS-MADE
+           MOVE CDL-NEXT-PAYMENT-DATE TO WS-CDL-WORK-DATE
+           MOVE 1 TO WS-CDL-MONTHS-TO-ADD
+           PERFORM ADD-MONTHS-TO-CDL-WORK-DATE
+           MOVE WS-CDL-WORK-DATE TO CDL-NEXT-PAYMENT-DATE
+           IF CDL-PAYMENTS-MADE >= CDL-TERM-MONTHS
+               IF CDL-IS-CD
+                   SET CDL-MATURED TO TRUE
+               ELSE
+                   SET CDL-PAID-OFF TO TRUE
+               END-IF
+               ADD 1 TO WS-SCHEDULES-MATURED
+           END-IF
+           REWRITE CDLOAN-RECORD
+               INVALID KEY
+                   DISPLAY 'Failed to update CD/loan schedule for '
+                           CDL-ACCOUNT-NUMBER
+           END-REWRITE.
+
+       ADD-MONTHS-TO-CDL-WORK-DATE.
+           MOVE WS-CDL-WORK-DATE(1:4) TO WS-CDL-YEAR
+           MOVE WS-CDL-WORK-DATE(5:2) TO WS-CDL-MONTH
+           MOVE WS-CDL-WORK-DATE(7:2) TO WS-CDL-DAY
+           ADD WS-CDL-MONTHS-TO-ADD TO WS-CDL-MONTH
+           PERFORM UNTIL WS-CDL-MONTH NOT > 12
+               SUBTRACT 12 FROM WS-CDL-MONTH
+               ADD 1 TO WS-CDL-YEAR
+           END-PERFORM
+           MOVE WS-CDL-YEAR TO WS-CDL-WORK-DATE(1:4)
+           MOVE WS-CDL-MONTH TO WS-CDL-WORK-DATE(5:2)
+           MOVE WS-CDL-DAY TO WS-CDL-WORK-DATE(7:2).
+
+       FINALIZE-CDLOAN.
+           CLOSE CONTROL-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE CUSTOMER-FILE
+           CLOSE CDLOAN-FILE.
