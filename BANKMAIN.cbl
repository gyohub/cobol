@@ -8,8 +8,10 @@
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS CUST-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY IS CUST-NAME
+                   WITH DUPLICATES
                FILE STATUS IS CUSTOMER-FILE-STATUS.
                
            SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACT.DAT'
@@ -21,7 +23,18 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS REPORT-FILE-STATUS.
-       
+
+           SELECT CONTROL-FILE ASSIGN TO 'BANKCTL.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CTL-KEY
+               FILE STATUS IS CONTROL-FILE-STATUS.
+
+           SELECT HOLD-FILE ASSIGN TO 'FUNDHOLD.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS HOLD-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMER-FILE.
@@ -30,11 +43,13 @@
            05 CUST-NAME             PIC X(30).
            05 CUST-ADDRESS          PIC X(50).
            05 CUST-PHONE            PIC X(15).
-           05 CUST-BALANCE          PIC 9(10)V99.
+           05 CUST-BALANCE          PIC S9(10)V99.
            05 CUST-ACCOUNT-TYPE     PIC X(1).
            05 CUST-STATUS           PIC X(1).
            05 CUST-DATE-OPENED      PIC 9(8).
-           05 FILLER                PIC X(20).
+           05 CUST-LAST-ACTIVITY-DATE PIC 9(8).
+           05 CUST-CURRENCY-CODE    PIC X(3).
+           05 CUST-HELD-AMOUNT      PIC 9(10)V99.
        
        FD TRANSACTION-FILE.
        01 TRANSACTION-RECORD.
@@ -45,16 +60,40 @@
            05 TRANS-DATE            PIC 9(8).
            05 TRANS-TIME            PIC 9(6).
            05 TRANS-DESCRIPTION     PIC X(30).
-           05 FILLER                PIC X(20).
+           05 TRANS-OPERATOR-ID     PIC X(10).
+           05 TRANS-RELATED-ID      PIC 9(10).
        
        FD REPORT-FILE.
        01 REPORT-LIN               PIC X(80).
-       
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+           05 CTL-KEY               PIC X(10).
+           05 CTL-LAST-TRANS-ID     PIC 9(10).
+           05 CTL-LAST-ACCT-NUMBER  PIC 9(10).
+           05 FILLER                PIC X(10).
+
+       FD HOLD-FILE.
+       01 HOLD-RECORD.
+           05 HLD-ACCOUNT-NUMBER    PIC 9(10).
+           05 HLD-AMOUNT            PIC 9(10)V99.
+           05 HLD-HOLD-DATE         PIC 9(8).
+           05 HLD-RELEASE-DATE      PIC 9(8).
+           05 HLD-STATUS            PIC X(1).
+               88 HLD-PENDING       VALUE 'P'.
+               88 HLD-RELEASED      VALUE 'R'.
+           05 FILLER                PIC X(10).
+
        WORKING-STORAGE SECTION.
        01 FILE-STATUS-VARIABLES.
            05 CUSTOMER-FILE-STATUS  PIC XX.
            05 TRANSACTION-FILE-STATUS PIC XX.
            05 REPORT-FILE-STATUS    PIC XX.
+           05 CONTROL-FILE-STATUS   PIC XX.
+           05 HOLD-FILE-STATUS      PIC XX.
+
+       01 CONTROL-FILE-CONSTANTS.
+           05 CTL-SYSTEM-KEY        PIC X(10) VALUE 'SYSTEM'.
        
        01 SYSTEM-VARIABLES.
            05 CURRENT-DATE          PIC 9(8).
@@ -67,21 +106,53 @@
        01 CUSTOMER-WORK-AREA.
            05 WS-ACCOUNT-NUMBER     PIC 9(10).
            05 WS-CUSTOMER-NAME      PIC X(30).
-           05 WS-BALANCE            PIC 9(10)V99.
+           05 WS-BALANCE            PIC S9(10)V99.
            05 WS-AMOUNT             PIC 9(10)V99.
-           05 WS-NEWBAL         PIC 9(10)V99.
+           05 WS-NEWBAL         PIC S9(10)V99.
+           05 WS-INQUIRY-CHOICE     PIC 9(1).
+           05 WS-CURRENCY-CODE      PIC X(3).
        
        01 TRANSACTION-WORK-AREA.
-           05 WS-TRANS-ID           PIC 9(10) VALUE 1.
+           05 WS-TRANS-ID           PIC 9(10).
            05 WS-TRANS-TYPE         PIC X(1).
            05 WS-TRANS-AMOUNT       PIC 9(10)V99.
            05 WS-TRANS-DESC         PIC X(30).
-       
+
+       01 TRANSFER-WORK-AREAS.
+           05 WS-SOURCE-ACCOUNT-NUMBER PIC 9(10).
+           05 WS-DEST-ACCOUNT-NUMBER   PIC 9(10).
+           05 WS-TRANSFER-GROUP-ID     PIC 9(10).
+           05 WS-SOURCE-CURRENCY       PIC X(3).
+           05 WS-CURRENCY-OK           PIC X(1).
+               88 CURRENCY-MATCHED     VALUE 'Y'.
+               88 CURRENCY-NOT-MATCHED VALUE 'N'.
+
        01 DISPLAY-VARIABLES.
-           05 WS-DISPLAY-BALANCE    PIC $ZZZ,ZZZ,ZZ9.99.
-           05 WS-DISPLAY-AMOUNT     PIC $ZZZ,ZZZ,ZZ9.99.
-           05 WS-DISPLAY-NEWBAL PIC $ZZZ,ZZZ,ZZ9.99.
-       
+           05 WS-DISPLAY-BALANCE    PIC ZZZ,ZZZ,ZZ9.99-.
+           05 WS-DISPLAY-AMOUNT     PIC ZZZ,ZZZ,ZZ9.99.
+           05 WS-DISPLAY-NEWBAL PIC ZZZ,ZZZ,ZZ9.99-.
+
+       01 OVERDRAFT-CONSTANTS.
+           05 WS-OVERDRAFT-LIMIT    PIC 9(10)V99 VALUE 500.00.
+
+       01 FUNDS-HOLD-CONSTANTS.
+           05 WS-HOLD-THRESHOLD     PIC 9(10)V99 VALUE 5000.00.
+           05 WS-HOLD-DAYS          PIC 9(3) VALUE 2.
+
+       01 FUNDS-HOLD-WORK-AREAS.
+           05 WS-HOLD-FLAG          PIC X(1).
+               88 FUNDS-ON-HOLD     VALUE 'Y'.
+               88 FUNDS-NOT-ON-HOLD VALUE 'N'.
+           05 WS-HOLD-DATE-INTEGER  PIC S9(9) COMP.
+           05 WS-AVAILABLE-BALANCE  PIC S9(10)V99.
+
+       01 MINIMUM-BALANCE-CONSTANTS.
+           05 WS-MINIMUM-BALANCE    PIC 9(10)V99 VALUE 100.00.
+           05 WS-SERVICE-FEE        PIC 9(10)V99 VALUE 10.00.
+           05 WS-FEE-FLAG           PIC X(1).
+               88 FEE-APPLIED       VALUE 'Y'.
+               88 FEE-NOT-APPLIED   VALUE 'N'.
+
        01 ERROR-MESSAGES.
            05 ERR-INVALID-ACCOUNT   PIC X(50) VALUE 
               'ERROR: Account number not found'.
@@ -101,10 +172,12 @@
        
        INITIALIZE-PROGRAM.
            OPEN INPUT CUSTOMER-FILE
-           OPEN OUTPUT TRANSACTION-FILE
+           OPEN EXTEND TRANSACTION-FILE
            OPEN OUTPUT REPORT-FILE
-           
-           ACCEPT CURRENT-DATE FROM DATE
+           OPEN EXTEND HOLD-FILE
+           PERFORM OPEN-CONTROL-FILE
+
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
            ACCEPT CURRENT-TIME FROM TIME
            
            DISPLAY '========================================'
@@ -145,16 +218,54 @@
            DISPLAY ' '
            DISPLAY 'CUSTOMER ACCOUNT INQUIRY'
            DISPLAY '========================'
-           DISPLAY 'Enter account number: '
-           ACCEPT WS-ACCOUNT-NUMBER
-           
-           PERFORM READ-CUSTOMER-RECORD
+           DISPLAY '1. Search by Account Number'
+           DISPLAY '2. Search by Customer Name'
+           DISPLAY 'Enter your choice: '
+           ACCEPT WS-INQUIRY-CHOICE
+
+           IF WS-INQUIRY-CHOICE = 2
+               PERFORM CUSTOMER-INQUIRY-BY-NAME
+           ELSE
+               DISPLAY 'Enter account number: '
+               ACCEPT WS-ACCOUNT-NUMBER
+
+               PERFORM READ-CUSTOMER-RECORD
+               IF CUSTOMER-FILE-STATUS = '00'
+                   PERFORM DISPLAY-CUSTOMER-INFO
+               ELSE
+                   DISPLAY ERR-INVALID-ACCOUNT
+               END-IF
+           END-IF.
+
+       CUSTOMER-INQUIRY-BY-NAME.
+           DISPLAY 'Enter customer name: '
+           ACCEPT WS-CUSTOMER-NAME
+           MOVE WS-CUSTOMER-NAME TO CUST-NAME
+           START CUSTOMER-FILE KEY IS EQUAL TO CUST-NAME
+               INVALID KEY
+                   MOVE '99' TO CUSTOMER-FILE-STATUS
+           END-START
+
            IF CUSTOMER-FILE-STATUS = '00'
-               PERFORM DISPLAY-CUSTOMER-INFO
+               PERFORM FIND-NEXT-CUSTOMER-BY-NAME
+                   UNTIL CUSTOMER-FILE-STATUS NOT = '00'
            ELSE
                DISPLAY ERR-INVALID-ACCOUNT
            END-IF.
-       
+
+       FIND-NEXT-CUSTOMER-BY-NAME.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO CUSTOMER-FILE-STATUS
+           END-READ
+           IF CUSTOMER-FILE-STATUS = '00'
+               IF CUST-NAME = WS-CUSTOMER-NAME
+                   PERFORM DISPLAY-CUSTOMER-INFO
+               ELSE
+                   MOVE '10' TO CUSTOMER-FILE-STATUS
+               END-IF
+           END-IF.
+
        DEPOSIT-TRANSACTION.
            DISPLAY ' '
            DISPLAY 'DEPOSIT TRANSACTION'
@@ -163,8 +274,17 @@
            
            IF CUSTOMER-FILE-STATUS = '00'
                ADD WS-AMOUNT TO CUST-BALANCE GIVING WS-NEWBAL
+               IF WS-AMOUNT > WS-HOLD-THRESHOLD
+                   ADD WS-AMOUNT TO CUST-HELD-AMOUNT
+                   SET FUNDS-ON-HOLD TO TRUE
+               ELSE
+                   SET FUNDS-NOT-ON-HOLD TO TRUE
+               END-IF
                PERFORM UPDATE-CUSTOMER-BALANCE
                PERFORM RECORD-TRANSACTION
+               IF FUNDS-ON-HOLD
+                   PERFORM RECORD-FUNDS-HOLD
+               END-IF
                MOVE 'D' TO WS-TRANS-TYPE
                MOVE 'Deposit Transaction' TO WS-TRANS-DESC
                PERFORM DISPLAY-TRANSACTION-RESULT
@@ -179,15 +299,44 @@
            PERFORM GET-ACCOUNT-AND-AMOUNT
            
            IF CUSTOMER-FILE-STATUS = '00'
-               IF WS-AMOUNT <= CUST-BALANCE
-                   SUBTRACT WS-AMOUNT FROM CUST-BALANCE GIVING WS-NEWBAL
-                   PERFORM UPDATE-CUSTOMER-BALANCE
-                   PERFORM RECORD-TRANSACTION
-                   MOVE 'W' TO WS-TRANS-TYPE
-                   MOVE 'Withdrawal Transaction' TO WS-TRANS-DESC
-                   PERFORM DISPLAY-TRANSACTION-RESULT
+               IF CUST-ACCOUNT-TYPE = 'C'
+                   COMPUTE WS-AVAILABLE-BALANCE =
+                       CUST-BALANCE + WS-OVERDRAFT-LIMIT
+                           - CUST-HELD-AMOUNT
+                   IF WS-AMOUNT <= WS-AVAILABLE-BALANCE
+                       SUBTRACT WS-AMOUNT FROM CUST-BALANCE
+                           GIVING WS-NEWBAL
+                       PERFORM UPDATE-CUSTOMER-BALANCE
+                       PERFORM RECORD-TRANSACTION
+                       MOVE 'W' TO WS-TRANS-TYPE
+                       MOVE 'Withdrawal Transaction' TO WS-TRANS-DESC
+                       PERFORM DISPLAY-TRANSACTION-RESULT
+                   ELSE
+                       DISPLAY ERR-INSUFFICIENT-FUNDS
+                   END-IF
                ELSE
-                   DISPLAY ERR-INSUFFICIENT-FUNDS
+                   COMPUTE WS-AVAILABLE-BALANCE =
+                       CUST-BALANCE - CUST-HELD-AMOUNT
+                   IF WS-AMOUNT <= WS-AVAILABLE-BALANCE
+                       SET FEE-NOT-APPLIED TO TRUE
+                       SUBTRACT WS-AMOUNT FROM CUST-BALANCE
+                           GIVING WS-NEWBAL
+                       IF WS-NEWBAL < WS-MINIMUM-BALANCE
+                           AND WS-NEWBAL >= WS-SERVICE-FEE
+                           SET FEE-APPLIED TO TRUE
+                           SUBTRACT WS-SERVICE-FEE FROM WS-NEWBAL
+                       END-IF
+                       PERFORM UPDATE-CUSTOMER-BALANCE
+                       PERFORM RECORD-TRANSACTION
+                       IF FEE-APPLIED
+                           PERFORM RECORD-SERVICE-FEE
+                       END-IF
+                       MOVE 'W' TO WS-TRANS-TYPE
+                       MOVE 'Withdrawal Transaction' TO WS-TRANS-DESC
+                       PERFORM DISPLAY-TRANSACTION-RESULT
+                   ELSE
+                       DISPLAY ERR-INSUFFICIENT-FUNDS
+                   END-IF
                END-IF
            ELSE
                DISPLAY ERR-INVALID-ACCOUNT
@@ -199,57 +348,104 @@
            DISPLAY '==================='
            DISPLAY 'Enter source account number: '
            ACCEPT WS-ACCOUNT-NUMBER
-           
+           MOVE WS-ACCOUNT-NUMBER TO WS-SOURCE-ACCOUNT-NUMBER
+
            PERFORM READ-CUSTOMER-RECORD
            IF CUSTOMER-FILE-STATUS = '00'
+               MOVE CUST-CURRENCY-CODE TO WS-SOURCE-CURRENCY
                DISPLAY 'Enter transfer amount: '
                ACCEPT WS-AMOUNT
-               
-               IF WS-AMOUNT <= WS-BALANCE AND WS-AMOUNT > 0
-                   DISPLAY 'Enter destination account number: '
-                   ACCEPT WS-ACCOUNT-NUMBER
-                   
-                   PERFORM READ-CUSTOMER-RECORD
-                   IF CUSTOMER-FILE-STATUS = '00'
-                       ADD WS-AMOUNT TO WS-BALANCE GIVING WS-NEWBAL
-                       PERFORM UPDATE-CUSTOMER-BALANCE
-                       PERFORM RECORD-TRANSACTION
-                       MOVE 'T' TO WS-TRANS-TYPE
-                       MOVE 'Transfer Transaction' TO WS-TRANS-DESC
-                       PERFORM DISPLAY-TRANSACTION-RESULT
+
+               IF WS-AMOUNT > 0
+                   IF CUST-ACCOUNT-TYPE = 'C'
+                       COMPUTE WS-AVAILABLE-BALANCE =
+                           CUST-BALANCE + WS-OVERDRAFT-LIMIT
+                               - CUST-HELD-AMOUNT
+                   ELSE
+                       COMPUTE WS-AVAILABLE-BALANCE =
+                           CUST-BALANCE - CUST-HELD-AMOUNT
+                   END-IF
+
+                   IF WS-AMOUNT <= WS-AVAILABLE-BALANCE
+                       DISPLAY 'Enter destination account number: '
+                       ACCEPT WS-ACCOUNT-NUMBER
+                       MOVE WS-ACCOUNT-NUMBER TO WS-DEST-ACCOUNT-NUMBER
+
+                       PERFORM READ-CUSTOMER-RECORD
+                       SET CURRENCY-MATCHED TO TRUE
+                       IF CUSTOMER-FILE-STATUS = '00'
+                           AND CUST-CURRENCY-CODE NOT =
+                               WS-SOURCE-CURRENCY
+                           SET CURRENCY-NOT-MATCHED TO TRUE
+                       END-IF
+
+                       IF CUSTOMER-FILE-STATUS = '00' AND
+                           CURRENCY-NOT-MATCHED
+                           DISPLAY 'Cannot transfer between '
+                               'different currencies'
+                       ELSE IF CUSTOMER-FILE-STATUS = '00'
+                           MOVE WS-SOURCE-ACCOUNT-NUMBER
+                               TO WS-ACCOUNT-NUMBER
+                           PERFORM READ-CUSTOMER-RECORD
+                           SUBTRACT WS-AMOUNT FROM CUST-BALANCE
+                               GIVING WS-NEWBAL
+                           PERFORM UPDATE-CUSTOMER-BALANCE
+                           PERFORM RECORD-TRANSFER-SOURCE-LOG
+
+                           MOVE WS-DEST-ACCOUNT-NUMBER
+                               TO WS-ACCOUNT-NUMBER
+                           PERFORM READ-CUSTOMER-RECORD
+                           ADD WS-AMOUNT TO CUST-BALANCE
+                               GIVING WS-NEWBAL
+                           PERFORM UPDATE-CUSTOMER-BALANCE
+                           PERFORM RECORD-TRANSFER-DEST-LOG
+
+                           PERFORM DISPLAY-TRANSACTION-RESULT
+                       ELSE
+                           DISPLAY ERR-INVALID-ACCOUNT
+                       END-IF
+                       END-IF
                    ELSE
-                       DISPLAY ERR-INVALID-ACCOUNT
+                       DISPLAY ERR-INSUFFICIENT-FUNDS
                    END-IF
                ELSE
-                   DISPLAY ERR-INSUFFICIENT-FUNDS
+                   DISPLAY ERR-INVALID-AMOUNT
                END-IF
            ELSE
                DISPLAY ERR-INVALID-ACCOUNT
            END-IF.
-       
+
        ADD-NEW-CUSTOMER.
            DISPLAY ' '
            DISPLAY 'ADD NEW CUSTOMER'
            DISPLAY '================'
-           DISPLAY 'Enter account number: '
-           ACCEPT WS-ACCOUNT-NUMBER
+           PERFORM GET-NEXT-ACCOUNT-NUMBER
            DISPLAY 'Enter customer name: '
            ACCEPT WS-CUSTOMER-NAME
            DISPLAY 'Enter initial balance: '
            ACCEPT WS-BALANCE
-           
+           DISPLAY 'Enter currency code (blank for USD): '
+           ACCEPT WS-CURRENCY-CODE
+           IF WS-CURRENCY-CODE = SPACES
+               MOVE 'USD' TO WS-CURRENCY-CODE
+           END-IF
+
            MOVE WS-ACCOUNT-NUMBER TO CUST-ACCOUNT-NUMBER
            MOVE WS-CUSTOMER-NAME TO CUST-NAME
            MOVE WS-BALANCE TO CUST-BALANCE
            MOVE 'A' TO CUST-STATUS
            MOVE 'S' TO CUST-ACCOUNT-TYPE
            MOVE CURRENT-DATE TO CUST-DATE-OPENED
+           MOVE CURRENT-DATE TO CUST-LAST-ACTIVITY-DATE
+           MOVE WS-CURRENCY-CODE TO CUST-CURRENCY-CODE
            MOVE SPACES TO CUST-ADDRESS
            MOVE SPACES TO CUST-PHONE
-           
+           MOVE 0 TO CUST-HELD-AMOUNT
+
            WRITE CUSTOMER-RECORD
            IF CUSTOMER-FILE-STATUS = '00'
-               DISPLAY 'Customer added successfully!'
+               DISPLAY 'Customer added successfully! Account number: '
+                       WS-ACCOUNT-NUMBER
            ELSE
                DISPLAY ERR-FILE-ERROR
            END-IF.
@@ -282,12 +478,14 @@
        
        UPDATE-CUSTOMER-BALANCE.
            MOVE WS-NEWBAL TO CUST-BALANCE
+           MOVE CURRENT-DATE TO CUST-LAST-ACTIVITY-DATE
            REWRITE CUSTOMER-RECORD
                INVALID KEY
                    DISPLAY ERR-FILE-ERROR
            END-REWRITE.
        
        RECORD-TRANSACTION.
+           PERFORM GET-NEXT-TRANSACTION-ID
            MOVE WS-TRANS-ID TO TRANS-ID
            MOVE WS-ACCOUNT-NUMBER TO TRANS-ACCOUNT-NUMBER
            MOVE WS-TRANS-TYPE TO TRANS-TYPE
@@ -295,9 +493,97 @@
            MOVE CURRENT-DATE TO TRANS-DATE
            MOVE CURRENT-TIME TO TRANS-TIME
            MOVE WS-TRANS-DESC TO TRANS-DESCRIPTION
-           
-           WRITE TRANSACTION-RECORD
-           ADD 1 TO WS-TRANS-ID.
+           MOVE 0 TO TRANS-RELATED-ID
+
+           WRITE TRANSACTION-RECORD.
+
+       RECORD-TRANSFER-SOURCE-LOG.
+           PERFORM GET-NEXT-TRANSACTION-ID
+           MOVE WS-TRANS-ID TO TRANS-ID
+           MOVE TRANS-ID TO TRANS-RELATED-ID
+           MOVE TRANS-RELATED-ID TO WS-TRANSFER-GROUP-ID
+           MOVE WS-SOURCE-ACCOUNT-NUMBER TO TRANS-ACCOUNT-NUMBER
+           MOVE 'T' TO TRANS-TYPE
+           MOVE WS-AMOUNT TO TRANS-AMOUNT
+           MOVE CURRENT-DATE TO TRANS-DATE
+           MOVE CURRENT-TIME TO TRANS-TIME
+           MOVE 'Transfer Transaction' TO TRANS-DESCRIPTION
+
+           WRITE TRANSACTION-RECORD.
+
+       RECORD-TRANSFER-DEST-LOG.
+           PERFORM GET-NEXT-TRANSACTION-ID
+           MOVE WS-TRANS-ID TO TRANS-ID
+           MOVE WS-TRANSFER-GROUP-ID TO TRANS-RELATED-ID
+           MOVE WS-DEST-ACCOUNT-NUMBER TO TRANS-ACCOUNT-NUMBER
+           MOVE 'D' TO TRANS-TYPE
+           MOVE WS-AMOUNT TO TRANS-AMOUNT
+           MOVE CURRENT-DATE TO TRANS-DATE
+           MOVE CURRENT-TIME TO TRANS-TIME
+           MOVE 'Transfer Credit' TO TRANS-DESCRIPTION
+
+           WRITE TRANSACTION-RECORD.
+
+       RECORD-FUNDS-HOLD.
+           MOVE WS-ACCOUNT-NUMBER TO HLD-ACCOUNT-NUMBER
+           MOVE WS-AMOUNT TO HLD-AMOUNT
+           MOVE CURRENT-DATE TO HLD-HOLD-DATE
+           COMPUTE WS-HOLD-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(CURRENT-DATE) + WS-HOLD-DAYS
+           COMPUTE HLD-RELEASE-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-HOLD-DATE-INTEGER)
+           SET HLD-PENDING TO TRUE
+           WRITE HOLD-RECORD.
+
+       RECORD-SERVICE-FEE.
+           PERFORM GET-NEXT-TRANSACTION-ID
+           MOVE WS-TRANS-ID TO TRANS-ID
+           MOVE WS-ACCOUNT-NUMBER TO TRANS-ACCOUNT-NUMBER
+           MOVE 'F' TO TRANS-TYPE
+           MOVE WS-SERVICE-FEE TO TRANS-AMOUNT
+           MOVE CURRENT-DATE TO TRANS-DATE
+           MOVE CURRENT-TIME TO TRANS-TIME
+           MOVE 'Minimum balance service fee' TO TRANS-DESCRIPTION
+
+           WRITE TRANSACTION-RECORD.
+
+       OPEN-CONTROL-FILE.
+           OPEN I-O CONTROL-FILE
+           IF CONTROL-FILE-STATUS = '35'
+               OPEN OUTPUT CONTROL-FILE
+               MOVE CTL-SYSTEM-KEY TO CTL-KEY
+               MOVE 0 TO CTL-LAST-TRANS-ID
+               MOVE 0 TO CTL-LAST-ACCT-NUMBER
+               WRITE CONTROL-RECORD
+               CLOSE CONTROL-FILE
+               OPEN I-O CONTROL-FILE
+           END-IF.
+
+       GET-NEXT-TRANSACTION-ID.
+           MOVE CTL-SYSTEM-KEY TO CTL-KEY
+           READ CONTROL-FILE
+               INVALID KEY
+                   MOVE 0 TO CTL-LAST-TRANS-ID
+           END-READ
+           ADD 1 TO CTL-LAST-TRANS-ID
+           MOVE CTL-LAST-TRANS-ID TO WS-TRANS-ID
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+                   DISPLAY ERR-FILE-ERROR
+           END-REWRITE.
+
+       GET-NEXT-ACCOUNT-NUMBER.
+           MOVE CTL-SYSTEM-KEY TO CTL-KEY
+           READ CONTROL-FILE
+               INVALID KEY
+                   MOVE 0 TO CTL-LAST-ACCT-NUMBER
+           END-READ
+           ADD 1 TO CTL-LAST-ACCT-NUMBER
+           MOVE CTL-LAST-ACCT-NUMBER TO WS-ACCOUNT-NUMBER
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+                   DISPLAY ERR-FILE-ERROR
+           END-REWRITE.
        
        DISPLAY-CUSTOMER-INFO.
            MOVE CUST-BALANCE TO WS-DISPLAY-BALANCE
@@ -306,7 +592,8 @@
            DISPLAY '==================='
            DISPLAY 'Account Number: ' CUST-ACCOUNT-NUMBER
            DISPLAY 'Customer Name: ' CUST-NAME
-           DISPLAY 'Current Balance: ' WS-DISPLAY-BALANCE
+           DISPLAY 'Current Balance: ' CUST-CURRENCY-CODE ' '
+                   WS-DISPLAY-BALANCE
            DISPLAY 'Account Type: ' CUST-ACCOUNT-TYPE
            DISPLAY 'Status: ' CUST-STATUS.
        
@@ -316,8 +603,10 @@
            DISPLAY ' '
            DISPLAY 'TRANSACTION COMPLETED'
            DISPLAY '===================='
-           DISPLAY 'Transaction Amount: ' WS-DISPLAY-AMOUNT
-           DISPLAY 'New Balance: ' WS-DISPLAY-NEWBAL.
+           DISPLAY 'Transaction Amount: ' CUST-CURRENCY-CODE ' '
+                   WS-DISPLAY-AMOUNT
+           DISPLAY 'New Balance: ' CUST-CURRENCY-CODE ' '
+                   WS-DISPLAY-NEWBAL.
        
        WRITE-REPORT-HEADER.
            MOVE 'COBOL BANKING SYSTEM - REPORT' TO REPORT-LIN
@@ -343,5 +632,7 @@
            CLOSE CUSTOMER-FILE
            CLOSE TRANSACTION-FILE
            CLOSE REPORT-FILE
+           CLOSE CONTROL-FILE
+           CLOSE HOLD-FILE
            DISPLAY ' '
            DISPLAY 'Thank you for using COBOL Banking System!'
