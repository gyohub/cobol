@@ -8,10 +8,45 @@
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS CUST-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY IS CUST-NAME
+                   WITH DUPLICATES
                FILE STATUS IS CUSTOMER-FILE-STATUS.
-       
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRANSACTION-FILE-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO 'BANKCTL.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CTL-KEY
+               FILE STATUS IS CONTROL-FILE-STATUS.
+
+           SELECT HOLD-FILE ASSIGN TO 'FUNDHOLD.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS HOLD-FILE-STATUS.
+
+           SELECT CUSTOMER-AUDIT-FILE ASSIGN TO 'CUSTAUDT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CUSTOMER-AUDIT-FILE-STATUS.
+
+           SELECT OPERATOR-FILE ASSIGN TO 'OPERATOR.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS OPER-ID
+               FILE STATUS IS OPERATOR-FILE-STATUS.
+
+           SELECT CDLOAN-FILE ASSIGN TO 'CDLOAN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CDL-ACCOUNT-NUMBER
+               FILE STATUS IS CDLOAN-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMER-FILE.
@@ -20,15 +55,116 @@
            05 CUST-NAME             PIC X(30).
            05 CUST-ADDRESS          PIC X(50).
            05 CUST-PHONE            PIC X(15).
-           05 CUST-BALANCE          PIC 9(10)V99.
+           05 CUST-BALANCE          PIC S9(10)V99.
            05 CUST-ACCOUNT-TYPE     PIC X(1).
            05 CUST-STATUS           PIC X(1).
            05 CUST-DATE-OPENED      PIC 9(8).
+           05 CUST-LAST-ACTIVITY-DATE PIC 9(8).
+           05 CUST-CURRENCY-CODE    PIC X(3).
+           05 CUST-HELD-AMOUNT      PIC 9(10)V99.
+
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           05 TRANS-ID              PIC 9(10).
+           05 TRANS-ACCOUNT-NUMBER  PIC 9(10).
+           05 TRANS-TYPE            PIC X(1).
+           05 TRANS-AMOUNT          PIC 9(10)V99.
+           05 TRANS-DATE            PIC 9(8).
+           05 TRANS-TIME            PIC 9(6).
+           05 TRANS-DESCRIPTION     PIC X(30).
+           05 TRANS-OPERATOR-ID     PIC X(10).
+           05 TRANS-RELATED-ID      PIC 9(10).
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+           05 CTL-KEY               PIC X(10).
+           05 CTL-LAST-TRANS-ID     PIC 9(10).
+           05 CTL-LAST-ACCT-NUMBER  PIC 9(10).
+           05 FILLER                PIC X(10).
+
+       FD HOLD-FILE.
+       01 HOLD-RECORD.
+           05 HLD-ACCOUNT-NUMBER    PIC 9(10).
+           05 HLD-AMOUNT            PIC 9(10)V99.
+           05 HLD-HOLD-DATE         PIC 9(8).
+           05 HLD-RELEASE-DATE      PIC 9(8).
+           05 HLD-STATUS            PIC X(1).
+               88 HLD-PENDING       VALUE 'P'.
+               88 HLD-RELEASED      VALUE 'R'.
+           05 FILLER                PIC X(10).
+
+       FD CUSTOMER-AUDIT-FILE.
+       01 CUSTOMER-AUDIT-RECORD.
+           05 AUD-ACCOUNT-NUMBER    PIC 9(10).
+           05 AUD-FIELD-NAME        PIC X(15).
+           05 AUD-OLD-VALUE         PIC X(50).
+           05 AUD-NEW-VALUE         PIC X(50).
+           05 AUD-DATE              PIC 9(8).
+           05 AUD-TIME              PIC 9(6).
+           05 AUD-OPERATOR-ID       PIC X(10).
+           05 FILLER                PIC X(10).
+
+       FD OPERATOR-FILE.
+       01 OPERATOR-RECORD.
+           05 OPER-ID               PIC X(10).
+           05 OPER-PASSWORD         PIC X(10).
+           05 OPER-NAME             PIC X(30).
+           05 OPER-STATUS           PIC X(1).
+               88 OPERATOR-ACTIVE   VALUE 'A'.
+           05 FILLER                PIC X(10).
+
+       FD CDLOAN-FILE.
+       01 CDLOAN-RECORD.
+           05 CDL-ACCOUNT-NUMBER    PIC 9(10).
+           05 CDL-SUBTYPE           PIC X(1).
+               88 CDL-IS-CD         VALUE 'C'.
+               88 CDL-IS-LOAN       VALUE 'L'.
+           05 CDL-PRINCIPAL         PIC S9(10)V99.
+           05 CDL-RATE              PIC 9V9(4).
+           05 CDL-TERM-MONTHS       PIC 9(3).
+           05 CDL-OPEN-DATE         PIC 9(8).
+           05 CDL-MATURITY-DATE     PIC 9(8).
+           05 CDL-PAYMENT-AMOUNT    PIC S9(10)V99.
+           05 CDL-NEXT-PAYMENT-DATE PIC 9(8).
+           05 CDL-PAYMENTS-MADE     PIC 9(3).
+           05 CDL-STATUS            PIC X(1).
+               88 CDL-ACTIVE        VALUE 'A'.
+               88 CDL-MATURED       VALUE 'M'.
+               88 CDL-PAID-OFF      VALUE 'P'.
            05 FILLER                PIC X(20).
-       
+
        WORKING-STORAGE SECTION.
        01 FILE-STATUS-VARIABLES.
            05 CUSTOMER-FILE-STATUS  PIC XX.
+           05 TRANSACTION-FILE-STATUS PIC XX.
+           05 CONTROL-FILE-STATUS   PIC XX.
+           05 CUSTOMER-AUDIT-FILE-STATUS PIC XX.
+           05 OPERATOR-FILE-STATUS  PIC XX.
+           05 CDLOAN-FILE-STATUS    PIC XX.
+           05 HOLD-FILE-STATUS      PIC XX.
+
+       01 AUDIT-WORK-AREAS.
+           05 WS-OPERATOR-ID        PIC X(10) VALUE 'SYSTEM'.
+           05 WS-AUDIT-OLD-NAME     PIC X(30).
+           05 WS-AUDIT-OLD-ADDRESS  PIC X(50).
+           05 WS-AUDIT-OLD-PHONE    PIC X(15).
+           05 WS-AUDIT-OLD-STATUS   PIC X(1).
+
+       01 LOGIN-WORK-AREAS.
+           05 WS-LOGIN-ID           PIC X(10).
+           05 WS-LOGIN-PASSWORD     PIC X(10).
+           05 WS-LOGIN-ATTEMPTS     PIC 9(1).
+           05 WS-LOGIN-RESULT       PIC X(1).
+               88 LOGIN-SUCCESSFUL  VALUE 'Y'.
+               88 LOGIN-FAILED      VALUE 'N'.
+
+       01 CONTROL-FILE-CONSTANTS.
+           05 CTL-SYSTEM-KEY        PIC X(10) VALUE 'SYSTEM'.
+
+       01 TRANSACTION-WORK-AREA.
+           05 WS-TRANS-ID           PIC 9(10).
+           05 WS-TRANSFER-GROUP-ID  PIC 9(10).
+           05 WS-TRANSFER-SOURCE-ACCOUNT PIC 9(10).
        
        01 USER-INTERFACE-VARIABLES.
            05 UI-MENU-CHOICE        PIC 9(1).
@@ -38,6 +174,10 @@
            05 UI-PHONE              PIC X(15).
            05 UI-INITIAL-BALANCE    PIC 9(10)V99.
            05 UI-ACCOUNT-TYPE       PIC X(1).
+           05 UI-CURRENCY-CODE      PIC X(3).
+           05 UI-CDL-SUBTYPE        PIC X(1).
+           05 UI-CDL-RATE           PIC 9V9(4).
+           05 UI-CDL-TERM-MONTHS    PIC 9(3).
            05 UI-AMOUNT             PIC 9(10)V99.
            05 UI-DESTINATION-ACCOUNT PIC 9(10).
            05 UI-CONTINUE-FLAG      PIC X(1).
@@ -45,14 +185,64 @@
                88 EXIT-PROGRAM      VALUE 'N'.
        
        01 DISPLAY-VARIABLES.
-           05 WS-DISPLAY-BALANCE    PIC $ZZZ,ZZZ,ZZ9.99.
-           05 WS-DISPLAY-AMOUNT     PIC $ZZZ,ZZZ,ZZ9.99.
+           05 WS-DISPLAY-BALANCE    PIC ZZZ,ZZZ,ZZ9.99-.
+           05 WS-DISPLAY-AMOUNT     PIC ZZZ,ZZZ,ZZ9.99.
            05 WS-DISPLAY-DATE       PIC X(10).
-       
+           05 WS-SOURCE-CURRENCY-CODE PIC X(3).
+
+       01 CDLOAN-WORK-VARIABLES.
+           05 WS-CDL-WORK-DATE.
+               10 WS-CDL-YEAR           PIC 9(4).
+               10 WS-CDL-MONTH          PIC 9(2).
+               10 WS-CDL-DAY            PIC 9(2).
+           05 WS-CDL-MONTHS-TO-ADD      PIC 9(3).
+           05 WS-CDL-TOTAL-INTEREST     PIC S9(10)V99.
+           05 WS-CDL-TOTAL-DUE          PIC S9(10)V99.
+
+       01 OVERDRAFT-CONSTANTS.
+           05 WS-OVERDRAFT-LIMIT    PIC 9(10)V99 VALUE 500.00.
+           05 WS-WITHDRAWAL-LIMIT   PIC S9(10)V99.
+
+       01 MINIMUM-BALANCE-CONSTANTS.
+           05 WS-MINIMUM-BALANCE    PIC 9(10)V99 VALUE 100.00.
+           05 WS-SERVICE-FEE        PIC 9(10)V99 VALUE 10.00.
+           05 WS-FEE-FLAG           PIC X(1).
+               88 FEE-APPLIED       VALUE 'Y'.
+               88 FEE-NOT-APPLIED   VALUE 'N'.
+
+       01 FUNDS-HOLD-CONSTANTS.
+           05 WS-HOLD-THRESHOLD     PIC 9(10)V99 VALUE 5000.00.
+           05 WS-HOLD-DAYS          PIC 9(3) VALUE 2.
+
+       01 FUNDS-HOLD-WORK-AREAS.
+           05 WS-HOLD-FLAG          PIC X(1).
+               88 FUNDS-ON-HOLD     VALUE 'Y'.
+               88 FUNDS-NOT-ON-HOLD VALUE 'N'.
+           05 WS-HOLD-DATE-INTEGER  PIC S9(9) COMP.
+           05 WS-AVAILABLE-BALANCE  PIC S9(10)V99.
+
        01 SYSTEM-VARIABLES.
            05 CURRENT-DATE          PIC 9(8).
            05 CURRENT-TIME          PIC 9(6).
-       
+           05 WS-REPORT-TYPE        PIC X(11).
+           05 WS-REPORT-ACCOUNT     PIC 9(10).
+           05 WS-REPORT-START-DATE  PIC 9(8).
+           05 WS-REPORT-END-DATE    PIC 9(8).
+           05 WS-INQUIRY-CHOICE     PIC 9(1).
+
+       01 TRANSACTION-HISTORY-CONSTANTS.
+           05 WS-HISTORY-DISPLAY-LIMIT PIC 9(3) VALUE 10.
+
+       01 TRANSACTION-HISTORY-WORK-AREAS.
+           05 WS-HISTORY-FILTER-ACCOUNT PIC 9(10).
+           05 WS-HISTORY-TOTAL-COUNT   PIC 9(5).
+           05 WS-HISTORY-SKIP-COUNT    PIC 9(5).
+           05 WS-HISTORY-MATCH-INDEX   PIC 9(5).
+           05 WS-HISTORY-SHOWN-COUNT   PIC 9(5).
+           05 WS-HISTORY-DATE-DISPLAY  PIC X(10).
+           05 WS-HISTORY-TYPE-DISPLAY  PIC X(3).
+           05 WS-HISTORY-AMOUNT-DISPLAY PIC Z,ZZZ,ZZ9.99.
+
        01 VALIDATION-FLAGS.
            05 VALID-ACCOUNT         PIC X(1).
                88 ACCOUNT-VALID     VALUE 'Y'.
@@ -60,7 +250,40 @@
            05 VALID-AMOUNT          PIC X(1).
                88 AMOUNT-VALID      VALUE 'Y'.
                88 AMOUNT-INVALID    VALUE 'N'.
-       
+           05 VALID-DATE-FIELD      PIC X(1).
+               88 DATE-FIELD-VALID  VALUE 'Y'.
+               88 DATE-FIELD-INVALID VALUE 'N'.
+           05 VALID-PHONE           PIC X(1).
+               88 PHONE-VALID       VALUE 'Y'.
+               88 PHONE-INVALID     VALUE 'N'.
+           05 VALID-ACCOUNT-FORMAT  PIC X(1).
+               88 ACCOUNT-FORMAT-VALID   VALUE 'Y'.
+               88 ACCOUNT-FORMAT-INVALID VALUE 'N'.
+           05 VALID-CDLOAN-SUBTYPE  PIC X(1).
+               88 CDLOAN-SUBTYPE-VALID   VALUE 'Y'.
+               88 CDLOAN-SUBTYPE-INVALID VALUE 'N'.
+           05 VALID-CDLOAN-TERM     PIC X(1).
+               88 CDLOAN-TERM-VALID      VALUE 'Y'.
+               88 CDLOAN-TERM-INVALID    VALUE 'N'.
+           05 VALID-CDLOAN-RATE     PIC X(1).
+               88 CDLOAN-RATE-VALID      VALUE 'Y'.
+               88 CDLOAN-RATE-INVALID    VALUE 'N'.
+
+       01 DATE-VALIDATION-WORK-AREAS.
+           05 WS-DATE-TO-VALIDATE   PIC 9(8).
+           05 WS-VALIDATE-YEAR      PIC 9(4).
+           05 WS-VALIDATE-MONTH     PIC 9(2).
+           05 WS-VALIDATE-DAY       PIC 9(2).
+           05 WS-DAYS-IN-MONTH      PIC 9(2).
+           05 WS-YEAR-MOD-4         PIC 9(3).
+           05 WS-YEAR-MOD-100       PIC 9(3).
+           05 WS-YEAR-MOD-400       PIC 9(3).
+
+       01 PHONE-VALIDATION-WORK-AREAS.
+           05 WS-PHONE-DIGIT-COUNT  PIC 9(2).
+           05 WS-PHONE-SUBSCRIPT    PIC 9(2).
+           05 WS-PHONE-CHARACTER    PIC X(1).
+
        01 ERROR-MESSAGES.
            05 ERR-INVALID-INPUT     PIC X(50) VALUE 
               'ERROR: Invalid input. Please try again.'.
@@ -68,19 +291,40 @@
               'ERROR: Account number not found.'.
            05 ERR-INSUFFICIENT-FUNDS PIC X(50) VALUE 
               'ERROR: Insufficient funds for transaction.'.
-           05 ERR-INVALID-AMOUNT    PIC X(50) VALUE 
+           05 ERR-INVALID-AMOUNT    PIC X(50) VALUE
               'ERROR: Invalid amount. Must be greater than 0.'.
-       
+           05 ERR-INVALID-DATE      PIC X(50) VALUE
+              'ERROR: Invalid date. Using no limit instead.'.
+           05 ERR-INVALID-PHONE     PIC X(50) VALUE
+              'ERROR: Phone must be 10-15 digits, numbers only.'.
+           05 ERR-INVALID-ACCOUNT-FORMAT PIC X(50) VALUE
+              'ERROR: Account number may not be all zeros/nines.'.
+           05 ERR-INVALID-CDLOAN-SUBTYPE PIC X(50) VALUE
+              'ERROR: Subtype must be C (Certificate) or L (Loan)'.
+           05 ERR-INVALID-CDLOAN-TERM PIC X(50) VALUE
+              'ERROR: Term months must be 1 to 360.'.
+           05 ERR-INVALID-CDLOAN-RATE PIC X(50) VALUE
+              'ERROR: Annual rate must be greater than 0.'.
+
        PROCEDURE DIVISION.
        MAIN-USER-INTERFACE.
            PERFORM INITIALIZE-UI
-           PERFORM MAIN-MENU-LOOP UNTIL EXIT-PROGRAM
+           PERFORM OPERATOR-LOGIN
+           IF LOGIN-SUCCESSFUL
+               PERFORM MAIN-MENU-LOOP UNTIL EXIT-PROGRAM
+           END-IF
            PERFORM CLEANUP-UI
            STOP RUN.
-       
+
        INITIALIZE-UI.
-           OPEN INPUT CUSTOMER-FILE
-           ACCEPT CURRENT-DATE FROM DATE
+           OPEN I-O CUSTOMER-FILE
+           OPEN EXTEND TRANSACTION-FILE
+           OPEN EXTEND CUSTOMER-AUDIT-FILE
+           OPEN EXTEND HOLD-FILE
+           PERFORM OPEN-OPERATOR-FILE
+           PERFORM OPEN-CONTROL-FILE
+           PERFORM OPEN-CDLOAN-FILE
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
            ACCEPT CURRENT-TIME FROM TIME
            
            DISPLAY '========================================'
@@ -120,19 +364,162 @@
            DISPLAY ' '
            DISPLAY 'CUSTOMER ACCOUNT INQUIRY'
            DISPLAY '========================'
+           DISPLAY '1. Search by Account Number'
+           DISPLAY '2. Search by Customer Name'
+           DISPLAY '3. View Recent Transaction History'
+           DISPLAY 'Enter your choice: ' WITH NO ADVANCING
+           ACCEPT WS-INQUIRY-CHOICE
+
+           EVALUATE WS-INQUIRY-CHOICE
+               WHEN 2
+                   PERFORM CUSTOMER-INQUIRY-BY-NAME
+               WHEN 3
+                   PERFORM VIEW-TRANSACTION-HISTORY
+               WHEN OTHER
+                   PERFORM GET-ACCOUNT-NUMBER
+
+                   IF ACCOUNT-VALID
+                       PERFORM READ-CUSTOMER-RECORD
+                       IF CUSTOMER-FILE-STATUS = '00'
+                           PERFORM DISPLAY-CUSTOMER-DETAILS
+                       ELSE
+                           DISPLAY ERR-ACCOUNT-NOT-FOUND
+                       END-IF
+                   END-IF
+           END-EVALUATE
+
+           PERFORM PRESS-ENTER-TO-CONTINUE.
+
+       CUSTOMER-INQUIRY-BY-NAME.
+           DISPLAY 'Enter customer name: ' WITH NO ADVANCING
+           ACCEPT UI-CUSTOMER-NAME
+           MOVE UI-CUSTOMER-NAME TO CUST-NAME
+           START CUSTOMER-FILE KEY IS EQUAL TO CUST-NAME
+               INVALID KEY
+                   MOVE '99' TO CUSTOMER-FILE-STATUS
+           END-START
+
+           IF CUSTOMER-FILE-STATUS = '00'
+               PERFORM FIND-NEXT-CUSTOMER-BY-NAME
+                   UNTIL CUSTOMER-FILE-STATUS NOT = '00'
+           ELSE
+               DISPLAY ERR-ACCOUNT-NOT-FOUND
+           END-IF.
+
+       FIND-NEXT-CUSTOMER-BY-NAME.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO CUSTOMER-FILE-STATUS
+           END-READ
+           IF CUSTOMER-FILE-STATUS = '00'
+               IF CUST-NAME = UI-CUSTOMER-NAME
+                   PERFORM DISPLAY-CUSTOMER-DETAILS
+               ELSE
+                   MOVE '10' TO CUSTOMER-FILE-STATUS
+               END-IF
+           END-IF.
+
+       VIEW-TRANSACTION-HISTORY.
            PERFORM GET-ACCOUNT-NUMBER
-           
            IF ACCOUNT-VALID
                PERFORM READ-CUSTOMER-RECORD
                IF CUSTOMER-FILE-STATUS = '00'
-                   PERFORM DISPLAY-CUSTOMER-DETAILS
+                   PERFORM DISPLAY-TRANSACTION-HISTORY
                ELSE
                    DISPLAY ERR-ACCOUNT-NOT-FOUND
                END-IF
+           END-IF.
+
+       DISPLAY-TRANSACTION-HISTORY.
+           MOVE UI-ACCOUNT-NUMBER TO WS-HISTORY-FILTER-ACCOUNT
+           MOVE 0 TO WS-HISTORY-TOTAL-COUNT
+           CLOSE TRANSACTION-FILE
+           OPEN INPUT TRANSACTION-FILE
+           PERFORM COUNT-HISTORY-TRANSACTIONS
+               UNTIL TRANSACTION-FILE-STATUS NOT = '00'
+           CLOSE TRANSACTION-FILE
+
+           IF WS-HISTORY-TOTAL-COUNT > WS-HISTORY-DISPLAY-LIMIT
+               SUBTRACT WS-HISTORY-DISPLAY-LIMIT
+                   FROM WS-HISTORY-TOTAL-COUNT
+                   GIVING WS-HISTORY-SKIP-COUNT
+           ELSE
+               MOVE 0 TO WS-HISTORY-SKIP-COUNT
            END-IF
-           
-           PERFORM PRESS-ENTER-TO-CONTINUE.
-       
+
+           DISPLAY ' '
+           DISPLAY 'TRANSACTION HISTORY FOR ACCOUNT: '
+                   UI-ACCOUNT-NUMBER
+           DISPLAY '========================================='
+
+           IF WS-HISTORY-TOTAL-COUNT = 0
+               DISPLAY 'No transactions found for this account.'
+           ELSE
+               DISPLAY 'Date        Type  Amount            '
+                       'Description'
+               DISPLAY '-------------------------------------------'
+               MOVE 0 TO WS-HISTORY-MATCH-INDEX
+               MOVE 0 TO WS-HISTORY-SHOWN-COUNT
+               OPEN INPUT TRANSACTION-FILE
+               PERFORM SCAN-TRANSACTION-HISTORY
+                   UNTIL TRANSACTION-FILE-STATUS NOT = '00'
+               CLOSE TRANSACTION-FILE
+               DISPLAY ' '
+               DISPLAY WS-HISTORY-SHOWN-COUNT
+                       ' transaction(s) shown.'
+           END-IF
+
+           OPEN EXTEND TRANSACTION-FILE.
+
+       COUNT-HISTORY-TRANSACTIONS.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE '99' TO TRANSACTION-FILE-STATUS
+               NOT AT END
+                   IF TRANS-ACCOUNT-NUMBER = WS-HISTORY-FILTER-ACCOUNT
+                       ADD 1 TO WS-HISTORY-TOTAL-COUNT
+                   END-IF
+           END-READ.
+
+       SCAN-TRANSACTION-HISTORY.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE '99' TO TRANSACTION-FILE-STATUS
+               NOT AT END
+                   IF TRANS-ACCOUNT-NUMBER = WS-HISTORY-FILTER-ACCOUNT
+                       PERFORM EVALUATE-HISTORY-MATCH
+                   END-IF
+           END-READ.
+
+       EVALUATE-HISTORY-MATCH.
+           ADD 1 TO WS-HISTORY-MATCH-INDEX
+           IF WS-HISTORY-MATCH-INDEX > WS-HISTORY-SKIP-COUNT
+               PERFORM DISPLAY-HISTORY-TRANSACTION
+           END-IF.
+
+       DISPLAY-HISTORY-TRANSACTION.
+           ADD 1 TO WS-HISTORY-SHOWN-COUNT
+           STRING TRANS-DATE(5:2) '/'
+                  TRANS-DATE(7:2) '/'
+                  TRANS-DATE(1:4)
+                  INTO WS-HISTORY-DATE-DISPLAY
+           END-STRING
+           EVALUATE TRANS-TYPE
+               WHEN 'D' MOVE 'DEP' TO WS-HISTORY-TYPE-DISPLAY
+               WHEN 'W' MOVE 'WTH' TO WS-HISTORY-TYPE-DISPLAY
+               WHEN 'T' MOVE 'TRF' TO WS-HISTORY-TYPE-DISPLAY
+               WHEN 'I' MOVE 'INT' TO WS-HISTORY-TYPE-DISPLAY
+               WHEN 'F' MOVE 'FEE' TO WS-HISTORY-TYPE-DISPLAY
+               WHEN 'P' MOVE 'PMT' TO WS-HISTORY-TYPE-DISPLAY
+               WHEN 'R' MOVE 'REV' TO WS-HISTORY-TYPE-DISPLAY
+               WHEN OTHER MOVE 'UNK' TO WS-HISTORY-TYPE-DISPLAY
+           END-EVALUATE
+           MOVE TRANS-AMOUNT TO WS-HISTORY-AMOUNT-DISPLAY
+           DISPLAY WS-HISTORY-DATE-DISPLAY '  '
+                   WS-HISTORY-TYPE-DISPLAY '  '
+                   WS-HISTORY-AMOUNT-DISPLAY '  '
+                   TRANS-DESCRIPTION.
+
        DEPOSIT-MENU.
            DISPLAY ' '
            DISPLAY 'DEPOSIT TRANSACTION'
@@ -185,11 +572,16 @@
                IF AMOUNT-VALID
                    PERFORM READ-CUSTOMER-RECORD
                    IF CUSTOMER-FILE-STATUS = '00'
+                       MOVE UI-ACCOUNT-NUMBER
+                           TO WS-TRANSFER-SOURCE-ACCOUNT
                        DISPLAY 'Destination Account:'
-                       MOVE UI-ACCOUNT-NUMBER TO UI-DESTINATION-ACCOUNT
                        PERFORM GET-ACCOUNT-NUMBER
-                       
+
                        IF ACCOUNT-VALID
+                           MOVE UI-ACCOUNT-NUMBER
+                               TO UI-DESTINATION-ACCOUNT
+                           MOVE WS-TRANSFER-SOURCE-ACCOUNT
+                               TO UI-ACCOUNT-NUMBER
                            PERFORM PROCESS-TRANSFER
                        END-IF
                    ELSE
@@ -239,15 +631,19 @@
                PERFORM READ-CUSTOMER-RECORD
                IF CUSTOMER-FILE-STATUS = '00'
                    PERFORM DISPLAY-CUSTOMER-DETAILS
+                   MOVE CUST-NAME TO WS-AUDIT-OLD-NAME
+                   MOVE CUST-ADDRESS TO WS-AUDIT-OLD-ADDRESS
+                   MOVE CUST-PHONE TO WS-AUDIT-OLD-PHONE
                    PERFORM GET-UPDATE-DETAILS
+                   PERFORM RECORD-CUSTOMER-UPDATE-AUDIT
                    PERFORM UPDATE-CUSTOMER-RECORD
                ELSE
                    DISPLAY ERR-ACCOUNT-NOT-FOUND
                END-IF
            END-IF
-           
+
            PERFORM PRESS-ENTER-TO-CONTINUE.
-       
+
        DEACTIVATE-CUSTOMER-MENU.
            DISPLAY ' '
            DISPLAY 'DEACTIVATE CUSTOMER ACCOUNT'
@@ -259,12 +655,14 @@
                IF CUSTOMER-FILE-STATUS = '00'
                    PERFORM DISPLAY-CUSTOMER-DETAILS
                    DISPLAY ' '
-                   DISPLAY 'Are you sure you want to deactivate this account? (Y/N): ' 
+                   DISPLAY 'Deactivate this account? (Y/N): '
                            WITH NO ADVANCING
                    ACCEPT UI-CONTINUE-FLAG
                    
                    IF UI-CONTINUE-FLAG = 'Y' OR UI-CONTINUE-FLAG = 'y'
+                       MOVE CUST-STATUS TO WS-AUDIT-OLD-STATUS
                        MOVE 'I' TO CUST-STATUS
+                       PERFORM RECORD-CUSTOMER-STATUS-AUDIT
                        PERFORM UPDATE-CUSTOMER-RECORD
                        DISPLAY 'Account deactivated successfully!'
                    ELSE
@@ -284,16 +682,18 @@
            DISPLAY '1. Generate Customer Report'
            DISPLAY '2. Generate Transaction Report'
            DISPLAY '3. Generate Summary Report'
-           DISPLAY '4. Back to Main Menu'
+           DISPLAY '4. Generate Account Statement'
+           DISPLAY '5. Back to Main Menu'
            DISPLAY ' '
-           DISPLAY 'Enter your choice (1-4): ' WITH NO ADVANCING
+           DISPLAY 'Enter your choice (1-5): ' WITH NO ADVANCING
            ACCEPT UI-MENU-CHOICE
-           
+
            EVALUATE UI-MENU-CHOICE
                WHEN 1 PERFORM GENERATE-CUSTOMER-REPORT
                WHEN 2 PERFORM GENERATE-TRANSACTION-REPORT
                WHEN 3 PERFORM GENERATE-SUMMARY-REPORT
-               WHEN 4 
+               WHEN 4 PERFORM GENERATE-STATEMENT-REPORT
+               WHEN 5
                    CONTINUE
                WHEN OTHER PERFORM INVALID-CHOICE-MESSAGE
            END-EVALUATE.
@@ -301,12 +701,26 @@
        GET-ACCOUNT-NUMBER.
            DISPLAY 'Enter account number: ' WITH NO ADVANCING
            ACCEPT UI-ACCOUNT-NUMBER
-           
-           IF UI-ACCOUNT-NUMBER > 0
+           PERFORM VALIDATE-ACCOUNT-FORMAT
+
+           IF UI-ACCOUNT-NUMBER > 0 AND ACCOUNT-FORMAT-VALID
                SET ACCOUNT-VALID TO TRUE
            ELSE
                SET ACCOUNT-INVALID TO TRUE
-               DISPLAY ERR-INVALID-INPUT
+               IF ACCOUNT-FORMAT-INVALID
+                   DISPLAY ERR-INVALID-ACCOUNT-FORMAT
+               ELSE
+                   DISPLAY ERR-INVALID-INPUT
+               END-IF
+           END-IF.
+
+       VALIDATE-ACCOUNT-FORMAT.
+           SET ACCOUNT-FORMAT-VALID TO TRUE
+           IF UI-ACCOUNT-NUMBER = 0000000000
+               SET ACCOUNT-FORMAT-INVALID TO TRUE
+           END-IF
+           IF UI-ACCOUNT-NUMBER = 9999999999
+               SET ACCOUNT-FORMAT-INVALID TO TRUE
            END-IF.
        
        GET-TRANSACTION-AMOUNT.
@@ -319,20 +733,145 @@
                SET AMOUNT-INVALID TO TRUE
                DISPLAY ERR-INVALID-AMOUNT
            END-IF.
-       
+
+       VALIDATE-DATE-FIELD.
+           IF WS-DATE-TO-VALIDATE = 0
+               SET DATE-FIELD-VALID TO TRUE
+           ELSE
+               MOVE WS-DATE-TO-VALIDATE(1:4) TO WS-VALIDATE-YEAR
+               MOVE WS-DATE-TO-VALIDATE(5:2) TO WS-VALIDATE-MONTH
+               MOVE WS-DATE-TO-VALIDATE(7:2) TO WS-VALIDATE-DAY
+               SET DATE-FIELD-VALID TO TRUE
+               IF WS-VALIDATE-YEAR < 1900 OR WS-VALIDATE-YEAR > 2099
+                   SET DATE-FIELD-INVALID TO TRUE
+               END-IF
+               IF WS-VALIDATE-MONTH < 1 OR WS-VALIDATE-MONTH > 12
+                   SET DATE-FIELD-INVALID TO TRUE
+               END-IF
+               IF DATE-FIELD-VALID
+                   PERFORM DETERMINE-DAYS-IN-MONTH
+                   IF WS-VALIDATE-DAY < 1
+                       OR WS-VALIDATE-DAY > WS-DAYS-IN-MONTH
+                       SET DATE-FIELD-INVALID TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       DETERMINE-DAYS-IN-MONTH.
+           EVALUATE WS-VALIDATE-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 2
+                   DIVIDE WS-VALIDATE-YEAR BY 4
+                       GIVING WS-DAYS-IN-MONTH
+                       REMAINDER WS-YEAR-MOD-4
+                   DIVIDE WS-VALIDATE-YEAR BY 100
+                       GIVING WS-DAYS-IN-MONTH
+                       REMAINDER WS-YEAR-MOD-100
+                   DIVIDE WS-VALIDATE-YEAR BY 400
+                       GIVING WS-DAYS-IN-MONTH
+                       REMAINDER WS-YEAR-MOD-400
+                   IF WS-YEAR-MOD-400 = 0
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       IF WS-YEAR-MOD-4 = 0 AND WS-YEAR-MOD-100 NOT = 0
+                           MOVE 29 TO WS-DAYS-IN-MONTH
+                       ELSE
+                           MOVE 28 TO WS-DAYS-IN-MONTH
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-DAYS-IN-MONTH
+           END-EVALUATE.
+
+       VALIDATE-PHONE-FORMAT.
+           MOVE 0 TO WS-PHONE-DIGIT-COUNT
+           MOVE 1 TO WS-PHONE-SUBSCRIPT
+           SET PHONE-VALID TO TRUE
+           PERFORM CHECK-PHONE-CHARACTER
+               UNTIL WS-PHONE-SUBSCRIPT > 15
+           IF WS-PHONE-DIGIT-COUNT < 10 OR WS-PHONE-DIGIT-COUNT > 15
+               SET PHONE-INVALID TO TRUE
+           END-IF.
+
+       CHECK-PHONE-CHARACTER.
+           MOVE UI-PHONE(WS-PHONE-SUBSCRIPT:1) TO WS-PHONE-CHARACTER
+           IF WS-PHONE-CHARACTER NOT = SPACE
+               IF WS-PHONE-CHARACTER IS NUMERIC
+                   ADD 1 TO WS-PHONE-DIGIT-COUNT
+               ELSE
+                   SET PHONE-INVALID TO TRUE
+               END-IF
+           END-IF
+           ADD 1 TO WS-PHONE-SUBSCRIPT.
+
+       PROMPT-FOR-PHONE.
+           DISPLAY 'Enter phone number: ' WITH NO ADVANCING
+           ACCEPT UI-PHONE
+           PERFORM VALIDATE-PHONE-FORMAT
+           IF PHONE-INVALID
+               DISPLAY ERR-INVALID-PHONE
+           END-IF.
+
        GET-CUSTOMER-DETAILS.
-           DISPLAY 'Enter account number: ' WITH NO ADVANCING
-           ACCEPT UI-ACCOUNT-NUMBER
+           PERFORM GET-NEXT-ACCOUNT-NUMBER
            DISPLAY 'Enter customer name: ' WITH NO ADVANCING
            ACCEPT UI-CUSTOMER-NAME
            DISPLAY 'Enter address: ' WITH NO ADVANCING
            ACCEPT UI-ADDRESS
-           DISPLAY 'Enter phone number: ' WITH NO ADVANCING
-           ACCEPT UI-PHONE
+           PERFORM PROMPT-FOR-PHONE UNTIL PHONE-VALID
            DISPLAY 'Enter initial balance: ' WITH NO ADVANCING
            ACCEPT UI-INITIAL-BALANCE
-           DISPLAY 'Enter account type (S=Savings, C=Checking): ' WITH NO ADVANCING
-           ACCEPT UI-ACCOUNT-TYPE.
+           DISPLAY 'Enter account type (S=Savings, C=Checking, '
+                   WITH NO ADVANCING
+           DISPLAY 'T=Term CD/Loan): ' WITH NO ADVANCING
+           ACCEPT UI-ACCOUNT-TYPE
+           DISPLAY 'Enter currency code (blank for USD): '
+                   WITH NO ADVANCING
+           ACCEPT UI-CURRENCY-CODE
+           IF UI-CURRENCY-CODE = SPACES
+               MOVE 'USD' TO UI-CURRENCY-CODE
+           END-IF
+           IF UI-ACCOUNT-TYPE = 'T'
+               PERFORM GET-CDLOAN-DETAILS
+           END-IF.
+
+       GET-CDLOAN-DETAILS.
+           PERFORM PROMPT-FOR-CDLOAN-SUBTYPE UNTIL CDLOAN-SUBTYPE-VALID
+           PERFORM PROMPT-FOR-CDLOAN-RATE UNTIL CDLOAN-RATE-VALID
+           PERFORM PROMPT-FOR-CDLOAN-TERM UNTIL CDLOAN-TERM-VALID.
+
+       PROMPT-FOR-CDLOAN-SUBTYPE.
+           DISPLAY 'Enter subtype (C=Certificate of Deposit, L=Loan): '
+                   WITH NO ADVANCING
+           ACCEPT UI-CDL-SUBTYPE
+           IF UI-CDL-SUBTYPE = 'C' OR UI-CDL-SUBTYPE = 'L'
+               SET CDLOAN-SUBTYPE-VALID TO TRUE
+           ELSE
+               SET CDLOAN-SUBTYPE-INVALID TO TRUE
+               DISPLAY ERR-INVALID-CDLOAN-SUBTYPE
+           END-IF.
+
+       PROMPT-FOR-CDLOAN-RATE.
+           DISPLAY 'Enter annual rate (e.g. 0.0500 for 5%): '
+                   WITH NO ADVANCING
+           ACCEPT UI-CDL-RATE
+           IF UI-CDL-RATE > 0
+               SET CDLOAN-RATE-VALID TO TRUE
+           ELSE
+               SET CDLOAN-RATE-INVALID TO TRUE
+               DISPLAY ERR-INVALID-CDLOAN-RATE
+           END-IF.
+
+       PROMPT-FOR-CDLOAN-TERM.
+           DISPLAY 'Enter term in months: ' WITH NO ADVANCING
+           ACCEPT UI-CDL-TERM-MONTHS
+           IF UI-CDL-TERM-MONTHS > 0 AND UI-CDL-TERM-MONTHS <= 360
+               SET CDLOAN-TERM-VALID TO TRUE
+           ELSE
+               SET CDLOAN-TERM-INVALID TO TRUE
+               DISPLAY ERR-INVALID-CDLOAN-TERM
+           END-IF.
        
        READ-CUSTOMER-RECORD.
            MOVE UI-ACCOUNT-NUMBER TO CUST-ACCOUNT-NUMBER
@@ -343,9 +882,9 @@
        
        DISPLAY-CUSTOMER-DETAILS.
            MOVE CUST-BALANCE TO WS-DISPLAY-BALANCE
-           STRING CUST-DATE-OPENED(1:2) '/' 
-                  CUST-DATE-OPENED(3:2) '/' 
-                  CUST-DATE-OPENED(5:4)
+           STRING CUST-DATE-OPENED(5:2) '/'
+                  CUST-DATE-OPENED(7:2) '/'
+                  CUST-DATE-OPENED(1:4)
                   INTO WS-DISPLAY-DATE
            END-STRING
            
@@ -356,63 +895,286 @@
            DISPLAY 'Customer Name: ' CUST-NAME
            DISPLAY 'Address: ' CUST-ADDRESS
            DISPLAY 'Phone: ' CUST-PHONE
-           DISPLAY 'Current Balance: ' WS-DISPLAY-BALANCE
+           DISPLAY 'Current Balance: ' CUST-CURRENCY-CODE ' '
+                   WS-DISPLAY-BALANCE
            DISPLAY 'Account Type: ' CUST-ACCOUNT-TYPE
            DISPLAY 'Status: ' CUST-STATUS
            DISPLAY 'Date Opened: ' WS-DISPLAY-DATE.
        
        PROCESS-DEPOSIT.
            ADD UI-AMOUNT TO CUST-BALANCE
+           IF UI-AMOUNT > WS-HOLD-THRESHOLD
+               ADD UI-AMOUNT TO CUST-HELD-AMOUNT
+               SET FUNDS-ON-HOLD TO TRUE
+           ELSE
+               SET FUNDS-NOT-ON-HOLD TO TRUE
+           END-IF
+           MOVE CURRENT-DATE TO CUST-LAST-ACTIVITY-DATE
            PERFORM UPDATE-CUSTOMER-RECORD
+           MOVE 'D' TO TRANS-TYPE
+           PERFORM LOG-TRANSACTION-RECORD
+           IF FUNDS-ON-HOLD
+               PERFORM RECORD-FUNDS-HOLD
+           END-IF
            MOVE CUST-BALANCE TO WS-DISPLAY-BALANCE
            MOVE UI-AMOUNT TO WS-DISPLAY-AMOUNT
-           
+
            DISPLAY ' '
            DISPLAY 'DEPOSIT COMPLETED SUCCESSFULLY!'
-           DISPLAY 'Deposit Amount: ' WS-DISPLAY-AMOUNT
-           DISPLAY 'New Balance: ' WS-DISPLAY-BALANCE.
-       
+           DISPLAY 'Deposit Amount: ' CUST-CURRENCY-CODE ' '
+                   WS-DISPLAY-AMOUNT
+           DISPLAY 'New Balance: ' CUST-CURRENCY-CODE ' '
+                   WS-DISPLAY-BALANCE
+           IF FUNDS-ON-HOLD
+               DISPLAY 'Note: Funds subject to hold, available in '
+                       WS-HOLD-DAYS ' day(s).'
+           END-IF.
+
+       RECORD-FUNDS-HOLD.
+           MOVE UI-ACCOUNT-NUMBER TO HLD-ACCOUNT-NUMBER
+           MOVE UI-AMOUNT TO HLD-AMOUNT
+           MOVE CURRENT-DATE TO HLD-HOLD-DATE
+           COMPUTE WS-HOLD-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(CURRENT-DATE) + WS-HOLD-DAYS
+           COMPUTE HLD-RELEASE-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-HOLD-DATE-INTEGER)
+           SET HLD-PENDING TO TRUE
+           WRITE HOLD-RECORD.
+
        PROCESS-WITHDRAWAL.
-           IF UI-AMOUNT <= CUST-BALANCE
+           IF CUST-ACCOUNT-TYPE = 'C'
+               ADD CUST-BALANCE WS-OVERDRAFT-LIMIT
+                   GIVING WS-WITHDRAWAL-LIMIT
+           ELSE
+               MOVE CUST-BALANCE TO WS-WITHDRAWAL-LIMIT
+           END-IF
+           SUBTRACT CUST-HELD-AMOUNT FROM WS-WITHDRAWAL-LIMIT
+
+           IF UI-AMOUNT <= WS-WITHDRAWAL-LIMIT
+               SET FEE-NOT-APPLIED TO TRUE
                SUBTRACT UI-AMOUNT FROM CUST-BALANCE
+               IF CUST-ACCOUNT-TYPE = 'S'
+                   AND CUST-BALANCE < WS-MINIMUM-BALANCE
+                   AND CUST-BALANCE >= WS-SERVICE-FEE
+                   SET FEE-APPLIED TO TRUE
+                   SUBTRACT WS-SERVICE-FEE FROM CUST-BALANCE
+               END-IF
+               MOVE CURRENT-DATE TO CUST-LAST-ACTIVITY-DATE
                PERFORM UPDATE-CUSTOMER-RECORD
+               MOVE 'W' TO TRANS-TYPE
+               PERFORM LOG-TRANSACTION-RECORD
+               IF FEE-APPLIED
+                   PERFORM LOG-SERVICE-FEE-RECORD
+               END-IF
                MOVE CUST-BALANCE TO WS-DISPLAY-BALANCE
                MOVE UI-AMOUNT TO WS-DISPLAY-AMOUNT
-               
+
                DISPLAY ' '
                DISPLAY 'WITHDRAWAL COMPLETED SUCCESSFULLY!'
-               DISPLAY 'Withdrawal Amount: ' WS-DISPLAY-AMOUNT
-               DISPLAY 'New Balance: ' WS-DISPLAY-BALANCE
+               DISPLAY 'Withdrawal Amount: ' CUST-CURRENCY-CODE ' '
+                       WS-DISPLAY-AMOUNT
+               DISPLAY 'New Balance: ' CUST-CURRENCY-CODE ' '
+                       WS-DISPLAY-BALANCE
+               IF FEE-APPLIED
+                   DISPLAY 'Minimum balance fee applied: '
+                       WS-SERVICE-FEE
+               END-IF
            ELSE
                DISPLAY ERR-INSUFFICIENT-FUNDS
            END-IF.
-       
+
        PROCESS-TRANSFER.
-           IF UI-AMOUNT <= CUST-BALANCE
-               SUBTRACT UI-AMOUNT FROM CUST-BALANCE
-               PERFORM UPDATE-CUSTOMER-RECORD
-               
+           IF CUST-ACCOUNT-TYPE = 'C'
+               ADD CUST-BALANCE WS-OVERDRAFT-LIMIT
+                   GIVING WS-AVAILABLE-BALANCE
+           ELSE
+               MOVE CUST-BALANCE TO WS-AVAILABLE-BALANCE
+           END-IF
+           SUBTRACT CUST-HELD-AMOUNT FROM WS-AVAILABLE-BALANCE
+           IF UI-AMOUNT > WS-AVAILABLE-BALANCE
+               DISPLAY ERR-INSUFFICIENT-FUNDS
+           ELSE
+               MOVE CUST-CURRENCY-CODE TO WS-SOURCE-CURRENCY-CODE
+
                MOVE UI-DESTINATION-ACCOUNT TO CUST-ACCOUNT-NUMBER
                READ CUSTOMER-FILE
                    INVALID KEY
                        DISPLAY 'Destination account not found!'
                        EXIT PARAGRAPH
                END-READ
-               
+
+               IF CUST-CURRENCY-CODE NOT = WS-SOURCE-CURRENCY-CODE
+                   DISPLAY 'Cannot transfer between currencies!'
+                   EXIT PARAGRAPH
+               END-IF
+
+               PERFORM READ-CUSTOMER-RECORD
+               SUBTRACT UI-AMOUNT FROM CUST-BALANCE
+               MOVE CURRENT-DATE TO CUST-LAST-ACTIVITY-DATE
+               PERFORM UPDATE-CUSTOMER-RECORD
+               PERFORM LOG-TRANSFER-SOURCE-RECORD
+
+               MOVE UI-DESTINATION-ACCOUNT TO CUST-ACCOUNT-NUMBER
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       MOVE '99' TO CUSTOMER-FILE-STATUS
+               END-READ
                ADD UI-AMOUNT TO CUST-BALANCE
+               MOVE CURRENT-DATE TO CUST-LAST-ACTIVITY-DATE
                PERFORM UPDATE-CUSTOMER-RECORD
-               
+               PERFORM LOG-TRANSFER-DEST-RECORD
+
                MOVE UI-AMOUNT TO WS-DISPLAY-AMOUNT
-               
+
                DISPLAY ' '
                DISPLAY 'TRANSFER COMPLETED SUCCESSFULLY!'
-               DISPLAY 'Transfer Amount: ' WS-DISPLAY-AMOUNT
+               DISPLAY 'Transfer Amount: ' WS-SOURCE-CURRENCY-CODE ' '
+                       WS-DISPLAY-AMOUNT
                DISPLAY 'From Account: ' UI-ACCOUNT-NUMBER
                DISPLAY 'To Account: ' UI-DESTINATION-ACCOUNT
+           END-IF.
+
+       LOG-TRANSFER-SOURCE-RECORD.
+           PERFORM GET-NEXT-TRANSACTION-ID
+           MOVE WS-TRANS-ID TO TRANS-ID
+           MOVE TRANS-ID TO TRANS-RELATED-ID
+           MOVE TRANS-RELATED-ID TO WS-TRANSFER-GROUP-ID
+           MOVE UI-ACCOUNT-NUMBER TO TRANS-ACCOUNT-NUMBER
+           MOVE 'T' TO TRANS-TYPE
+           MOVE UI-AMOUNT TO TRANS-AMOUNT
+           MOVE CURRENT-DATE TO TRANS-DATE
+           MOVE CURRENT-TIME TO TRANS-TIME
+           MOVE SPACES TO TRANS-DESCRIPTION
+           MOVE WS-OPERATOR-ID TO TRANS-OPERATOR-ID
+           WRITE TRANSACTION-RECORD.
+
+       LOG-TRANSFER-DEST-RECORD.
+           PERFORM GET-NEXT-TRANSACTION-ID
+           MOVE WS-TRANS-ID TO TRANS-ID
+           MOVE WS-TRANSFER-GROUP-ID TO TRANS-RELATED-ID
+           MOVE UI-DESTINATION-ACCOUNT TO TRANS-ACCOUNT-NUMBER
+           MOVE 'D' TO TRANS-TYPE
+           MOVE UI-AMOUNT TO TRANS-AMOUNT
+           MOVE CURRENT-DATE TO TRANS-DATE
+           MOVE CURRENT-TIME TO TRANS-TIME
+           MOVE 'Transfer Credit' TO TRANS-DESCRIPTION
+           MOVE WS-OPERATOR-ID TO TRANS-OPERATOR-ID
+           WRITE TRANSACTION-RECORD.
+
+       OPEN-CONTROL-FILE.
+           OPEN I-O CONTROL-FILE
+           IF CONTROL-FILE-STATUS = '35'
+               OPEN OUTPUT CONTROL-FILE
+               MOVE CTL-SYSTEM-KEY TO CTL-KEY
+               MOVE 0 TO CTL-LAST-TRANS-ID
+               MOVE 0 TO CTL-LAST-ACCT-NUMBER
+               WRITE CONTROL-RECORD
+               CLOSE CONTROL-FILE
+               OPEN I-O CONTROL-FILE
+           END-IF.
+
+       OPEN-OPERATOR-FILE.
+           OPEN I-O OPERATOR-FILE
+           IF OPERATOR-FILE-STATUS = '35'
+               OPEN OUTPUT OPERATOR-FILE
+               MOVE 'ADMIN' TO OPER-ID
+               MOVE 'ADMIN123' TO OPER-PASSWORD
+               MOVE 'System Administrator' TO OPER-NAME
+               MOVE 'A' TO OPER-STATUS
+               WRITE OPERATOR-RECORD
+               CLOSE OPERATOR-FILE
+               OPEN I-O OPERATOR-FILE
+           END-IF.
+
+       OPEN-CDLOAN-FILE.
+           OPEN I-O CDLOAN-FILE
+           IF CDLOAN-FILE-STATUS = '35'
+               OPEN OUTPUT CDLOAN-FILE
+               CLOSE CDLOAN-FILE
+               OPEN I-O CDLOAN-FILE
+           END-IF.
+
+       OPERATOR-LOGIN.
+           SET LOGIN-FAILED TO TRUE
+           MOVE 0 TO WS-LOGIN-ATTEMPTS
+           PERFORM ATTEMPT-OPERATOR-LOGIN
+               UNTIL LOGIN-SUCCESSFUL OR WS-LOGIN-ATTEMPTS >= 3
+           IF LOGIN-FAILED
+               DISPLAY ' '
+               DISPLAY 'Too many failed login attempts. Exiting.'
+           END-IF.
+
+       ATTEMPT-OPERATOR-LOGIN.
+           ADD 1 TO WS-LOGIN-ATTEMPTS
+           DISPLAY ' '
+           DISPLAY 'Operator ID: ' WITH NO ADVANCING
+           ACCEPT WS-LOGIN-ID
+           DISPLAY 'Password: ' WITH NO ADVANCING
+           ACCEPT WS-LOGIN-PASSWORD
+           MOVE WS-LOGIN-ID TO OPER-ID
+           READ OPERATOR-FILE
+               INVALID KEY
+                   MOVE '99' TO OPERATOR-FILE-STATUS
+           END-READ
+           IF OPERATOR-FILE-STATUS = '00'
+               AND OPER-PASSWORD = WS-LOGIN-PASSWORD
+               AND OPERATOR-ACTIVE
+               SET LOGIN-SUCCESSFUL TO TRUE
+               MOVE OPER-ID TO WS-OPERATOR-ID
+               DISPLAY 'Login successful. Welcome, ' OPER-NAME
            ELSE
-               DISPLAY ERR-INSUFFICIENT-FUNDS
+               DISPLAY 'Invalid operator ID or password.'
            END-IF.
-       
+
+       GET-NEXT-TRANSACTION-ID.
+           MOVE CTL-SYSTEM-KEY TO CTL-KEY
+           READ CONTROL-FILE
+               INVALID KEY
+                   MOVE 0 TO CTL-LAST-TRANS-ID
+           END-READ
+           ADD 1 TO CTL-LAST-TRANS-ID
+           MOVE CTL-LAST-TRANS-ID TO WS-TRANS-ID
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+                   DISPLAY 'Error updating control record.'
+           END-REWRITE.
+
+       GET-NEXT-ACCOUNT-NUMBER.
+           MOVE CTL-SYSTEM-KEY TO CTL-KEY
+           READ CONTROL-FILE
+               INVALID KEY
+                   MOVE 0 TO CTL-LAST-ACCT-NUMBER
+           END-READ
+           ADD 1 TO CTL-LAST-ACCT-NUMBER
+           MOVE CTL-LAST-ACCT-NUMBER TO UI-ACCOUNT-NUMBER
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+                   DISPLAY 'Error updating control record.'
+           END-REWRITE.
+
+       LOG-TRANSACTION-RECORD.
+           PERFORM GET-NEXT-TRANSACTION-ID
+           MOVE WS-TRANS-ID TO TRANS-ID
+           MOVE UI-ACCOUNT-NUMBER TO TRANS-ACCOUNT-NUMBER
+           MOVE UI-AMOUNT TO TRANS-AMOUNT
+           MOVE CURRENT-DATE TO TRANS-DATE
+           MOVE CURRENT-TIME TO TRANS-TIME
+           MOVE SPACES TO TRANS-DESCRIPTION
+           MOVE WS-OPERATOR-ID TO TRANS-OPERATOR-ID
+           WRITE TRANSACTION-RECORD.
+
+       LOG-SERVICE-FEE-RECORD.
+           PERFORM GET-NEXT-TRANSACTION-ID
+           MOVE WS-TRANS-ID TO TRANS-ID
+           MOVE UI-ACCOUNT-NUMBER TO TRANS-ACCOUNT-NUMBER
+           MOVE 'F' TO TRANS-TYPE
+           MOVE WS-SERVICE-FEE TO TRANS-AMOUNT
+           MOVE CURRENT-DATE TO TRANS-DATE
+           MOVE CURRENT-TIME TO TRANS-TIME
+           MOVE 'Minimum balance service fee' TO TRANS-DESCRIPTION
+           MOVE WS-OPERATOR-ID TO TRANS-OPERATOR-ID
+           WRITE TRANSACTION-RECORD.
+
        CREATE-NEW-CUSTOMER.
            MOVE UI-ACCOUNT-NUMBER TO CUST-ACCOUNT-NUMBER
            MOVE UI-CUSTOMER-NAME TO CUST-NAME
@@ -420,66 +1182,215 @@
            MOVE UI-PHONE TO CUST-PHONE
            MOVE UI-INITIAL-BALANCE TO CUST-BALANCE
            MOVE UI-ACCOUNT-TYPE TO CUST-ACCOUNT-TYPE
+           MOVE UI-CURRENCY-CODE TO CUST-CURRENCY-CODE
            MOVE 'A' TO CUST-STATUS
            MOVE CURRENT-DATE TO CUST-DATE-OPENED
-           
+           MOVE CURRENT-DATE TO CUST-LAST-ACTIVITY-DATE
+           MOVE 0 TO CUST-HELD-AMOUNT
+
            WRITE CUSTOMER-RECORD
            IF CUSTOMER-FILE-STATUS = '00'
                DISPLAY 'Customer added successfully!'
+               IF UI-ACCOUNT-TYPE = 'T'
+                   PERFORM CREATE-CDLOAN-RECORD
+               END-IF
            ELSE
-               DISPLAY 'Error adding customer. Account may already exist.'
+               DISPLAY 'Error adding customer. Account may exist.'
            END-IF.
-       
+
+       CREATE-CDLOAN-RECORD.
+           MOVE UI-ACCOUNT-NUMBER TO CDL-ACCOUNT-NUMBER
+           MOVE UI-CDL-SUBTYPE TO CDL-SUBTYPE
+           MOVE UI-INITIAL-BALANCE TO CDL-PRINCIPAL
+           MOVE UI-CDL-RATE TO CDL-RATE
+           MOVE UI-CDL-TERM-MONTHS TO CDL-TERM-MONTHS
+           MOVE CURRENT-DATE TO CDL-OPEN-DATE
+           MOVE CURRENT-DATE TO WS-CDL-WORK-DATE
+           MOVE UI-CDL-TERM-MONTHS TO WS-CDL-MONTHS-TO-ADD
+           PERFORM ADD-MONTHS-TO-CDL-WORK-DATE
+           MOVE WS-CDL-WORK-DATE TO CDL-MATURITY-DATE
+
+           MOVE CURRENT-DATE TO WS-CDL-WORK-DATE
+           MOVE 1 TO WS-CDL-MONTHS-TO-ADD
+           PERFORM ADD-MONTHS-TO-CDL-WORK-DATE
+           MOVE WS-CDL-WORK-DATE TO CDL-NEXT-PAYMENT-DATE
+
+           MULTIPLY CDL-PRINCIPAL BY CDL-RATE
+               GIVING WS-CDL-TOTAL-INTEREST
+           MULTIPLY WS-CDL-TOTAL-INTEREST BY UI-CDL-TERM-MONTHS
+               GIVING WS-CDL-TOTAL-INTEREST
+           DIVIDE WS-CDL-TOTAL-INTEREST BY 12
+               GIVING WS-CDL-TOTAL-INTEREST ROUNDED
+           ADD CDL-PRINCIPAL TO WS-CDL-TOTAL-INTEREST
+               GIVING WS-CDL-TOTAL-DUE
+           DIVIDE WS-CDL-TOTAL-DUE BY UI-CDL-TERM-MONTHS
+               GIVING CDL-PAYMENT-AMOUNT ROUNDED
+               ON SIZE ERROR
+                   MOVE 0 TO CDL-PAYMENT-AMOUNT
+           END-DIVIDE
+
+           MOVE 0 TO CDL-PAYMENTS-MADE
+           MOVE 'A' TO CDL-STATUS
+
+           WRITE CDLOAN-RECORD
+               INVALID KEY
+                   DISPLAY 'Error creating CD/loan schedule record.'
+           END-WRITE.
+
+       ADD-MONTHS-TO-CDL-WORK-DATE.
+           MOVE WS-CDL-WORK-DATE(1:4) TO WS-CDL-YEAR
+           MOVE WS-CDL-WORK-DATE(5:2) TO WS-CDL-MONTH
+           MOVE WS-CDL-WORK-DATE(7:2) TO WS-CDL-DAY
+           ADD WS-CDL-MONTHS-TO-ADD TO WS-CDL-MONTH
+           PERFORM UNTIL WS-CDL-MONTH NOT > 12
+               SUBTRACT 12 FROM WS-CDL-MONTH
+               ADD 1 TO WS-CDL-YEAR
+           END-PERFORM
+           MOVE WS-CDL-YEAR TO WS-CDL-WORK-DATE(1:4)
+           MOVE WS-CDL-MONTH TO WS-CDL-WORK-DATE(5:2)
+           MOVE WS-CDL-DAY TO WS-CDL-WORK-DATE(7:2).
+
        UPDATE-CUSTOMER-RECORD.
            REWRITE CUSTOMER-RECORD
                INVALID KEY
                    DISPLAY 'Error updating customer record.'
            END-REWRITE.
-       
+
+       RECORD-CUSTOMER-UPDATE-AUDIT.
+           IF WS-AUDIT-OLD-NAME NOT = CUST-NAME
+               MOVE CUST-ACCOUNT-NUMBER TO AUD-ACCOUNT-NUMBER
+               MOVE 'CUST-NAME' TO AUD-FIELD-NAME
+               MOVE WS-AUDIT-OLD-NAME TO AUD-OLD-VALUE
+               MOVE CUST-NAME TO AUD-NEW-VALUE
+               PERFORM WRITE-CUSTOMER-AUDIT-RECORD
+           END-IF
+
+           IF WS-AUDIT-OLD-ADDRESS NOT = CUST-ADDRESS
+               MOVE CUST-ACCOUNT-NUMBER TO AUD-ACCOUNT-NUMBER
+               MOVE 'CUST-ADDRESS' TO AUD-FIELD-NAME
+               MOVE WS-AUDIT-OLD-ADDRESS TO AUD-OLD-VALUE
+               MOVE CUST-ADDRESS TO AUD-NEW-VALUE
+               PERFORM WRITE-CUSTOMER-AUDIT-RECORD
+           END-IF
+
+           IF WS-AUDIT-OLD-PHONE NOT = CUST-PHONE
+               MOVE CUST-ACCOUNT-NUMBER TO AUD-ACCOUNT-NUMBER
+               MOVE 'CUST-PHONE' TO AUD-FIELD-NAME
+               MOVE WS-AUDIT-OLD-PHONE TO AUD-OLD-VALUE
+               MOVE CUST-PHONE TO AUD-NEW-VALUE
+               PERFORM WRITE-CUSTOMER-AUDIT-RECORD
+           END-IF.
+
+       RECORD-CUSTOMER-STATUS-AUDIT.
+           MOVE CUST-ACCOUNT-NUMBER TO AUD-ACCOUNT-NUMBER
+           MOVE 'CUST-STATUS' TO AUD-FIELD-NAME
+           MOVE WS-AUDIT-OLD-STATUS TO AUD-OLD-VALUE
+           MOVE CUST-STATUS TO AUD-NEW-VALUE
+           PERFORM WRITE-CUSTOMER-AUDIT-RECORD.
+
+       WRITE-CUSTOMER-AUDIT-RECORD.
+           MOVE CURRENT-DATE TO AUD-DATE
+           MOVE CURRENT-TIME TO AUD-TIME
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+           WRITE CUSTOMER-AUDIT-RECORD.
+
        GET-UPDATE-DETAILS.
            DISPLAY ' '
-           DISPLAY 'Enter new customer name (or press Enter to keep current): ' 
+           DISPLAY 'Enter new name (blank keeps current): '
                    WITH NO ADVANCING
            ACCEPT UI-CUSTOMER-NAME
            IF UI-CUSTOMER-NAME NOT = SPACES
                MOVE UI-CUSTOMER-NAME TO CUST-NAME
            END-IF
-           
-           DISPLAY 'Enter new address (or press Enter to keep current): ' 
+
+           DISPLAY 'Enter new address (blank keeps current): '
                    WITH NO ADVANCING
            ACCEPT UI-ADDRESS
            IF UI-ADDRESS NOT = SPACES
                MOVE UI-ADDRESS TO CUST-ADDRESS
            END-IF
-           
-           DISPLAY 'Enter new phone number (or press Enter to keep current): ' 
+
+           DISPLAY 'Enter new phone (blank keeps current): '
                    WITH NO ADVANCING
            ACCEPT UI-PHONE
            IF UI-PHONE NOT = SPACES
-               MOVE UI-PHONE TO CUST-PHONE
+               PERFORM VALIDATE-PHONE-FORMAT
+               IF PHONE-VALID
+                   MOVE UI-PHONE TO CUST-PHONE
+               ELSE
+                   DISPLAY ERR-INVALID-PHONE
+               END-IF
            END-IF.
        
        GENERATE-CUSTOMER-REPORT.
            DISPLAY 'Generating customer report...'
-           CALL 'REPORTGEN' USING 'CUSTOMER'
+           MOVE 'CUSTOMER' TO WS-REPORT-TYPE
+           MOVE 0 TO WS-REPORT-ACCOUNT
+           MOVE 0 TO WS-REPORT-START-DATE
+           MOVE 0 TO WS-REPORT-END-DATE
+           CALL 'REPORTGEN' USING WS-REPORT-TYPE WS-REPORT-ACCOUNT
+               WS-REPORT-START-DATE WS-REPORT-END-DATE
            DISPLAY 'Customer report generated successfully!'
            PERFORM PRESS-ENTER-TO-CONTINUE.
-       
+
        GENERATE-TRANSACTION-REPORT.
            DISPLAY 'Generating transaction report...'
-           CALL 'REPORTGEN' USING 'TRANSACTION'
+           DISPLAY 'Filter by account number (0 for all accounts): '
+                   WITH NO ADVANCING
+           ACCEPT WS-REPORT-ACCOUNT
+           DISPLAY 'Filter by start date CCYYMMDD (0 for no limit): '
+                   WITH NO ADVANCING
+           ACCEPT WS-REPORT-START-DATE
+           MOVE WS-REPORT-START-DATE TO WS-DATE-TO-VALIDATE
+           PERFORM VALIDATE-DATE-FIELD
+           IF DATE-FIELD-INVALID
+               DISPLAY ERR-INVALID-DATE
+               MOVE 0 TO WS-REPORT-START-DATE
+           END-IF
+           DISPLAY 'Filter by end date CCYYMMDD (0 for no limit): '
+                   WITH NO ADVANCING
+           ACCEPT WS-REPORT-END-DATE
+           MOVE WS-REPORT-END-DATE TO WS-DATE-TO-VALIDATE
+           PERFORM VALIDATE-DATE-FIELD
+           IF DATE-FIELD-INVALID
+               DISPLAY ERR-INVALID-DATE
+               MOVE 0 TO WS-REPORT-END-DATE
+           END-IF
+           MOVE 'TRANSACTION' TO WS-REPORT-TYPE
+           CALL 'REPORTGEN' USING WS-REPORT-TYPE WS-REPORT-ACCOUNT
+               WS-REPORT-START-DATE WS-REPORT-END-DATE
            DISPLAY 'Transaction report generated successfully!'
            PERFORM PRESS-ENTER-TO-CONTINUE.
-       
+
        GENERATE-SUMMARY-REPORT.
            DISPLAY 'Generating summary report...'
-           CALL 'REPORTGEN' USING 'SUMMARY'
+           MOVE 'SUMMARY' TO WS-REPORT-TYPE
+           MOVE 0 TO WS-REPORT-ACCOUNT
+           MOVE 0 TO WS-REPORT-START-DATE
+           MOVE 0 TO WS-REPORT-END-DATE
+           CALL 'REPORTGEN' USING WS-REPORT-TYPE WS-REPORT-ACCOUNT
+               WS-REPORT-START-DATE WS-REPORT-END-DATE
            DISPLAY 'Summary report generated successfully!'
            PERFORM PRESS-ENTER-TO-CONTINUE.
+
+       GENERATE-STATEMENT-REPORT.
+           PERFORM GET-ACCOUNT-NUMBER
+           IF ACCOUNT-VALID
+               DISPLAY 'Generating account statement...'
+               MOVE 'STATEMENT' TO WS-REPORT-TYPE
+               MOVE UI-ACCOUNT-NUMBER TO WS-REPORT-ACCOUNT
+               MOVE 0 TO WS-REPORT-START-DATE
+               MOVE 0 TO WS-REPORT-END-DATE
+               CALL 'REPORTGEN' USING WS-REPORT-TYPE WS-REPORT-ACCOUNT
+                   WS-REPORT-START-DATE WS-REPORT-END-DATE
+               DISPLAY 'Account statement generated successfully!'
+           END-IF
+           PERFORM PRESS-ENTER-TO-CONTINUE.
        
        EXIT-CONFIRMATION.
            DISPLAY ' '
-           DISPLAY 'Are you sure you want to exit? (Y/N): ' WITH NO ADVANCING
+           DISPLAY 'Are you sure you want to exit? (Y/N): '
+                   WITH NO ADVANCING
            ACCEPT UI-CONTINUE-FLAG
            
            IF UI-CONTINUE-FLAG = 'Y' OR UI-CONTINUE-FLAG = 'y'
@@ -498,6 +1409,12 @@
        
        CLEANUP-UI.
            CLOSE CUSTOMER-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE CONTROL-FILE
+           CLOSE CUSTOMER-AUDIT-FILE
+           CLOSE OPERATOR-FILE
+           CLOSE CDLOAN-FILE
+           CLOSE HOLD-FILE
            DISPLAY ' '
            DISPLAY 'Thank you for using COBOL Banking System!'
            DISPLAY 'Goodbye!'.
