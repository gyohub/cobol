@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTCALC.
+       AUTHOR. COBOL Banking System.
+       DATE-WRITTEN. 2024.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY IS CUST-NAME
+                   WITH DUPLICATES
+               FILE STATUS IS CUSTOMER-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRANSACTION-FILE-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO 'BANKCTL.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CTL-KEY
+               FILE STATUS IS CONTROL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+           05 CUST-ACCOUNT-NUMBER    PIC 9(10).
+           05 CUST-NAME             PIC X(30).
+           05 CUST-ADDRESS          PIC X(50).
+           05 CUST-PHONE            PIC X(15).
+           05 CUST-BALANCE          PIC S9(10)V99.
+           05 CUST-ACCOUNT-TYPE     PIC X(1).
+           05 CUST-STATUS           PIC X(1).
+           05 CUST-DATE-OPENED      PIC 9(8).
+           05 CUST-LAST-ACTIVITY-DATE PIC 9(8).
+           05 CUST-CURRENCY-CODE    PIC X(3).
+           05 CUST-HELD-AMOUNT      PIC 9(10)V99.
+
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           05 TRANS-ID              PIC 9(10).
+           05 TRANS-ACCOUNT-NUMBER  PIC 9(10).
+           05 TRANS-TYPE            PIC X(1).
+           05 TRANS-AMOUNT          PIC 9(10)V99.
+           05 TRANS-DATE            PIC 9(8).
+           05 TRANS-TIME            PIC 9(6).
+           05 TRANS-DESCRIPTION     PIC X(30).
+           05 TRANS-OPERATOR-ID     PIC X(10).
+           05 TRANS-RELATED-ID      PIC 9(10).
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+           05 CTL-KEY               PIC X(10).
+           05 CTL-LAST-TRANS-ID     PIC 9(10).
+           05 CTL-LAST-ACCT-NUMBER  PIC 9(10).
+           05 FILLER                PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS-VARIABLES.
+           05 CUSTOMER-FILE-STATUS  PIC XX.
+           05 TRANSACTION-FILE-STATUS PIC XX.
+           05 CONTROL-FILE-STATUS   PIC XX.
+
+       01 CONTROL-FILE-CONSTANTS.
+           05 CTL-SYSTEM-KEY        PIC X(10) VALUE 'SYSTEM'.
+
+       01 SYSTEM-VARIABLES.
+           05 CURRENT-DATE          PIC 9(8).
+           05 CURRENT-TIME          PIC 9(6).
+           05 WS-TRANS-ID           PIC 9(10).
+
+       01 INTEREST-CONSTANTS.
+           05 WS-SAVINGS-RATE       PIC 9V9(4) VALUE 0.0050.
+
+       01 WORK-AREAS.
+           05 WS-INTEREST-AMOUNT    PIC 9(10)V99.
+           05 WS-NEW-BALANCE        PIC 9(10)V99.
+           05 WS-ACCOUNTS-PROCESSED PIC 9(5) VALUE 0.
+           05 WS-TOTAL-INTEREST     PIC 9(10)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-INTEREST-PROCESSING.
+           PERFORM INITIALIZE-INTCALC
+           PERFORM POST-INTEREST-RECORDS
+               UNTIL CUSTOMER-FILE-STATUS NOT = '00'
+           PERFORM FINALIZE-INTCALC
+           DISPLAY 'Interest posting complete. Accounts credited: '
+                   WS-ACCOUNTS-PROCESSED
+           DISPLAY 'Total interest posted: ' WS-TOTAL-INTEREST
+           STOP RUN.
+
+       INITIALIZE-INTCALC.
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT CURRENT-TIME FROM TIME
+           PERFORM OPEN-CONTROL-FILE
+           OPEN I-O CUSTOMER-FILE
+           OPEN EXTEND TRANSACTION-FILE.
+
+       OPEN-CONTROL-FILE.
+           OPEN I-O CONTROL-FILE
+           IF CONTROL-FILE-STATUS = '35'
+               OPEN OUTPUT CONTROL-FILE
+               MOVE CTL-SYSTEM-KEY TO CTL-KEY
+               MOVE 0 TO CTL-LAST-TRANS-ID
+               MOVE 0 TO CTL-LAST-ACCT-NUMBER
+               WRITE CONTROL-RECORD
+               CLOSE CONTROL-FILE
+               OPEN I-O CONTROL-FILE
+           END-IF.
+
+       GET-NEXT-TRANSACTION-ID.
+           MOVE CTL-SYSTEM-KEY TO CTL-KEY
+           READ CONTROL-FILE
+               INVALID KEY
+                   MOVE 0 TO CTL-LAST-TRANS-ID
+           END-READ
+           ADD 1 TO CTL-LAST-TRANS-ID
+           MOVE CTL-LAST-TRANS-ID TO WS-TRANS-ID
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+                   DISPLAY 'Control file update failed'
+           END-REWRITE.
+
+       POST-INTEREST-RECORDS.
+           READ CUSTOMER-FILE
+               AT END
+                   MOVE '99' TO CUSTOMER-FILE-STATUS
+               NOT AT END
+                   PERFORM PROCESS-CUSTOMER-INTEREST
+           END-READ.
+
+       PROCESS-CUSTOMER-INTEREST.
+           IF CUST-ACCOUNT-TYPE = 'S' AND CUST-STATUS = 'A'
+               MULTIPLY CUST-BALANCE BY WS-SAVINGS-RATE
+                   GIVING WS-INTEREST-AMOUNT ROUNDED
+               IF WS-INTEREST-AMOUNT > 0
+                   ADD WS-INTEREST-AMOUNT TO CUST-BALANCE
+                       GIVING WS-NEW-BALANCE
+                   MOVE WS-NEW-BALANCE TO CUST-BALANCE
+                   MOVE CURRENT-DATE TO CUST-LAST-ACTIVITY-DATE
+                   REWRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           DISPLAY 'Failed to post interest for '
+                                   CUST-ACCOUNT-NUMBER
+                   END-REWRITE
+                   IF CUSTOMER-FILE-STATUS = '00'
+                       PERFORM RECORD-INTEREST-TRANSACTION
+                       ADD 1 TO WS-ACCOUNTS-PROCESSED
+                       ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST
+                   END-IF
+               END-IF
+           END-IF.
+
+       RECORD-INTEREST-TRANSACTION.
+           PERFORM GET-NEXT-TRANSACTION-ID
+           MOVE WS-TRANS-ID TO TRANS-ID
+           MOVE CUST-ACCOUNT-NUMBER TO TRANS-ACCOUNT-NUMBER
+           MOVE 'I' TO TRANS-TYPE
+           MOVE WS-INTEREST-AMOUNT TO TRANS-AMOUNT
+           MOVE CURRENT-DATE TO TRANS-DATE
+           MOVE CURRENT-TIME TO TRANS-TIME
+           MOVE 'Monthly interest posting' TO TRANS-DESCRIPTION
+           MOVE 'BATCH' TO TRANS-OPERATOR-ID
+           MOVE 0 TO TRANS-RELATED-ID
+           WRITE TRANSACTION-RECORD.
+
+       FINALIZE-INTCALC.
+           CLOSE CONTROL-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE CUSTOMER-FILE.
