@@ -10,13 +10,26 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS CUST-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY IS CUST-NAME
+                   WITH DUPLICATES
                FILE STATUS IS CUSTOMER-FILE-STATUS.
                
            SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACT.DAT'
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS TRANSACTION-FILE-STATUS.
-       
+
+           SELECT CONTROL-FILE ASSIGN TO 'BANKCTL.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CTL-KEY
+               FILE STATUS IS CONTROL-FILE-STATUS.
+
+           SELECT HOLD-FILE ASSIGN TO 'FUNDHOLD.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS HOLD-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMER-FILE.
@@ -25,11 +38,13 @@
            05 CUST-NAME             PIC X(30).
            05 CUST-ADDRESS          PIC X(50).
            05 CUST-PHONE            PIC X(15).
-           05 CUST-BALANCE          PIC 9(10)V99.
+           05 CUST-BALANCE          PIC S9(10)V99.
            05 CUST-ACCOUNT-TYPE     PIC X(1).
            05 CUST-STATUS           PIC X(1).
            05 CUST-DATE-OPENED      PIC 9(8).
-           05 FILLER                PIC X(20).
+           05 CUST-LAST-ACTIVITY-DATE PIC 9(8).
+           05 CUST-CURRENCY-CODE    PIC X(3).
+           05 CUST-HELD-AMOUNT      PIC 9(10)V99.
        
        FD TRANSACTION-FILE.
        01 TRANSACTION-RECORD.
@@ -40,21 +55,37 @@
            05 TRANS-DATE            PIC 9(8).
            05 TRANS-TIME            PIC 9(6).
            05 TRANS-DESCRIPTION     PIC X(30).
-           05 FILLER                PIC X(20).
-       
+           05 TRANS-OPERATOR-ID     PIC X(10).
+           05 TRANS-RELATED-ID      PIC 9(10).
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+           05 CTL-KEY               PIC X(10).
+           05 CTL-LAST-TRANS-ID     PIC 9(10).
+           05 CTL-LAST-ACCT-NUMBER  PIC 9(10).
+           05 FILLER                PIC X(10).
+
+       FD HOLD-FILE.
+       01 HOLD-RECORD.
+           05 HLD-ACCOUNT-NUMBER    PIC 9(10).
+           05 HLD-AMOUNT            PIC 9(10)V99.
+           05 HLD-HOLD-DATE         PIC 9(8).
+           05 HLD-RELEASE-DATE      PIC 9(8).
+           05 HLD-STATUS            PIC X(1).
+               88 HLD-PENDING       VALUE 'P'.
+               88 HLD-RELEASED      VALUE 'R'.
+           05 FILLER                PIC X(10).
+
        WORKING-STORAGE SECTION.
        01 FILE-STATUS-VARIABLES.
            05 CUSTOMER-FILE-STATUS  PIC XX.
            05 TRANSACTION-FILE-STATUS PIC XX.
-       
-       01 TRANSACTION-PARAMETERS.
-           05 TP-ACCOUNT-NUMBER     PIC 9(10).
-           05 TP-TRANSACTION-TYPE   PIC X(1).
-           05 TP-AMOUNT             PIC 9(10)V99.
-           05 TP-DESTINATION-ACCOUNT PIC 9(10).
-           05 TP-DESCRIPTION        PIC X(30).
-           05 TP-TRANSACTION-ID     PIC 9(10).
-       
+           05 CONTROL-FILE-STATUS   PIC XX.
+           05 HOLD-FILE-STATUS      PIC XX.
+
+       01 CONTROL-FILE-CONSTANTS.
+           05 CTL-SYSTEM-KEY        PIC X(10) VALUE 'SYSTEM'.
+
        01 SYSTEM-VARIABLES.
            05 CURRENT-DATE          PIC 9(8).
            05 CURRENT-TIME          PIC 9(6).
@@ -63,57 +94,154 @@
                88 TRANSACTION-FAILED VALUE 'F'.
        
        01 WORK-AREAS.
-           05 WS-SOURCE-BALANCE     PIC 9(10)V99.
-           05 WS-DEST-BALANCE       PIC 9(10)V99.
-           05 WS-NEW-SOURCE-BALANCE PIC 9(10)V99.
-           05 WS-NEW-DEST-BALANCE   PIC 9(10)V99.
+           05 WS-SOURCE-BALANCE     PIC S9(10)V99.
+           05 WS-DEST-BALANCE       PIC S9(10)V99.
+           05 WS-NEW-SOURCE-BALANCE PIC S9(10)V99.
+           05 WS-NEW-DEST-BALANCE   PIC S9(10)V99.
            05 WS-CUSTOMER-NAME      PIC X(30).
-       
+           05 WS-SOURCE-ACCOUNT-TYPE PIC X(1).
+           05 WS-SOURCE-CURRENCY    PIC X(3).
+           05 WS-CURRENCY-OK        PIC X(1).
+               88 CURRENCY-MATCHED  VALUE 'Y'.
+               88 CURRENCY-NOT-MATCHED VALUE 'N'.
+
+       01 REVERSAL-WORK-AREAS.
+           05 WS-ORIGINAL-FOUND     PIC X(1).
+               88 ORIGINAL-FOUND    VALUE 'Y'.
+           05 WS-ORIGINAL-ACCOUNT   PIC 9(10).
+           05 WS-ORIGINAL-TYPE      PIC X(1).
+           05 WS-ORIGINAL-AMOUNT    PIC 9(10)V99.
+           05 WS-ORIGINAL-TRANS-ID  PIC 9(10).
+           05 WS-ORIGINAL-RELATED-ID PIC 9(10).
+           05 WS-OTHER-LEG-FOUND    PIC X(1).
+               88 OTHER-LEG-FOUND   VALUE 'Y'.
+           05 WS-OTHER-LEG-ACCOUNT  PIC 9(10).
+           05 WS-OTHER-LEG-TYPE     PIC X(1).
+           05 WS-OTHER-LEG-AMOUNT   PIC 9(10)V99.
+           05 WS-OTHER-LEG-TRANS-ID PIC 9(10).
+
+       01 TRANSFER-WORK-AREAS.
+           05 WS-TRANSFER-GROUP-ID  PIC 9(10).
+
+       01 OVERDRAFT-CONSTANTS.
+           05 WS-OVERDRAFT-LIMIT    PIC 9(10)V99 VALUE 500.00.
+
+       01 FUNDS-HOLD-CONSTANTS.
+           05 WS-HOLD-THRESHOLD     PIC 9(10)V99 VALUE 5000.00.
+           05 WS-HOLD-DAYS          PIC 9(3) VALUE 2.
+
+       01 FUNDS-HOLD-WORK-AREAS.
+           05 WS-HOLD-FLAG          PIC X(1).
+               88 FUNDS-ON-HOLD     VALUE 'Y'.
+               88 FUNDS-NOT-ON-HOLD VALUE 'N'.
+           05 WS-HOLD-DATE-INTEGER  PIC S9(9) COMP.
+
+       01 MINIMUM-BALANCE-CONSTANTS.
+           05 WS-MINIMUM-BALANCE    PIC 9(10)V99 VALUE 100.00.
+           05 WS-SERVICE-FEE        PIC 9(10)V99 VALUE 10.00.
+           05 WS-FEE-FLAG           PIC X(1).
+               88 FEE-APPLIED       VALUE 'Y'.
+               88 FEE-NOT-APPLIED   VALUE 'N'.
+
        01 ERROR-CODES.
            05 ERR-ACCOUNT-NOT-FOUND PIC X(1) VALUE '1'.
            05 ERR-INSUFFICIENT-FUNDS PIC X(1) VALUE '2'.
            05 ERR-INVALID-AMOUNT    PIC X(1) VALUE '3'.
            05 ERR-FILE-ERROR        PIC X(1) VALUE '4'.
+           05 ERR-CURRENCY-MISMATCH PIC X(1) VALUE '5'.
        
        LINKAGE SECTION.
+       01 TRANSACTION-PARAMETERS.
+           05 TP-ACCOUNT-NUMBER     PIC 9(10).
+           05 TP-TRANSACTION-TYPE   PIC X(1).
+           05 TP-AMOUNT             PIC 9(10)V99.
+           05 TP-DESTINATION-ACCOUNT PIC 9(10).
+           05 TP-DESCRIPTION        PIC X(30).
+           05 TP-TRANSACTION-ID     PIC 9(10).
+           05 TP-REVERSAL-TRANS-ID  PIC 9(10).
+           05 TP-OPERATOR-ID        PIC X(10).
+
        01 TRANSACTION-RESULT.
            05 TR-STATUS             PIC X(1).
            05 TR-ERROR-CODE         PIC X(1).
-           05 TR-NEW-BALANCE        PIC 9(10)V99.
+           05 TR-NEW-BALANCE        PIC S9(10)V99.
            05 TR-MESSAGE            PIC X(50).
        
-       PROCEDURE DIVISION USING TRANSACTION-PARAMETERS TRANSACTION-RESULT.
+       PROCEDURE DIVISION USING TRANSACTION-PARAMETERS
+               TRANSACTION-RESULT.
        MAIN-TRANSACTION-PROCESSING.
            PERFORM INITIALIZE-TRANSACTION
            EVALUATE TP-TRANSACTION-TYPE
                WHEN 'D' PERFORM PROCESS-DEPOSIT
                WHEN 'W' PERFORM PROCESS-WITHDRAWAL
                WHEN 'T' PERFORM PROCESS-TRANSFER
+               WHEN 'R' PERFORM PROCESS-REVERSAL
                WHEN OTHER PERFORM INVALID-TRANSACTION-TYPE
            END-EVALUATE
            PERFORM FINALIZE-TRANSACTION.
        
        INITIALIZE-TRANSACTION.
-           ACCEPT CURRENT-DATE FROM DATE
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
            ACCEPT CURRENT-TIME FROM TIME
            SET TRANSACTION-FAILED TO TRUE
-           MOVE SPACES TO TR-MESSAGE.
+           MOVE SPACES TO TR-MESSAGE
+           PERFORM OPEN-CONTROL-FILE
+           OPEN I-O CUSTOMER-FILE
+           OPEN EXTEND TRANSACTION-FILE
+           OPEN EXTEND HOLD-FILE.
+
+       OPEN-CONTROL-FILE.
+           OPEN I-O CONTROL-FILE
+           IF CONTROL-FILE-STATUS = '35'
+               OPEN OUTPUT CONTROL-FILE
+               MOVE CTL-SYSTEM-KEY TO CTL-KEY
+               MOVE 0 TO CTL-LAST-TRANS-ID
+               MOVE 0 TO CTL-LAST-ACCT-NUMBER
+               WRITE CONTROL-RECORD
+               CLOSE CONTROL-FILE
+               OPEN I-O CONTROL-FILE
+           END-IF.
+
+       GET-NEXT-TRANSACTION-ID.
+           MOVE CTL-SYSTEM-KEY TO CTL-KEY
+           READ CONTROL-FILE
+               INVALID KEY
+                   MOVE 0 TO CTL-LAST-TRANS-ID
+           END-READ
+           ADD 1 TO CTL-LAST-TRANS-ID
+           MOVE CTL-LAST-TRANS-ID TO TP-TRANSACTION-ID
+           REWRITE CONTROL-RECORD
+               INVALID KEY
+                   MOVE ERR-FILE-ERROR TO TR-ERROR-CODE
+           END-REWRITE.
        
        PROCESS-DEPOSIT.
            PERFORM READ-CUSTOMER-RECORD
            IF CUSTOMER-FILE-STATUS = '00'
                IF TP-AMOUNT > 0
-                   ADD TP-AMOUNT TO CUST-BALANCE GIVING WS-NEW-SOURCE-BALANCE
+                   ADD TP-AMOUNT TO CUST-BALANCE
+                       GIVING WS-NEW-SOURCE-BALANCE
                    MOVE WS-NEW-SOURCE-BALANCE TO CUST-BALANCE
+                   IF TP-AMOUNT > WS-HOLD-THRESHOLD
+                       ADD TP-AMOUNT TO CUST-HELD-AMOUNT
+                       SET FUNDS-ON-HOLD TO TRUE
+                   ELSE
+                       SET FUNDS-NOT-ON-HOLD TO TRUE
+                   END-IF
                    PERFORM UPDATE-CUSTOMER-RECORD
                    IF CUSTOMER-FILE-STATUS = '00'
                        PERFORM RECORD-TRANSACTION-LOG
+                       IF FUNDS-ON-HOLD
+                           PERFORM RECORD-FUNDS-HOLD
+                       END-IF
                        MOVE WS-NEW-SOURCE-BALANCE TO TR-NEW-BALANCE
                        SET TRANSACTION-SUCCESS TO TRUE
-                       MOVE 'Deposit completed successfully' TO TR-MESSAGE
+                       MOVE 'Deposit completed successfully'
+                           TO TR-MESSAGE
                    ELSE
                        MOVE ERR-FILE-ERROR TO TR-ERROR-CODE
-                       MOVE 'Failed to update customer record' TO TR-MESSAGE
+                       MOVE 'Failed to update customer record'
+                           TO TR-MESSAGE
                    END-IF
                ELSE
                    MOVE ERR-INVALID-AMOUNT TO TR-ERROR-CODE
@@ -128,23 +256,49 @@
            PERFORM READ-CUSTOMER-RECORD
            IF CUSTOMER-FILE-STATUS = '00'
                IF TP-AMOUNT > 0
-                   IF TP-AMOUNT <= CUST-BALANCE
-                       SUBTRACT TP-AMOUNT FROM CUST-BALANCE 
+                   IF CUST-ACCOUNT-TYPE = 'C'
+                       ADD CUST-BALANCE WS-OVERDRAFT-LIMIT
+                           GIVING WS-SOURCE-BALANCE
+                   ELSE
+                       MOVE CUST-BALANCE TO WS-SOURCE-BALANCE
+                   END-IF
+                   SUBTRACT CUST-HELD-AMOUNT FROM WS-SOURCE-BALANCE
+                   IF TP-AMOUNT <= WS-SOURCE-BALANCE
+                       SET FEE-NOT-APPLIED TO TRUE
+                       SUBTRACT TP-AMOUNT FROM CUST-BALANCE
                            GIVING WS-NEW-SOURCE-BALANCE
+                       IF CUST-ACCOUNT-TYPE = 'S' AND
+                           WS-NEW-SOURCE-BALANCE < WS-MINIMUM-BALANCE
+                           AND WS-NEW-SOURCE-BALANCE >= WS-SERVICE-FEE
+                           SET FEE-APPLIED TO TRUE
+                           SUBTRACT WS-SERVICE-FEE
+                               FROM WS-NEW-SOURCE-BALANCE
+                       END-IF
                        MOVE WS-NEW-SOURCE-BALANCE TO CUST-BALANCE
                        PERFORM UPDATE-CUSTOMER-RECORD
                        IF CUSTOMER-FILE-STATUS = '00'
                            PERFORM RECORD-TRANSACTION-LOG
+                           IF FEE-APPLIED
+                               PERFORM RECORD-SERVICE-FEE-LOG
+                           END-IF
                            MOVE WS-NEW-SOURCE-BALANCE TO TR-NEW-BALANCE
                            SET TRANSACTION-SUCCESS TO TRUE
-                           MOVE 'Withdrawal completed successfully' TO TR-MESSAGE
+                           IF FEE-APPLIED
+                               MOVE 'Withdrawal completed, fee applied'
+                                   TO TR-MESSAGE
+                           ELSE
+                               MOVE 'Withdrawal completed successfully'
+                                   TO TR-MESSAGE
+                           END-IF
                        ELSE
                            MOVE ERR-FILE-ERROR TO TR-ERROR-CODE
-                           MOVE 'Failed to update customer record' TO TR-MESSAGE
+                           MOVE 'Failed to update customer record'
+                               TO TR-MESSAGE
                        END-IF
                    ELSE
                        MOVE ERR-INSUFFICIENT-FUNDS TO TR-ERROR-CODE
-                       MOVE 'Insufficient funds for withdrawal' TO TR-MESSAGE
+                       MOVE 'Insufficient funds for withdrawal'
+                           TO TR-MESSAGE
                    END-IF
                ELSE
                    MOVE ERR-INVALID-AMOUNT TO TR-ERROR-CODE
@@ -158,18 +312,36 @@
        PROCESS-TRANSFER.
            PERFORM READ-CUSTOMER-RECORD
            IF CUSTOMER-FILE-STATUS = '00'
-               MOVE CUST-BALANCE TO WS-SOURCE-BALANCE
+               IF CUST-ACCOUNT-TYPE = 'C'
+                   ADD CUST-BALANCE WS-OVERDRAFT-LIMIT
+                       GIVING WS-SOURCE-BALANCE
+               ELSE
+                   MOVE CUST-BALANCE TO WS-SOURCE-BALANCE
+               END-IF
+               SUBTRACT CUST-HELD-AMOUNT FROM WS-SOURCE-BALANCE
                MOVE CUST-NAME TO WS-CUSTOMER-NAME
-               
+               MOVE CUST-ACCOUNT-TYPE TO WS-SOURCE-ACCOUNT-TYPE
+               MOVE CUST-CURRENCY-CODE TO WS-SOURCE-CURRENCY
+
                MOVE TP-DESTINATION-ACCOUNT TO CUST-ACCOUNT-NUMBER
                READ CUSTOMER-FILE
                    INVALID KEY
                        MOVE '99' TO CUSTOMER-FILE-STATUS
                END-READ
-               
+
+               SET CURRENCY-MATCHED TO TRUE
                IF CUSTOMER-FILE-STATUS = '00'
+                   AND CUST-CURRENCY-CODE NOT = WS-SOURCE-CURRENCY
+                   SET CURRENCY-NOT-MATCHED TO TRUE
+               END-IF
+
+               IF CUSTOMER-FILE-STATUS = '00' AND CURRENCY-NOT-MATCHED
+                   MOVE ERR-CURRENCY-MISMATCH TO TR-ERROR-CODE
+                   MOVE 'Cannot transfer between different currencies'
+                       TO TR-MESSAGE
+               ELSE IF CUSTOMER-FILE-STATUS = '00'
                    MOVE CUST-BALANCE TO WS-DEST-BALANCE
-                   
+
                    IF TP-AMOUNT > 0 AND TP-AMOUNT <= WS-SOURCE-BALANCE
                        SUBTRACT TP-AMOUNT FROM WS-SOURCE-BALANCE 
                            GIVING WS-NEW-SOURCE-BALANCE
@@ -181,36 +353,228 @@
                        PERFORM UPDATE-CUSTOMER-RECORD
                        
                        IF CUSTOMER-FILE-STATUS = '00'
-                           MOVE TP-DESTINATION-ACCOUNT TO CUST-ACCOUNT-NUMBER
+                           MOVE TP-DESTINATION-ACCOUNT
+                               TO CUST-ACCOUNT-NUMBER
                            MOVE WS-NEW-DEST-BALANCE TO CUST-BALANCE
                            PERFORM UPDATE-CUSTOMER-RECORD
-                           
+
                            IF CUSTOMER-FILE-STATUS = '00'
                                PERFORM RECORD-TRANSFER-LOG
-                               MOVE WS-NEW-SOURCE-BALANCE TO TR-NEW-BALANCE
+                               MOVE WS-NEW-SOURCE-BALANCE
+                                   TO TR-NEW-BALANCE
                                SET TRANSACTION-SUCCESS TO TRUE
-                               MOVE 'Transfer completed successfully' TO TR-MESSAGE
+                               MOVE 'Transfer completed successfully'
+                                   TO TR-MESSAGE
                            ELSE
                                MOVE ERR-FILE-ERROR TO TR-ERROR-CODE
-                               MOVE 'Failed to update destination account' TO TR-MESSAGE
+                               MOVE 'Failed to update dest account'
+                                   TO TR-MESSAGE
                            END-IF
                        ELSE
                            MOVE ERR-FILE-ERROR TO TR-ERROR-CODE
-                           MOVE 'Failed to update source account' TO TR-MESSAGE
+                           MOVE 'Failed to update source account'
+                               TO TR-MESSAGE
                        END-IF
                    ELSE
                        MOVE ERR-INSUFFICIENT-FUNDS TO TR-ERROR-CODE
-                       MOVE 'Insufficient funds for transfer' TO TR-MESSAGE
+                       MOVE 'Insufficient funds for transfer'
+                           TO TR-MESSAGE
                    END-IF
                ELSE
                    MOVE ERR-ACCOUNT-NOT-FOUND TO TR-ERROR-CODE
                    MOVE 'Destination account not found' TO TR-MESSAGE
                END-IF
+               END-IF
            ELSE
                MOVE ERR-ACCOUNT-NOT-FOUND TO TR-ERROR-CODE
                MOVE 'Source account not found' TO TR-MESSAGE
            END-IF.
        
+       PROCESS-REVERSAL.
+           PERFORM FIND-ORIGINAL-TRANSACTION
+           IF ORIGINAL-FOUND
+               IF WS-ORIGINAL-TYPE = 'R'
+                   MOVE ERR-INVALID-AMOUNT TO TR-ERROR-CODE
+                   MOVE 'Cannot reverse a reversal' TO TR-MESSAGE
+               ELSE IF WS-ORIGINAL-TYPE = 'T' OR WS-ORIGINAL-TYPE = 'D'
+                   PERFORM REVERSE-TRANSFER-TRANSACTION
+               ELSE
+                   PERFORM REVERSE-SINGLE-TRANSACTION
+               END-IF
+           ELSE
+               MOVE ERR-INVALID-AMOUNT TO TR-ERROR-CODE
+               MOVE 'Original transaction not found' TO TR-MESSAGE
+           END-IF.
+
+       REVERSE-SINGLE-TRANSACTION.
+           MOVE WS-ORIGINAL-ACCOUNT TO TP-ACCOUNT-NUMBER
+           MOVE WS-ORIGINAL-AMOUNT TO TP-AMOUNT
+           PERFORM READ-CUSTOMER-RECORD
+           IF CUSTOMER-FILE-STATUS = '00'
+               EVALUATE WS-ORIGINAL-TYPE
+                   WHEN 'D'
+                       SUBTRACT TP-AMOUNT FROM CUST-BALANCE
+                           GIVING WS-NEW-SOURCE-BALANCE
+                   WHEN 'I'
+                       SUBTRACT TP-AMOUNT FROM CUST-BALANCE
+                           GIVING WS-NEW-SOURCE-BALANCE
+                   WHEN OTHER
+                       ADD TP-AMOUNT TO CUST-BALANCE
+                           GIVING WS-NEW-SOURCE-BALANCE
+               END-EVALUATE
+               MOVE WS-NEW-SOURCE-BALANCE TO CUST-BALANCE
+               PERFORM UPDATE-CUSTOMER-RECORD
+               IF CUSTOMER-FILE-STATUS = '00'
+                   PERFORM RECORD-REVERSAL-LOG
+                   MOVE WS-NEW-SOURCE-BALANCE TO TR-NEW-BALANCE
+                   SET TRANSACTION-SUCCESS TO TRUE
+                   MOVE 'Transaction reversed successfully'
+                       TO TR-MESSAGE
+               ELSE
+                   MOVE ERR-FILE-ERROR TO TR-ERROR-CODE
+                   MOVE 'Failed to update customer record'
+                       TO TR-MESSAGE
+               END-IF
+           ELSE
+               MOVE ERR-ACCOUNT-NOT-FOUND TO TR-ERROR-CODE
+               MOVE 'Account not found' TO TR-MESSAGE
+           END-IF.
+
+       REVERSE-TRANSFER-TRANSACTION.
+           MOVE WS-ORIGINAL-ACCOUNT TO TP-ACCOUNT-NUMBER
+           MOVE WS-ORIGINAL-AMOUNT TO TP-AMOUNT
+           PERFORM READ-CUSTOMER-RECORD
+           IF CUSTOMER-FILE-STATUS NOT = '00'
+               MOVE ERR-ACCOUNT-NOT-FOUND TO TR-ERROR-CODE
+               MOVE 'Account not found' TO TR-MESSAGE
+           ELSE
+               EVALUATE WS-ORIGINAL-TYPE
+                   WHEN 'T'
+                       ADD TP-AMOUNT TO CUST-BALANCE
+                           GIVING WS-NEW-SOURCE-BALANCE
+                   WHEN 'D'
+                       SUBTRACT TP-AMOUNT FROM CUST-BALANCE
+                           GIVING WS-NEW-SOURCE-BALANCE
+               END-EVALUATE
+               MOVE WS-NEW-SOURCE-BALANCE TO CUST-BALANCE
+               PERFORM UPDATE-CUSTOMER-RECORD
+               IF CUSTOMER-FILE-STATUS NOT = '00'
+                   MOVE ERR-FILE-ERROR TO TR-ERROR-CODE
+                   MOVE 'Failed to update customer record'
+                       TO TR-MESSAGE
+               ELSE
+                   PERFORM RECORD-REVERSAL-LOG
+                   PERFORM FIND-OTHER-TRANSFER-LEG
+                   IF NOT OTHER-LEG-FOUND
+                       MOVE ERR-FILE-ERROR TO TR-ERROR-CODE
+                       MOVE 'Matching transfer leg not found'
+                           TO TR-MESSAGE
+                   ELSE
+                       PERFORM REVERSE-OTHER-TRANSFER-LEG
+                   END-IF
+               END-IF
+           END-IF.
+
+       REVERSE-OTHER-TRANSFER-LEG.
+           MOVE WS-OTHER-LEG-ACCOUNT TO TP-ACCOUNT-NUMBER
+           PERFORM READ-CUSTOMER-RECORD
+           IF CUSTOMER-FILE-STATUS NOT = '00'
+               MOVE ERR-ACCOUNT-NOT-FOUND TO TR-ERROR-CODE
+               MOVE 'Other leg account not found' TO TR-MESSAGE
+           ELSE
+               EVALUATE WS-OTHER-LEG-TYPE
+                   WHEN 'T'
+                       ADD WS-OTHER-LEG-AMOUNT TO CUST-BALANCE
+                           GIVING WS-NEW-DEST-BALANCE
+                   WHEN 'D'
+                       SUBTRACT WS-OTHER-LEG-AMOUNT FROM CUST-BALANCE
+                           GIVING WS-NEW-DEST-BALANCE
+               END-EVALUATE
+               MOVE WS-NEW-DEST-BALANCE TO CUST-BALANCE
+               PERFORM UPDATE-CUSTOMER-RECORD
+               IF CUSTOMER-FILE-STATUS NOT = '00'
+                   MOVE ERR-FILE-ERROR TO TR-ERROR-CODE
+                   MOVE 'Failed to update other leg account'
+                       TO TR-MESSAGE
+               ELSE
+                   MOVE WS-OTHER-LEG-AMOUNT TO TP-AMOUNT
+                   MOVE WS-OTHER-LEG-TRANS-ID TO TP-REVERSAL-TRANS-ID
+                   PERFORM RECORD-REVERSAL-LOG
+                   MOVE WS-NEW-SOURCE-BALANCE TO TR-NEW-BALANCE
+                   SET TRANSACTION-SUCCESS TO TRUE
+                   MOVE 'Transfer reversed successfully'
+                       TO TR-MESSAGE
+               END-IF
+           END-IF.
+
+       FIND-ORIGINAL-TRANSACTION.
+           MOVE 'N' TO WS-ORIGINAL-FOUND
+           CLOSE TRANSACTION-FILE
+           OPEN INPUT TRANSACTION-FILE
+           PERFORM SCAN-FOR-ORIGINAL-TRANSACTION
+               UNTIL TRANSACTION-FILE-STATUS NOT = '00'
+                   OR ORIGINAL-FOUND
+           CLOSE TRANSACTION-FILE
+           OPEN EXTEND TRANSACTION-FILE.
+
+       SCAN-FOR-ORIGINAL-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE '99' TO TRANSACTION-FILE-STATUS
+               NOT AT END
+                   IF TRANS-ID = TP-REVERSAL-TRANS-ID
+                       SET ORIGINAL-FOUND TO TRUE
+                       MOVE TRANS-ACCOUNT-NUMBER TO WS-ORIGINAL-ACCOUNT
+                       MOVE TRANS-TYPE TO WS-ORIGINAL-TYPE
+                       MOVE TRANS-AMOUNT TO WS-ORIGINAL-AMOUNT
+                       MOVE TRANS-ID TO WS-ORIGINAL-TRANS-ID
+                       MOVE TRANS-RELATED-ID TO WS-ORIGINAL-RELATED-ID
+                   END-IF
+           END-READ.
+
+       FIND-OTHER-TRANSFER-LEG.
+           MOVE 'N' TO WS-OTHER-LEG-FOUND
+           CLOSE TRANSACTION-FILE
+           OPEN INPUT TRANSACTION-FILE
+           PERFORM SCAN-FOR-OTHER-LEG
+               UNTIL TRANSACTION-FILE-STATUS NOT = '00'
+                   OR OTHER-LEG-FOUND
+           CLOSE TRANSACTION-FILE
+           OPEN EXTEND TRANSACTION-FILE.
+
+       SCAN-FOR-OTHER-LEG.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE '99' TO TRANSACTION-FILE-STATUS
+               NOT AT END
+                   IF TRANS-RELATED-ID = WS-ORIGINAL-RELATED-ID
+                       AND TRANS-ID NOT = WS-ORIGINAL-TRANS-ID
+                       AND (TRANS-TYPE = 'T' OR TRANS-TYPE = 'D')
+                       SET OTHER-LEG-FOUND TO TRUE
+                       MOVE TRANS-ACCOUNT-NUMBER TO WS-OTHER-LEG-ACCOUNT
+                       MOVE TRANS-TYPE TO WS-OTHER-LEG-TYPE
+                       MOVE TRANS-AMOUNT TO WS-OTHER-LEG-AMOUNT
+                       MOVE TRANS-ID TO WS-OTHER-LEG-TRANS-ID
+                   END-IF
+           END-READ.
+
+       RECORD-REVERSAL-LOG.
+           PERFORM GET-NEXT-TRANSACTION-ID
+           MOVE TP-TRANSACTION-ID TO TRANS-ID
+           MOVE TP-REVERSAL-TRANS-ID TO TRANS-RELATED-ID
+           MOVE TP-ACCOUNT-NUMBER TO TRANS-ACCOUNT-NUMBER
+           MOVE 'R' TO TRANS-TYPE
+           MOVE TP-AMOUNT TO TRANS-AMOUNT
+           MOVE CURRENT-DATE TO TRANS-DATE
+           MOVE CURRENT-TIME TO TRANS-TIME
+           STRING 'Reversal of TXN ' TP-REVERSAL-TRANS-ID
+                  DELIMITED BY SIZE
+                  INTO TRANS-DESCRIPTION
+           END-STRING
+           MOVE TP-OPERATOR-ID TO TRANS-OPERATOR-ID
+
+           WRITE TRANSACTION-RECORD.
+
        INVALID-TRANSACTION-TYPE.
            MOVE '9' TO TR-ERROR-CODE
            MOVE 'Invalid transaction type' TO TR-MESSAGE.
@@ -223,29 +587,72 @@
            END-READ.
        
        UPDATE-CUSTOMER-RECORD.
+           MOVE CURRENT-DATE TO CUST-LAST-ACTIVITY-DATE
            REWRITE CUSTOMER-RECORD
                INVALID KEY
                    MOVE '99' TO CUSTOMER-FILE-STATUS
            END-REWRITE.
        
        RECORD-TRANSACTION-LOG.
+           PERFORM GET-NEXT-TRANSACTION-ID
            MOVE TP-TRANSACTION-ID TO TRANS-ID
+           MOVE 0 TO TRANS-RELATED-ID
            MOVE TP-ACCOUNT-NUMBER TO TRANS-ACCOUNT-NUMBER
            MOVE TP-TRANSACTION-TYPE TO TRANS-TYPE
            MOVE TP-AMOUNT TO TRANS-AMOUNT
            MOVE CURRENT-DATE TO TRANS-DATE
            MOVE CURRENT-TIME TO TRANS-TIME
            MOVE TP-DESCRIPTION TO TRANS-DESCRIPTION
-           
+           MOVE TP-OPERATOR-ID TO TRANS-OPERATOR-ID
+
            WRITE TRANSACTION-RECORD.
-       
+
+       RECORD-FUNDS-HOLD.
+           MOVE TP-ACCOUNT-NUMBER TO HLD-ACCOUNT-NUMBER
+           MOVE TP-AMOUNT TO HLD-AMOUNT
+           MOVE CURRENT-DATE TO HLD-HOLD-DATE
+           COMPUTE WS-HOLD-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(CURRENT-DATE) + WS-HOLD-DAYS
+           COMPUTE HLD-RELEASE-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-HOLD-DATE-INTEGER)
+           SET HLD-PENDING TO TRUE
+           WRITE HOLD-RECORD.
+
+       RECORD-SERVICE-FEE-LOG.
+           PERFORM GET-NEXT-TRANSACTION-ID
+           MOVE TP-TRANSACTION-ID TO TRANS-ID
+           MOVE 0 TO TRANS-RELATED-ID
+           MOVE TP-ACCOUNT-NUMBER TO TRANS-ACCOUNT-NUMBER
+           MOVE 'F' TO TRANS-TYPE
+           MOVE WS-SERVICE-FEE TO TRANS-AMOUNT
+           MOVE CURRENT-DATE TO TRANS-DATE
+           MOVE CURRENT-TIME TO TRANS-TIME
+           MOVE 'Minimum balance service fee' TO TRANS-DESCRIPTION
+           MOVE TP-OPERATOR-ID TO TRANS-OPERATOR-ID
+
+           WRITE TRANSACTION-RECORD.
+
        RECORD-TRANSFER-LOG.
-           PERFORM RECORD-TRANSACTION-LOG
-           
+           PERFORM GET-NEXT-TRANSACTION-ID
+           MOVE TP-TRANSACTION-ID TO TRANS-ID
+           MOVE TRANS-ID TO TRANS-RELATED-ID
+           MOVE TRANS-RELATED-ID TO WS-TRANSFER-GROUP-ID
+           MOVE TP-ACCOUNT-NUMBER TO TRANS-ACCOUNT-NUMBER
+           MOVE TP-TRANSACTION-TYPE TO TRANS-TYPE
+           MOVE TP-AMOUNT TO TRANS-AMOUNT
+           MOVE CURRENT-DATE TO TRANS-DATE
+           MOVE CURRENT-TIME TO TRANS-TIME
+           MOVE TP-DESCRIPTION TO TRANS-DESCRIPTION
+           MOVE TP-OPERATOR-ID TO TRANS-OPERATOR-ID
+           WRITE TRANSACTION-RECORD
+
+           PERFORM GET-NEXT-TRANSACTION-ID
+           MOVE TP-TRANSACTION-ID TO TRANS-ID
+           MOVE WS-TRANSFER-GROUP-ID TO TRANS-RELATED-ID
            MOVE TP-DESTINATION-ACCOUNT TO TRANS-ACCOUNT-NUMBER
            MOVE 'D' TO TRANS-TYPE
            MOVE 'Transfer Credit' TO TRANS-DESCRIPTION
-           
+
            WRITE TRANSACTION-RECORD.
        
        FINALIZE-TRANSACTION.
@@ -253,5 +660,9 @@
                MOVE 'S' TO TR-STATUS
            ELSE
                MOVE 'F' TO TR-STATUS
-           END-IF.
+           END-IF
+           CLOSE CONTROL-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE CUSTOMER-FILE
+           CLOSE HOLD-FILE.
 
