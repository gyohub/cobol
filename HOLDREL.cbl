@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HOLDREL.
+       AUTHOR. COBOL Banking System.
+       DATE-WRITTEN. 2024.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUST-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY IS CUST-NAME
+                   WITH DUPLICATES
+               FILE STATUS IS CUSTOMER-FILE-STATUS.
+
+           SELECT HOLD-FILE ASSIGN TO 'FUNDHOLD.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS HOLD-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD.
+           05 CUST-ACCOUNT-NUMBER    PIC 9(10).
+           05 CUST-NAME             PIC X(30).
+           05 CUST-ADDRESS          PIC X(50).
+           05 CUST-PHONE            PIC X(15).
+           05 CUST-BALANCE          PIC S9(10)V99.
+           05 CUST-ACCOUNT-TYPE     PIC X(1).
+           05 CUST-STATUS           PIC X(1).
+           05 CUST-DATE-OPENED      PIC 9(8).
+           05 CUST-LAST-ACTIVITY-DATE PIC 9(8).
+           05 CUST-CURRENCY-CODE    PIC X(3).
+           05 CUST-HELD-AMOUNT      PIC 9(10)V99.
+
+       FD HOLD-FILE.
+       01 HOLD-RECORD.
+           05 HLD-ACCOUNT-NUMBER    PIC 9(10).
+           05 HLD-AMOUNT            PIC 9(10)V99.
+           05 HLD-HOLD-DATE         PIC 9(8).
+           05 HLD-RELEASE-DATE      PIC 9(8).
+           05 HLD-STATUS            PIC X(1).
+               88 HLD-PENDING       VALUE 'P'.
+               88 HLD-RELEASED      VALUE 'R'.
+           05 FILLER                PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS-VARIABLES.
+           05 CUSTOMER-FILE-STATUS  PIC XX.
+           05 HOLD-FILE-STATUS      PIC XX.
+
+       01 SYSTEM-VARIABLES.
+           05 CURRENT-DATE          PIC 9(8).
+
+       01 WORK-AREAS.
+           05 WS-HOLDS-SCANNED      PIC 9(5) VALUE 0.
+           05 WS-HOLDS-RELEASED     PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-HOLDREL-PROCESSING.
+           PERFORM INITIALIZE-HOLDREL
+           PERFORM SCAN-HOLD-RECORD
+               UNTIL HOLD-FILE-STATUS NOT = '00'
+           PERFORM FINALIZE-HOLDREL
+           DISPLAY 'Funds hold release scan complete.'
+           DISPLAY 'Holds scanned: ' WS-HOLDS-SCANNED
+           DISPLAY 'Holds released: ' WS-HOLDS-RELEASED
+           STOP RUN.
+
+       INITIALIZE-HOLDREL.
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+           OPEN I-O HOLD-FILE
+           OPEN I-O CUSTOMER-FILE.
+
+       SCAN-HOLD-RECORD.
+           READ HOLD-FILE
+               AT END
+                   MOVE '99' TO HOLD-FILE-STATUS
+               NOT AT END
+                   PERFORM EVALUATE-HOLD-RECORD
+           END-READ.
+
+       EVALUATE-HOLD-RECORD.
+           ADD 1 TO WS-HOLDS-SCANNED
+           IF HLD-PENDING AND HLD-RELEASE-DATE NOT > CURRENT-DATE
+               PERFORM RELEASE-HOLD-RECORD
+           END-IF.
+
+       RELEASE-HOLD-RECORD.
+           MOVE HLD-ACCOUNT-NUMBER TO CUST-ACCOUNT-NUMBER
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY 'Held account not found: '
+                           HLD-ACCOUNT-NUMBER
+           END-READ
+           IF CUSTOMER-FILE-STATUS = '00'
+               SUBTRACT HLD-AMOUNT FROM CUST-HELD-AMOUNT
+               REWRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       DISPLAY 'Failed to release hold for '
+                               CUST-ACCOUNT-NUMBER
+               END-REWRITE
+               IF CUSTOMER-FILE-STATUS = '00'
+                   SET HLD-RELEASED TO TRUE
+                   REWRITE HOLD-RECORD
+                   IF HOLD-FILE-STATUS NOT = '00'
+                       DISPLAY 'Failed to update hold record for '
+                               HLD-ACCOUNT-NUMBER
+                   ELSE
+                       ADD 1 TO WS-HOLDS-RELEASED
+                   END-IF
+               END-IF
+           END-IF.
+
+       FINALIZE-HOLDREL.
+           CLOSE HOLD-FILE
+           CLOSE CUSTOMER-FILE.
