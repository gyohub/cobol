@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHTRAN.
+       AUTHOR. COBOL Banking System.
+       DATE-WRITTEN. 2024.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-INPUT-FILE ASSIGN TO 'BATCHIN.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS BATCH-INPUT-STATUS.
+
+           SELECT BATCH-REPORT-FILE ASSIGN TO WS-REPORT-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS BATCH-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BATCH-INPUT-FILE.
+       01 BATCH-INPUT-RECORD.
+           05 BI-ACCOUNT-NUMBER     PIC 9(10).
+           05 BI-TRANSACTION-TYPE   PIC X(1).
+           05 BI-AMOUNT             PIC 9(10)V99.
+           05 BI-DESTINATION-ACCOUNT PIC 9(10).
+           05 BI-DESCRIPTION        PIC X(30).
+           05 BI-REVERSAL-TRANS-ID  PIC 9(10).
+           05 FILLER                PIC X(10).
+
+       FD BATCH-REPORT-FILE.
+       01 BATCH-REPORT-LINE         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS-VARIABLES.
+           05 BATCH-INPUT-STATUS    PIC XX.
+           05 BATCH-REPORT-STATUS   PIC XX.
+
+       01 SYSTEM-VARIABLES.
+           05 CURRENT-DATE          PIC 9(8).
+           05 WS-REPORT-FILENAME    PIC X(40).
+
+       01 BATCH-RUN-COUNTERS.
+           05 WS-RECORDS-READ       PIC 9(7) VALUE 0.
+           05 WS-SUCCESS-COUNT      PIC 9(7) VALUE 0.
+           05 WS-FAILURE-COUNT      PIC 9(7) VALUE 0.
+
+       01 BATCH-OPERATOR-CONSTANTS.
+           05 WS-BATCH-OPERATOR-ID  PIC X(10) VALUE 'BATCH'.
+
+       01 TRANSACTION-PARAMETERS.
+           05 TP-ACCOUNT-NUMBER     PIC 9(10).
+           05 TP-TRANSACTION-TYPE   PIC X(1).
+           05 TP-AMOUNT             PIC 9(10)V99.
+           05 TP-DESTINATION-ACCOUNT PIC 9(10).
+           05 TP-DESCRIPTION        PIC X(30).
+           05 TP-TRANSACTION-ID     PIC 9(10).
+           05 TP-REVERSAL-TRANS-ID  PIC 9(10).
+           05 TP-OPERATOR-ID        PIC X(10).
+
+       01 TRANSACTION-RESULT.
+           05 TR-STATUS             PIC X(1).
+               88 TRANSACTION-SUCCESS VALUE 'S'.
+               88 TRANSACTION-FAILED VALUE 'F'.
+           05 TR-ERROR-CODE         PIC X(1).
+           05 TR-NEW-BALANCE        PIC S9(10)V99.
+           05 TR-MESSAGE            PIC X(50).
+
+       01 BATCH-REPORT-LINES.
+           05 BR-HEADER-1.
+               10 FILLER            PIC X(30) VALUE SPACES.
+               10 FILLER            PIC X(30) VALUE
+                  'BATCH TRANSACTION RUN REPORT'.
+               10 FILLER            PIC X(72) VALUE SPACES.
+
+           05 BR-HEADER-2.
+               10 FILLER            PIC X(20) VALUE SPACES.
+               10 FILLER            PIC X(14) VALUE
+                  'Generated on: '.
+               10 BRH2-DATE         PIC 9(8).
+               10 FILLER            PIC X(90) VALUE SPACES.
+
+           05 BR-HEADER-3.
+               10 FILLER            PIC X(132) VALUE
+                  '========================================'.
+
+           05 BR-DETAIL-HEADER.
+               10 FILLER            PIC X(10) VALUE 'ACCOUNT #'.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 FILLER            PIC X(4) VALUE 'TYPE'.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 FILLER            PIC X(16) VALUE 'AMOUNT'.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 FILLER            PIC X(8) VALUE 'RESULT'.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 FILLER            PIC X(50) VALUE 'MESSAGE'.
+               10 FILLER            PIC X(36) VALUE SPACES.
+
+           05 BR-DETAIL-LINE.
+               10 BRD-ACCOUNT       PIC 9(10).
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 BRD-TYPE          PIC X(4).
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 BRD-AMOUNT        PIC $ZZZ,ZZZ,ZZ9.99-.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 BRD-RESULT        PIC X(8).
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 BRD-MESSAGE       PIC X(50).
+               10 FILLER            PIC X(36) VALUE SPACES.
+
+           05 BR-SUMMARY-LINE.
+               10 FILLER            PIC X(20) VALUE
+                  'Records read: '.
+               10 BRS-READ          PIC ZZZ,ZZ9.
+               10 FILLER            PIC X(5) VALUE SPACES.
+               10 FILLER            PIC X(20) VALUE
+                  'Succeeded: '.
+               10 BRS-SUCCESS       PIC ZZZ,ZZ9.
+               10 FILLER            PIC X(5) VALUE SPACES.
+               10 FILLER            PIC X(20) VALUE
+                  'Failed: '.
+               10 BRS-FAILED        PIC ZZZ,ZZ9.
+               10 FILLER            PIC X(41) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-BATCH-PROCESSING.
+           PERFORM INITIALIZE-BATCH
+           PERFORM PROCESS-BATCH-RECORD
+               UNTIL BATCH-INPUT-STATUS NOT = '00'
+           PERFORM FINALIZE-BATCH
+           DISPLAY 'Batch transaction run complete.'
+           DISPLAY 'Records read: ' WS-RECORDS-READ
+           DISPLAY 'Succeeded: ' WS-SUCCESS-COUNT
+           DISPLAY 'Failed: ' WS-FAILURE-COUNT
+           DISPLAY 'Run report: ' WS-REPORT-FILENAME
+           STOP RUN.
+
+       INITIALIZE-BATCH.
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+           STRING 'BATCHRPT.' CURRENT-DATE DELIMITED BY SIZE
+                  '.TXT' DELIMITED BY SIZE
+                  INTO WS-REPORT-FILENAME
+           END-STRING
+
+           OPEN INPUT BATCH-INPUT-FILE
+           OPEN OUTPUT BATCH-REPORT-FILE
+           PERFORM WRITE-BATCH-REPORT-HEADERS.
+
+       WRITE-BATCH-REPORT-HEADERS.
+           MOVE CURRENT-DATE TO BRH2-DATE
+           WRITE BATCH-REPORT-LINE FROM BR-HEADER-1
+           WRITE BATCH-REPORT-LINE FROM BR-HEADER-2
+           WRITE BATCH-REPORT-LINE FROM BR-HEADER-3
+           WRITE BATCH-REPORT-LINE FROM SPACES
+           WRITE BATCH-REPORT-LINE FROM BR-DETAIL-HEADER
+           WRITE BATCH-REPORT-LINE FROM
+                 '------------------------------------------'.
+
+       PROCESS-BATCH-RECORD.
+           READ BATCH-INPUT-FILE
+               AT END
+                   MOVE '99' TO BATCH-INPUT-STATUS
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM RUN-ONE-TRANSACTION
+           END-READ.
+
+       RUN-ONE-TRANSACTION.
+           MOVE BI-ACCOUNT-NUMBER TO TP-ACCOUNT-NUMBER
+           MOVE BI-TRANSACTION-TYPE TO TP-TRANSACTION-TYPE
+           MOVE BI-AMOUNT TO TP-AMOUNT
+           MOVE BI-DESTINATION-ACCOUNT TO TP-DESTINATION-ACCOUNT
+           MOVE BI-DESCRIPTION TO TP-DESCRIPTION
+           MOVE BI-REVERSAL-TRANS-ID TO TP-REVERSAL-TRANS-ID
+           MOVE WS-BATCH-OPERATOR-ID TO TP-OPERATOR-ID
+
+           CALL 'TRANSPROC' USING TRANSACTION-PARAMETERS
+               TRANSACTION-RESULT
+
+           IF TRANSACTION-SUCCESS
+               ADD 1 TO WS-SUCCESS-COUNT
+           ELSE
+               ADD 1 TO WS-FAILURE-COUNT
+           END-IF
+
+           PERFORM WRITE-BATCH-DETAIL-LINE.
+
+       WRITE-BATCH-DETAIL-LINE.
+           MOVE BI-ACCOUNT-NUMBER TO BRD-ACCOUNT
+           MOVE BI-TRANSACTION-TYPE TO BRD-TYPE
+           MOVE BI-AMOUNT TO BRD-AMOUNT
+           IF TRANSACTION-SUCCESS
+               MOVE 'SUCCESS' TO BRD-RESULT
+           ELSE
+               MOVE 'FAILED' TO BRD-RESULT
+           END-IF
+           MOVE TR-MESSAGE TO BRD-MESSAGE
+           WRITE BATCH-REPORT-LINE FROM BR-DETAIL-LINE.
+
+       FINALIZE-BATCH.
+           WRITE BATCH-REPORT-LINE FROM SPACES
+           MOVE WS-RECORDS-READ TO BRS-READ
+           MOVE WS-SUCCESS-COUNT TO BRS-SUCCESS
+           MOVE WS-FAILURE-COUNT TO BRS-FAILED
+           WRITE BATCH-REPORT-LINE FROM BR-SUMMARY-LINE
+           CLOSE BATCH-INPUT-FILE
+           CLOSE BATCH-REPORT-FILE.
