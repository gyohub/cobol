@@ -10,6 +10,8 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
                RECORD KEY IS CUST-ACCOUNT-NUMBER
+               ALTERNATE RECORD KEY IS CUST-NAME
+                   WITH DUPLICATES
                FILE STATUS IS CUSTOMER-FILE-STATUS.
                
            SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACT.DAT'
@@ -17,11 +19,16 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS TRANSACTION-FILE-STATUS.
                
-           SELECT REPORT-FILE ASSIGN TO 'BANKREPORT.TXT'
+           SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILENAME
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS REPORT-FILE-STATUS.
-       
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'RPTCKPT.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD CUSTOMER-FILE.
@@ -30,11 +37,13 @@
            05 CUST-NAME             PIC X(30).
            05 CUST-ADDRESS          PIC X(50).
            05 CUST-PHONE            PIC X(15).
-           05 CUST-BALANCE          PIC 9(10)V99.
+           05 CUST-BALANCE          PIC S9(10)V99.
            05 CUST-ACCOUNT-TYPE     PIC X(1).
            05 CUST-STATUS           PIC X(1).
            05 CUST-DATE-OPENED      PIC 9(8).
-           05 FILLER                PIC X(20).
+           05 CUST-LAST-ACTIVITY-DATE PIC 9(8).
+           05 CUST-CURRENCY-CODE    PIC X(3).
+           05 CUST-HELD-AMOUNT      PIC 9(10)V99.
        
        FD TRANSACTION-FILE.
        01 TRANSACTION-RECORD.
@@ -45,17 +54,41 @@
            05 TRANS-DATE            PIC 9(8).
            05 TRANS-TIME            PIC 9(6).
            05 TRANS-DESCRIPTION     PIC X(30).
-           05 FILLER                PIC X(20).
+           05 TRANS-OPERATOR-ID     PIC X(10).
+           05 TRANS-RELATED-ID      PIC 9(10).
        
        FD REPORT-FILE.
        01 REPORT-LINE               PIC X(132).
-       
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-REPORT-TYPE         PIC X(11).
+           05 CKPT-LAST-ACCOUNT        PIC 9(10).
+           05 CKPT-TRANS-SKIP-COUNT    PIC 9(7).
+           05 CKPT-TOTAL-CUSTOMERS     PIC 9(5).
+           05 CKPT-ACTIVE-CUSTOMERS    PIC 9(5).
+           05 CKPT-TOTAL-BALANCE       PIC S9(12)V99.
+           05 CKPT-TOTAL-TRANSACTIONS  PIC 9(5).
+           05 CKPT-TOTAL-DEPOSITS      PIC 9(10)V99.
+           05 CKPT-TOTAL-WITHDRAWALS   PIC 9(10)V99.
+           05 CKPT-TOTAL-TRANSFERS     PIC 9(10)V99.
+           05 CKPT-TOTAL-FEES          PIC 9(10)V99.
+           05 CKPT-TOTAL-PAYMENTS      PIC 9(10)V99.
+           05 CKPT-TOTAL-REVERSALS     PIC 9(10)V99.
+           05 CKPT-PAGE-NUMBER         PIC 9(3).
+           05 CKPT-LINE-COUNT          PIC 9(3).
+           05 CKPT-REPORT-FILENAME     PIC X(40).
+           05 CKPT-FILTER-ACCOUNT      PIC 9(10).
+           05 CKPT-FILTER-START-DATE   PIC 9(8).
+           05 CKPT-FILTER-END-DATE     PIC 9(8).
+
        WORKING-STORAGE SECTION.
        01 FILE-STATUS-VARIABLES.
            05 CUSTOMER-FILE-STATUS  PIC XX.
            05 TRANSACTION-FILE-STATUS PIC XX.
            05 REPORT-FILE-STATUS    PIC XX.
-       
+           05 CHECKPOINT-FILE-STATUS PIC XX.
+
        01 SYSTEM-VARIABLES.
            05 CURRENT-DATE          PIC 9(8).
            05 CURRENT-TIME          PIC 9(6).
@@ -64,20 +97,57 @@
            05 LINE-COUNT            PIC 9(3) VALUE 0.
            05 PAGE-NUMBER           PIC 9(3) VALUE 1.
            05 LINES-PER-PAGE        PIC 9(3) VALUE 60.
+           05 WS-PAGE-LINE          PIC X(20).
+           05 WS-PAGE-NUMBER-ED     PIC ZZ9.
+           05 WS-REPORT-FILENAME    PIC X(40).
+           05 WS-REPORT-TYPE        PIC X(11).
+           05 WS-CURRENT-SECTION    PIC X(1) VALUE SPACE.
+               88 IN-CUSTOMER-SECTION    VALUE 'C'.
+               88 IN-TRANSACTION-SECTION VALUE 'T'.
+               88 IN-STATEMENT-SECTION   VALUE 'S'.
+               88 IN-NO-SECTION          VALUE SPACE.
        
+       01 STATEMENT-VARIABLES.
+           05 WS-FILTER-ACCOUNT     PIC 9(10).
+           05 WS-STATEMENT-FOUND    PIC X(1).
+               88 STATEMENT-ACCT-FOUND VALUE 'Y'.
+           05 WS-RUNNING-BALANCE    PIC S9(10)V99 VALUE 0.
+
+       01 TRANSACTION-FILTER-VARIABLES.
+           05 WS-FILTER-TRANS-ACCOUNT PIC 9(10).
+           05 WS-FILTER-START-DATE  PIC 9(8).
+           05 WS-FILTER-END-DATE    PIC 9(8).
+           05 WS-SELECTION-RESULT   PIC X(1).
+               88 SELECTION-ACCEPTED VALUE 'Y'.
+               88 SELECTION-REJECTED VALUE 'N'.
+
        01 REPORT-COUNTERS.
            05 TOTAL-CUSTOMERS       PIC 9(5) VALUE 0.
            05 ACTIVE-CUSTOMERS      PIC 9(5) VALUE 0.
            05 TOTAL-DEPOSITS        PIC 9(10)V99 VALUE 0.
            05 TOTAL-WITHDRAWALS     PIC 9(10)V99 VALUE 0.
            05 TOTAL-TRANSFERS       PIC 9(10)V99 VALUE 0.
+           05 TOTAL-FEES            PIC 9(10)V99 VALUE 0.
+           05 TOTAL-PAYMENTS        PIC 9(10)V99 VALUE 0.
+           05 TOTAL-REVERSALS       PIC 9(10)V99 VALUE 0.
            05 TOTAL-TRANSACTIONS    PIC 9(5) VALUE 0.
-           05 TOTAL-BALANCE         PIC 9(12)V99 VALUE 0.
-       
+           05 TOTAL-BALANCE         PIC S9(12)V99 VALUE 0.
+
+       01 CHECKPOINT-CONSTANTS.
+           05 WS-CHECKPOINT-INTERVAL   PIC 9(5) VALUE 500.
+
+       01 CHECKPOINT-WORK-AREAS.
+           05 WS-RECORDS-SINCE-CHECKPOINT PIC 9(5) VALUE 0.
+           05 WS-TRANS-RECORDS-READ    PIC 9(7) VALUE 0.
+           05 WS-TRANS-SKIP-REMAINING  PIC 9(7) VALUE 0.
+           05 WS-CHECKPOINT-FLAG       PIC X(1) VALUE 'N'.
+               88 CHECKPOINT-FOUND     VALUE 'Y'.
+               88 CHECKPOINT-NOT-FOUND VALUE 'N'.
+
        01 DISPLAY-VARIABLES.
-           05 WS-DISPLAY-BALANCE    PIC $ZZZ,ZZZ,ZZ9.99.
-           05 WS-DISPLAY-AMOUNT     PIC $ZZZ,ZZZ,ZZ9.99.
-           05 WS-DISPLAY-TOTAL      PIC $ZZZ,ZZZ,ZZ9.99.
+           05 WS-DISPLAY-BALANCE    PIC ZZZ,ZZZ,ZZ9.99.
+           05 WS-DISPLAY-AMOUNT     PIC ZZZ,ZZZ,ZZ9.99.
+           05 WS-DISPLAY-TOTAL      PIC ZZZ,ZZZ,ZZ9.99.
            05 WS-DISPLAY-DATE       PIC X(10).
            05 WS-DISPLAY-TIME       PIC X(8).
        
@@ -110,10 +180,12 @@
                10 FILLER            PIC X(2) VALUE SPACES.
                10 FILLER            PIC X(8) VALUE 'STATUS'.
                10 FILLER            PIC X(2) VALUE SPACES.
+               10 FILLER            PIC X(4) VALUE 'CUR'.
+               10 FILLER            PIC X(2) VALUE SPACES.
                10 FILLER            PIC X(15) VALUE 'BALANCE'.
                10 FILLER            PIC X(2) VALUE SPACES.
                10 FILLER            PIC X(12) VALUE 'DATE OPENED'.
-               10 FILLER            PIC X(49) VALUE SPACES.
+               10 FILLER            PIC X(43) VALUE SPACES.
            
            05 CUSTOMER-DETAIL.
                10 CD-ACCOUNT        PIC 9(10).
@@ -124,10 +196,12 @@
                10 FILLER            PIC X(2) VALUE SPACES.
                10 CD-STATUS         PIC X(8).
                10 FILLER            PIC X(2) VALUE SPACES.
-               10 CD-BALANCE        PIC $ZZZ,ZZZ,ZZ9.99.
+               10 CD-CURRENCY       PIC X(4).
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 CD-BALANCE        PIC ZZZ,ZZZ,ZZ9.99-.
                10 FILLER            PIC X(2) VALUE SPACES.
                10 CD-DATE           PIC X(10).
-               10 FILLER            PIC X(49) VALUE SPACES.
+               10 FILLER            PIC X(43) VALUE SPACES.
            
            05 TRANSACTION-HEADER.
                10 FILLER            PIC X(10) VALUE 'TRANS ID'.
@@ -152,7 +226,7 @@
                10 FILLER            PIC X(4) VALUE SPACES.
                10 TD-TYPE           PIC X(4).
                10 FILLER            PIC X(2) VALUE SPACES.
-               10 TD-AMOUNT         PIC $ZZZ,ZZZ,ZZ9.99.
+               10 TD-AMOUNT         PIC ZZZ,ZZZ,ZZ9.99.
                10 FILLER            PIC X(2) VALUE SPACES.
                10 TD-DATE           PIC X(10).
                10 FILLER            PIC X(2) VALUE SPACES.
@@ -162,7 +236,8 @@
                10 FILLER            PIC X(44) VALUE SPACES.
            
            05 SUMMARY-LINE.
-               10 FILLER            PIC X(20) VALUE 'SUMMARY STATISTICS:'.
+               10 FILLER            PIC X(20) VALUE
+                  'SUMMARY STATISTICS:'.
                10 FILLER            PIC X(112) VALUE SPACES.
            
            05 TOTAL-LINE.
@@ -170,36 +245,192 @@
                10 FILLER            PIC X(2) VALUE SPACES.
                10 TL-COUNT          PIC ZZZ,ZZ9.
                10 FILLER            PIC X(2) VALUE SPACES.
-               10 TL-AMOUNT         PIC $ZZZ,ZZZ,ZZ9.99.
-               10 FILLER            PIC X(85) VALUE SPACES.
-       
-       PROCEDURE DIVISION.
+               10 TL-AMOUNT         PIC ZZZ,ZZZ,ZZ9.99-.
+               10 FILLER            PIC X(84) VALUE SPACES.
+
+           05 STATEMENT-ACCOUNT-LINE.
+               10 FILLER            PIC X(9) VALUE 'Account: '.
+               10 SA-ACCOUNT        PIC 9(10).
+               10 FILLER            PIC X(4) VALUE SPACES.
+               10 FILLER            PIC X(6) VALUE 'Name: '.
+               10 SA-NAME           PIC X(30).
+               10 FILLER            PIC X(4) VALUE SPACES.
+               10 FILLER            PIC X(10) VALUE 'Currency: '.
+               10 SA-CURRENCY       PIC X(3).
+               10 FILLER            PIC X(56) VALUE SPACES.
+
+           05 STATEMENT-HEADER.
+               10 FILLER            PIC X(10) VALUE 'TRANS ID'.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 FILLER            PIC X(4) VALUE 'TYPE'.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 FILLER            PIC X(16) VALUE 'AMOUNT'.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 FILLER            PIC X(10) VALUE 'DATE'.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 FILLER            PIC X(20) VALUE 'DESCRIPTION'.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 FILLER            PIC X(16) VALUE 'BALANCE'.
+               10 FILLER            PIC X(46) VALUE SPACES.
+
+           05 STATEMENT-DETAIL.
+               10 SD-ID             PIC 9(10).
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 SD-TYPE           PIC X(4).
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 SD-AMOUNT         PIC ZZZ,ZZZ,ZZ9.99-.
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 SD-DATE           PIC X(10).
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 SD-DESCRIPTION    PIC X(20).
+               10 FILLER            PIC X(2) VALUE SPACES.
+               10 SD-BALANCE        PIC ZZZ,ZZZ,ZZ9.99-.
+               10 FILLER            PIC X(46) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 RP-REPORT-TYPE            PIC X(11).
+       01 RP-ACCOUNT-NUMBER         PIC 9(10).
+       01 RP-START-DATE             PIC 9(8).
+       01 RP-END-DATE               PIC 9(8).
+
+       PROCEDURE DIVISION USING RP-REPORT-TYPE RP-ACCOUNT-NUMBER
+               RP-START-DATE RP-END-DATE.
        MAIN-REPORT-GENERATION.
            PERFORM INITIALIZE-REPORT
-           PERFORM GENERATE-CUSTOMER-REPORT
-           PERFORM GENERATE-TRANSACTION-REPORT
-           PERFORM GENERATE-SUMMARY-REPORT
+
+           EVALUATE WS-REPORT-TYPE
+               WHEN 'CUSTOMER'
+                   PERFORM GENERATE-CUSTOMER-REPORT
+               WHEN 'TRANSACTION'
+                   PERFORM GENERATE-TRANSACTION-REPORT
+               WHEN 'SUMMARY'
+                   PERFORM GENERATE-SUMMARY-REPORT
+               WHEN 'STATEMENT'
+                   PERFORM GENERATE-STATEMENT-REPORT
+               WHEN OTHER
+                   PERFORM GENERATE-CUSTOMER-REPORT
+                   PERFORM GENERATE-TRANSACTION-REPORT
+                   PERFORM GENERATE-SUMMARY-REPORT
+           END-EVALUATE
+
            PERFORM CLOSE-REPORT-FILES
            STOP RUN.
-       
+
        INITIALIZE-REPORT.
+           MOVE SPACES TO WS-REPORT-TYPE
+           MOVE RP-REPORT-TYPE TO WS-REPORT-TYPE
+
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT CURRENT-TIME FROM TIME
+
            OPEN INPUT CUSTOMER-FILE
            OPEN INPUT TRANSACTION-FILE
-           OPEN OUTPUT REPORT-FILE
-           
-           ACCEPT CURRENT-DATE FROM DATE
-           ACCEPT CURRENT-TIME FROM TIME
-           
-           PERFORM FORMAT-DATE-TIME
-           PERFORM WRITE-REPORT-HEADER.
-       
+
+           PERFORM LOAD-CHECKPOINT
+
+           IF CHECKPOINT-FOUND
+               OPEN EXTEND REPORT-FILE
+               DISPLAY 'Checkpoint found - resuming ' WS-REPORT-TYPE
+                       ' report from last saved position.'
+           ELSE
+               STRING 'BANKRPT.' CURRENT-DATE DELIMITED BY SIZE
+                      '.' WS-REPORT-TYPE DELIMITED BY SPACE
+                      '.TXT' DELIMITED BY SIZE
+                      INTO WS-REPORT-FILENAME
+               END-STRING
+               OPEN OUTPUT REPORT-FILE
+               PERFORM FORMAT-DATE-TIME
+               PERFORM WRITE-REPORT-HEADER
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           SET CHECKPOINT-NOT-FOUND TO TRUE
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-REPORT-TYPE = WS-REPORT-TYPE
+                           AND WS-REPORT-TYPE = 'TRANSACTION'
+                           IF CKPT-FILTER-ACCOUNT = RP-ACCOUNT-NUMBER
+                               AND CKPT-FILTER-START-DATE =
+                                   RP-START-DATE
+                               AND CKPT-FILTER-END-DATE = RP-END-DATE
+                               SET CHECKPOINT-FOUND TO TRUE
+                               PERFORM RESTORE-CHECKPOINT-COUNTERS
+                           END-IF
+                       ELSE IF CKPT-REPORT-TYPE = WS-REPORT-TYPE
+                           SET CHECKPOINT-FOUND TO TRUE
+                           PERFORM RESTORE-CHECKPOINT-COUNTERS
+                       END-IF
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       RESTORE-CHECKPOINT-COUNTERS.
+           MOVE CKPT-TOTAL-CUSTOMERS TO TOTAL-CUSTOMERS
+           MOVE CKPT-ACTIVE-CUSTOMERS TO ACTIVE-CUSTOMERS
+           MOVE CKPT-TOTAL-BALANCE TO TOTAL-BALANCE
+           MOVE CKPT-TOTAL-TRANSACTIONS TO TOTAL-TRANSACTIONS
+           MOVE CKPT-TOTAL-DEPOSITS TO TOTAL-DEPOSITS
+           MOVE CKPT-TOTAL-WITHDRAWALS TO TOTAL-WITHDRAWALS
+           MOVE CKPT-TOTAL-TRANSFERS TO TOTAL-TRANSFERS
+           MOVE CKPT-TOTAL-FEES TO TOTAL-FEES
+           MOVE CKPT-TOTAL-PAYMENTS TO TOTAL-PAYMENTS
+           MOVE CKPT-TOTAL-REVERSALS TO TOTAL-REVERSALS
+           MOVE CKPT-PAGE-NUMBER TO PAGE-NUMBER
+           MOVE CKPT-LINE-COUNT TO LINE-COUNT
+           MOVE CKPT-REPORT-FILENAME TO WS-REPORT-FILENAME.
+
+       SAVE-CHECKPOINT-COMMON.
+           MOVE WS-REPORT-TYPE TO CKPT-REPORT-TYPE
+           MOVE TOTAL-CUSTOMERS TO CKPT-TOTAL-CUSTOMERS
+           MOVE ACTIVE-CUSTOMERS TO CKPT-ACTIVE-CUSTOMERS
+           MOVE TOTAL-BALANCE TO CKPT-TOTAL-BALANCE
+           MOVE TOTAL-TRANSACTIONS TO CKPT-TOTAL-TRANSACTIONS
+           MOVE TOTAL-DEPOSITS TO CKPT-TOTAL-DEPOSITS
+           MOVE TOTAL-WITHDRAWALS TO CKPT-TOTAL-WITHDRAWALS
+           MOVE TOTAL-TRANSFERS TO CKPT-TOTAL-TRANSFERS
+           MOVE TOTAL-FEES TO CKPT-TOTAL-FEES
+           MOVE TOTAL-PAYMENTS TO CKPT-TOTAL-PAYMENTS
+           MOVE TOTAL-REVERSALS TO CKPT-TOTAL-REVERSALS
+           MOVE PAGE-NUMBER TO CKPT-PAGE-NUMBER
+           MOVE LINE-COUNT TO CKPT-LINE-COUNT
+           MOVE WS-REPORT-FILENAME TO CKPT-REPORT-FILENAME
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT.
+
+       SAVE-CUSTOMER-CHECKPOINT.
+           MOVE CUST-ACCOUNT-NUMBER TO CKPT-LAST-ACCOUNT
+           MOVE 0 TO CKPT-TRANS-SKIP-COUNT
+           MOVE 0 TO CKPT-FILTER-ACCOUNT
+           MOVE 0 TO CKPT-FILTER-START-DATE
+           MOVE 0 TO CKPT-FILTER-END-DATE
+           PERFORM SAVE-CHECKPOINT-COMMON.
+
+       SAVE-TRANSACTION-CHECKPOINT.
+           MOVE 0 TO CKPT-LAST-ACCOUNT
+           MOVE WS-TRANS-RECORDS-READ TO CKPT-TRANS-SKIP-COUNT
+           MOVE WS-FILTER-TRANS-ACCOUNT TO CKPT-FILTER-ACCOUNT
+           MOVE WS-FILTER-START-DATE TO CKPT-FILTER-START-DATE
+           MOVE WS-FILTER-END-DATE TO CKPT-FILTER-END-DATE
+           PERFORM SAVE-CHECKPOINT-COMMON.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
        FORMAT-DATE-TIME.
            MOVE CURRENT-DATE TO WS-DISPLAY-DATE
            MOVE CURRENT-TIME TO WS-DISPLAY-TIME
            
-           STRING WS-DISPLAY-DATE(1:2) '/' 
-                  WS-DISPLAY-DATE(3:2) '/' 
-                  WS-DISPLAY-DATE(5:4)
+           STRING WS-DISPLAY-DATE(5:2) '/'
+                  WS-DISPLAY-DATE(7:2) '/'
+                  WS-DISPLAY-DATE(1:4)
                   INTO REPORT-DATE
            END-STRING
            
@@ -220,25 +451,45 @@
            ADD 4 TO LINE-COUNT.
        
        GENERATE-CUSTOMER-REPORT.
-           WRITE REPORT-LINE FROM 'CUSTOMER ACCOUNT LISTING'
-           WRITE REPORT-LINE FROM '========================'
-           WRITE REPORT-LINE FROM SPACES
-           WRITE REPORT-LINE FROM CUSTOMER-HEADER
-           WRITE REPORT-LINE FROM '----------------------------------------'
-           ADD 5 TO LINE-COUNT
-           
-           PERFORM READ-CUSTOMER-RECORDS UNTIL CUSTOMER-FILE-STATUS NOT = '00'
-           
+           SET IN-CUSTOMER-SECTION TO TRUE
+           MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT
+
+           IF CHECKPOINT-FOUND
+               MOVE CKPT-LAST-ACCOUNT TO CUST-ACCOUNT-NUMBER
+               START CUSTOMER-FILE KEY IS GREATER THAN
+                       CUST-ACCOUNT-NUMBER
+                   INVALID KEY
+                       MOVE '10' TO CUSTOMER-FILE-STATUS
+               END-START
+           ELSE
+               WRITE REPORT-LINE FROM 'CUSTOMER ACCOUNT LISTING'
+               WRITE REPORT-LINE FROM '========================'
+               WRITE REPORT-LINE FROM SPACES
+               WRITE REPORT-LINE FROM CUSTOMER-HEADER
+               WRITE REPORT-LINE FROM '------------------------------'
+               ADD 5 TO LINE-COUNT
+           END-IF
+
+           PERFORM READ-CUSTOMER-RECORDS
+               UNTIL CUSTOMER-FILE-STATUS NOT = '00'
+
            WRITE REPORT-LINE FROM SPACES
            WRITE REPORT-LINE FROM SPACES
-           ADD 2 TO LINE-COUNT.
-       
+           ADD 2 TO LINE-COUNT
+           SET IN-NO-SECTION TO TRUE
+           PERFORM CLEAR-CHECKPOINT.
+
        READ-CUSTOMER-RECORDS.
            READ CUSTOMER-FILE
                AT END
                    MOVE '99' TO CUSTOMER-FILE-STATUS
                NOT AT END
                    PERFORM PROCESS-CUSTOMER-RECORD
+                   ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+                   IF WS-RECORDS-SINCE-CHECKPOINT
+                           >= WS-CHECKPOINT-INTERVAL
+                       PERFORM SAVE-CUSTOMER-CHECKPOINT
+                   END-IF
            END-READ.
        
        PROCESS-CUSTOMER-RECORD.
@@ -255,20 +506,23 @@
            EVALUATE CUST-ACCOUNT-TYPE
                WHEN 'S' MOVE 'SAVINGS' TO CD-TYPE
                WHEN 'C' MOVE 'CHECKING' TO CD-TYPE
+               WHEN 'T' MOVE 'CD/LOAN' TO CD-TYPE
                WHEN OTHER MOVE 'UNKNOWN' TO CD-TYPE
            END-EVALUATE
            
            EVALUATE CUST-STATUS
                WHEN 'A' MOVE 'ACTIVE' TO CD-STATUS
                WHEN 'I' MOVE 'INACTIVE' TO CD-STATUS
+               WHEN 'D' MOVE 'DORMANT' TO CD-STATUS
                WHEN OTHER MOVE 'UNKNOWN' TO CD-STATUS
            END-EVALUATE
            
+           MOVE CUST-CURRENCY-CODE TO CD-CURRENCY
            MOVE CUST-BALANCE TO CD-BALANCE
-           
-           STRING CUST-DATE-OPENED(1:2) '/' 
-                  CUST-DATE-OPENED(3:2) '/' 
-                  CUST-DATE-OPENED(5:4)
+
+           STRING CUST-DATE-OPENED(5:2) '/'
+                  CUST-DATE-OPENED(7:2) '/'
+                  CUST-DATE-OPENED(1:4)
                   INTO CD-DATE
            END-STRING
            
@@ -280,26 +534,79 @@
            END-IF.
        
        GENERATE-TRANSACTION-REPORT.
-           WRITE REPORT-LINE FROM 'TRANSACTION HISTORY'
-           WRITE REPORT-LINE FROM '=================='
-           WRITE REPORT-LINE FROM SPACES
-           WRITE REPORT-LINE FROM TRANSACTION-HEADER
-           WRITE REPORT-LINE FROM '----------------------------------------'
-           ADD 5 TO LINE-COUNT
-           
-           PERFORM READ-TRANSACTION-RECORDS UNTIL TRANSACTION-FILE-STATUS NOT = '00'
-           
+           SET IN-TRANSACTION-SECTION TO TRUE
+           MOVE RP-ACCOUNT-NUMBER TO WS-FILTER-TRANS-ACCOUNT
+           MOVE RP-START-DATE TO WS-FILTER-START-DATE
+           MOVE RP-END-DATE TO WS-FILTER-END-DATE
+           MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT
+           MOVE 0 TO WS-TRANS-RECORDS-READ
+
+           IF CHECKPOINT-FOUND
+               MOVE CKPT-TRANS-SKIP-COUNT TO WS-TRANS-SKIP-REMAINING
+               MOVE CKPT-TRANS-SKIP-COUNT TO WS-TRANS-RECORDS-READ
+               PERFORM SKIP-TRANSACTION-RECORD
+                   UNTIL WS-TRANS-SKIP-REMAINING = 0
+                       OR TRANSACTION-FILE-STATUS NOT = '00'
+           ELSE
+               WRITE REPORT-LINE FROM 'TRANSACTION HISTORY'
+               WRITE REPORT-LINE FROM '=================='
+               WRITE REPORT-LINE FROM SPACES
+               WRITE REPORT-LINE FROM TRANSACTION-HEADER
+               WRITE REPORT-LINE FROM '------------------------------'
+               ADD 5 TO LINE-COUNT
+           END-IF
+
+           PERFORM READ-TRANSACTION-RECORDS
+               UNTIL TRANSACTION-FILE-STATUS NOT = '00'
+
            WRITE REPORT-LINE FROM SPACES
            WRITE REPORT-LINE FROM SPACES
-           ADD 2 TO LINE-COUNT.
-       
+           ADD 2 TO LINE-COUNT
+           SET IN-NO-SECTION TO TRUE
+           PERFORM CLEAR-CHECKPOINT.
+
+       SKIP-TRANSACTION-RECORD.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE '99' TO TRANSACTION-FILE-STATUS
+               NOT AT END
+                   SUBTRACT 1 FROM WS-TRANS-SKIP-REMAINING
+           END-READ.
+
        READ-TRANSACTION-RECORDS.
            READ TRANSACTION-FILE
                AT END
                    MOVE '99' TO TRANSACTION-FILE-STATUS
                NOT AT END
-                   PERFORM PROCESS-TRANSACTION-RECORD
+                   ADD 1 TO WS-TRANS-RECORDS-READ
+                   ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+                   PERFORM CHECK-TRANSACTION-FILTER
+                   IF SELECTION-ACCEPTED
+                       PERFORM PROCESS-TRANSACTION-RECORD
+                   END-IF
+                   IF WS-RECORDS-SINCE-CHECKPOINT
+                           >= WS-CHECKPOINT-INTERVAL
+                       PERFORM SAVE-TRANSACTION-CHECKPOINT
+                   END-IF
            END-READ.
+
+       CHECK-TRANSACTION-FILTER.
+           SET SELECTION-ACCEPTED TO TRUE
+
+           IF WS-FILTER-TRANS-ACCOUNT NOT = 0
+               AND TRANS-ACCOUNT-NUMBER NOT = WS-FILTER-TRANS-ACCOUNT
+               SET SELECTION-REJECTED TO TRUE
+           END-IF
+
+           IF SELECTION-ACCEPTED AND WS-FILTER-START-DATE NOT = 0
+               AND TRANS-DATE < WS-FILTER-START-DATE
+               SET SELECTION-REJECTED TO TRUE
+           END-IF
+
+           IF SELECTION-ACCEPTED AND WS-FILTER-END-DATE NOT = 0
+               AND TRANS-DATE > WS-FILTER-END-DATE
+               SET SELECTION-REJECTED TO TRUE
+           END-IF.
        
        PROCESS-TRANSACTION-RECORD.
            ADD 1 TO TOTAL-TRANSACTIONS
@@ -308,23 +615,30 @@
                WHEN 'D' ADD TRANS-AMOUNT TO TOTAL-DEPOSITS
                WHEN 'W' ADD TRANS-AMOUNT TO TOTAL-WITHDRAWALS
                WHEN 'T' ADD TRANS-AMOUNT TO TOTAL-TRANSFERS
+               WHEN 'F' ADD TRANS-AMOUNT TO TOTAL-FEES
+               WHEN 'P' ADD TRANS-AMOUNT TO TOTAL-PAYMENTS
+               WHEN 'R' ADD TRANS-AMOUNT TO TOTAL-REVERSALS
            END-EVALUATE
-           
+
            MOVE TRANS-ID TO TD-ID
            MOVE TRANS-ACCOUNT-NUMBER TO TD-ACCOUNT
-           
+
            EVALUATE TRANS-TYPE
                WHEN 'D' MOVE 'DEP' TO TD-TYPE
                WHEN 'W' MOVE 'WTH' TO TD-TYPE
                WHEN 'T' MOVE 'TRF' TO TD-TYPE
+               WHEN 'I' MOVE 'INT' TO TD-TYPE
+               WHEN 'F' MOVE 'FEE' TO TD-TYPE
+               WHEN 'P' MOVE 'PMT' TO TD-TYPE
+               WHEN 'R' MOVE 'REV' TO TD-TYPE
                WHEN OTHER MOVE 'UNK' TO TD-TYPE
            END-EVALUATE
            
            MOVE TRANS-AMOUNT TO TD-AMOUNT
            
-           STRING TRANS-DATE(1:2) '/' 
-                  TRANS-DATE(3:2) '/' 
-                  TRANS-DATE(5:4)
+           STRING TRANS-DATE(5:2) '/'
+                  TRANS-DATE(7:2) '/'
+                  TRANS-DATE(1:4)
                   INTO TD-DATE
            END-STRING
            
@@ -384,19 +698,184 @@
            MOVE TOTAL-TRANSFERS TO TL-AMOUNT
            WRITE REPORT-LINE FROM TOTAL-LINE
            ADD 1 TO LINE-COUNT
-           
+
+           MOVE 'Total Fees:' TO TL-DESCRIPTION
+           MOVE 0 TO TL-COUNT
+           MOVE TOTAL-FEES TO TL-AMOUNT
+           WRITE REPORT-LINE FROM TOTAL-LINE
+           ADD 1 TO LINE-COUNT
+
+           MOVE 'Total Loan Payments:' TO TL-DESCRIPTION
+           MOVE 0 TO TL-COUNT
+           MOVE TOTAL-PAYMENTS TO TL-AMOUNT
+           WRITE REPORT-LINE FROM TOTAL-LINE
+           ADD 1 TO LINE-COUNT
+
+           MOVE 'Total Reversals:' TO TL-DESCRIPTION
+           MOVE 0 TO TL-COUNT
+           MOVE TOTAL-REVERSALS TO TL-AMOUNT
+           WRITE REPORT-LINE FROM TOTAL-LINE
+           ADD 1 TO LINE-COUNT
+
            MOVE 'Total Bank Balance:' TO TL-DESCRIPTION
            MOVE 0 TO TL-COUNT
            MOVE TOTAL-BALANCE TO TL-AMOUNT
            WRITE REPORT-LINE FROM TOTAL-LINE
            ADD 1 TO LINE-COUNT.
        
+       GENERATE-STATEMENT-REPORT.
+           MOVE RP-ACCOUNT-NUMBER TO WS-FILTER-ACCOUNT
+           PERFORM FIND-STATEMENT-CUSTOMER
+
+           IF STATEMENT-ACCT-FOUND
+               SET IN-STATEMENT-SECTION TO TRUE
+               WRITE REPORT-LINE FROM 'ACCOUNT STATEMENT'
+               WRITE REPORT-LINE FROM '================='
+               WRITE REPORT-LINE FROM SPACES
+               WRITE REPORT-LINE FROM STATEMENT-ACCOUNT-LINE
+               WRITE REPORT-LINE FROM SPACES
+               WRITE REPORT-LINE FROM STATEMENT-HEADER
+               WRITE REPORT-LINE FROM '------------------------------'
+               ADD 7 TO LINE-COUNT
+
+               MOVE 0 TO WS-RUNNING-BALANCE
+               PERFORM READ-STATEMENT-TRANSACTIONS
+                   UNTIL TRANSACTION-FILE-STATUS NOT = '00'
+
+               MOVE 'Ending Balance:' TO TL-DESCRIPTION
+               MOVE 0 TO TL-COUNT
+               MOVE WS-RUNNING-BALANCE TO TL-AMOUNT
+               WRITE REPORT-LINE FROM SPACES
+               WRITE REPORT-LINE FROM TOTAL-LINE
+               ADD 2 TO LINE-COUNT
+           ELSE
+               WRITE REPORT-LINE FROM 'Account not found for statement.'
+               ADD 1 TO LINE-COUNT
+           END-IF
+
+           WRITE REPORT-LINE FROM SPACES
+           ADD 1 TO LINE-COUNT
+           SET IN-NO-SECTION TO TRUE.
+
+       FIND-STATEMENT-CUSTOMER.
+           MOVE 'N' TO WS-STATEMENT-FOUND
+           PERFORM SEARCH-CUSTOMER-FOR-STATEMENT
+               UNTIL CUSTOMER-FILE-STATUS NOT = '00'
+                   OR STATEMENT-ACCT-FOUND.
+
+       SEARCH-CUSTOMER-FOR-STATEMENT.
+           READ CUSTOMER-FILE
+               AT END
+                   MOVE '99' TO CUSTOMER-FILE-STATUS
+               NOT AT END
+                   IF CUST-ACCOUNT-NUMBER = WS-FILTER-ACCOUNT
+                       SET STATEMENT-ACCT-FOUND TO TRUE
+                       MOVE CUST-ACCOUNT-NUMBER TO SA-ACCOUNT
+                       MOVE CUST-NAME TO SA-NAME
+                       MOVE CUST-CURRENCY-CODE TO SA-CURRENCY
+                   END-IF
+           END-READ.
+
+       READ-STATEMENT-TRANSACTIONS.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE '99' TO TRANSACTION-FILE-STATUS
+               NOT AT END
+                   IF TRANS-ACCOUNT-NUMBER = WS-FILTER-ACCOUNT
+                       PERFORM PROCESS-STATEMENT-TRANSACTION
+                   END-IF
+           END-READ.
+
+       PROCESS-STATEMENT-TRANSACTION.
+           EVALUATE TRANS-TYPE
+               WHEN 'D' ADD TRANS-AMOUNT TO WS-RUNNING-BALANCE
+               WHEN 'I' ADD TRANS-AMOUNT TO WS-RUNNING-BALANCE
+               WHEN 'W' SUBTRACT TRANS-AMOUNT FROM WS-RUNNING-BALANCE
+               WHEN 'T' SUBTRACT TRANS-AMOUNT FROM WS-RUNNING-BALANCE
+               WHEN 'F' SUBTRACT TRANS-AMOUNT FROM WS-RUNNING-BALANCE
+               WHEN 'P' SUBTRACT TRANS-AMOUNT FROM WS-RUNNING-BALANCE
+           END-EVALUATE
+
+           MOVE TRANS-ID TO SD-ID
+
+           EVALUATE TRANS-TYPE
+               WHEN 'D' MOVE 'DEP' TO SD-TYPE
+               WHEN 'W' MOVE 'WTH' TO SD-TYPE
+               WHEN 'T' MOVE 'TRF' TO SD-TYPE
+               WHEN 'I' MOVE 'INT' TO SD-TYPE
+               WHEN 'F' MOVE 'FEE' TO SD-TYPE
+               WHEN 'P' MOVE 'PMT' TO SD-TYPE
+               WHEN 'R' MOVE 'REV' TO SD-TYPE
+               WHEN OTHER MOVE 'UNK' TO SD-TYPE
+           END-EVALUATE
+
+           MOVE TRANS-AMOUNT TO SD-AMOUNT
+
+           STRING TRANS-DATE(5:2) '/'
+                  TRANS-DATE(7:2) '/'
+                  TRANS-DATE(1:4)
+                  INTO SD-DATE
+           END-STRING
+
+           MOVE TRANS-DESCRIPTION TO SD-DESCRIPTION
+           MOVE WS-RUNNING-BALANCE TO SD-BALANCE
+
+           WRITE REPORT-LINE FROM STATEMENT-DETAIL
+           ADD 1 TO LINE-COUNT
+
+           IF LINE-COUNT > LINES-PER-PAGE
+               PERFORM NEW-PAGE
+           END-IF.
+
        NEW-PAGE.
+           MOVE PAGE-NUMBER TO WS-PAGE-NUMBER-ED
+           STRING 'Page ' WS-PAGE-NUMBER-ED
+                  INTO WS-PAGE-LINE
+           END-STRING
            WRITE REPORT-LINE FROM SPACES
-           WRITE REPORT-LINE FROM 'Page ' PAGE-NUMBER
+           WRITE REPORT-LINE FROM WS-PAGE-LINE
            WRITE REPORT-LINE FROM SPACES
            ADD 1 TO PAGE-NUMBER
-           MOVE 0 TO LINE-COUNT.
+           MOVE 0 TO LINE-COUNT
+
+           EVALUATE TRUE
+               WHEN IN-CUSTOMER-SECTION
+                   PERFORM REPRINT-CUSTOMER-PAGE-TOP
+               WHEN IN-TRANSACTION-SECTION
+                   PERFORM REPRINT-TRANSACTION-PAGE-TOP
+               WHEN IN-STATEMENT-SECTION
+                   PERFORM REPRINT-STATEMENT-PAGE-TOP
+           END-EVALUATE.
+
+       REPRINT-CUSTOMER-PAGE-TOP.
+           MOVE 'Subtotal - customers so far:' TO TL-DESCRIPTION
+           MOVE TOTAL-CUSTOMERS TO TL-COUNT
+           MOVE TOTAL-BALANCE TO TL-AMOUNT
+           WRITE REPORT-LINE FROM TOTAL-LINE
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM CUSTOMER-HEADER
+           WRITE REPORT-LINE FROM '------------------------------'
+           ADD 4 TO LINE-COUNT.
+
+       REPRINT-TRANSACTION-PAGE-TOP.
+           MOVE 'Subtotal - transactions so far:' TO TL-DESCRIPTION
+           MOVE TOTAL-TRANSACTIONS TO TL-COUNT
+           MOVE 0 TO TL-AMOUNT
+           WRITE REPORT-LINE FROM TOTAL-LINE
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM TRANSACTION-HEADER
+           WRITE REPORT-LINE FROM '------------------------------'
+           ADD 4 TO LINE-COUNT.
+
+       REPRINT-STATEMENT-PAGE-TOP.
+           MOVE 'Subtotal - running balance:' TO TL-DESCRIPTION
+           MOVE 0 TO TL-COUNT
+           MOVE WS-RUNNING-BALANCE TO TL-AMOUNT
+           WRITE REPORT-LINE FROM TOTAL-LINE
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM STATEMENT-HEADER
+           WRITE REPORT-LINE FROM '------------------------------'
+           ADD 4 TO LINE-COUNT.
        
        CLOSE-REPORT-FILES.
            CLOSE CUSTOMER-FILE
